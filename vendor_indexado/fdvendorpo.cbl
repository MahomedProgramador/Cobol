@@ -0,0 +1,22 @@
+$set sourceformat(free)
+
+FD VENDOR-PO-FILE.
+01 REGISTO-VENDOR-PO.
+  05 VPO-CHAVE.
+     10 VPO-VENDOR-NUMBER  PIC 9(5).
+     10 VPO-PO-NUMBER      PIC 9(5).
+  05 FILLER                PIC X VALUE SPACE.
+  05 VPO-DATA               PIC 9(8).
+  05 FILLER                PIC X VALUE SPACE.
+  05 VPO-DESCRICAO          PIC X(30).
+  05 FILLER                PIC X VALUE SPACE.
+  05 VPO-QUANTIDADE         PIC 9(5).
+  05 FILLER                PIC X VALUE SPACE.
+  05 VPO-PRECO-UNITARIO     PIC 9(5)V99.
+  05 FILLER                PIC X VALUE SPACE.
+  05 VPO-VALOR-TOTAL        PIC 9(7)V99.
+  05 FILLER                PIC X VALUE SPACE.
+  05 VPO-ESTADO             PIC X VALUE "A".
+      88 VPO-ABERTA          VALUE "A".
+      88 VPO-RECEBIDA        VALUE "R".
+      88 VPO-CANCELADA       VALUE "C".
