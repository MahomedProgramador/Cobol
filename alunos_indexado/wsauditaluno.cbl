@@ -0,0 +1,6 @@
+$set sourceformat(free)
+
+77 AUDITALUNO-DATAFILE      PIC X(40) VALUE "AUDITALUNO.dat".
+77 AUDITALUNO-DATAFILE-ENV  PIC X(40).
+77 AUDITALUNO-STATUS        PIC X(2) VALUE "00".
+77 AUDITALUNO-TENTATIVAS PIC 9(2) VALUE ZERO.
