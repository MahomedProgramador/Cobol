@@ -0,0 +1,90 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: percorre FICHEIRO-ALUNOS e arquiva (grava num ficheiro
+*>          de arquivo datado e remove do ficheiro activo) todos os
+*>          alunos cuja media e igual ou superior a nota minima de
+*>          aprovacao, tratando-os como graduados.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. arquivar_alunos_graduados.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slaluno.cbl".
+
+     SELECT ALUNOS-ARQUIVO-FILE
+         ASSIGN TO ARQ-ARQUIVO-NOME
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdaluno.cbl".
+
+  FD ALUNOS-ARQUIVO-FILE.
+  01 LINHA-ARQUIVO-ALUNO       PIC X(100).
+
+WORKING-STORAGE SECTION.
+  COPY "wsaluno.cbl".
+    77 ARQ-ARQUIVO-NOME        PIC X(40).
+    77 ARQ-DATA                PIC 9(8).
+    77 ARQ-NOTA-MINIMA         PIC 99V99 VALUE 10.00.
+    77 ARQ-FIM-FICHEIRO        PIC X VALUE 'N'.
+    77 ARQ-TOTAL-ARQUIVADOS    PIC 9(5) VALUE ZERO.
+    77 ARQ-TOTAL-LIDOS         PIC 9(5) VALUE ZERO.
+
+PROCEDURE DIVISION.
+COPY "rvaluno.cbl".
+
+    PERFORM ARQUIVAR-ALUNOS-GRADUADOS.
+STOP RUN.
+
+ARQUIVAR-ALUNOS-GRADUADOS.
+    ACCEPT ARQ-DATA FROM DATE YYYYMMDD
+    STRING "ALUNOS-ARQUIVO-" DELIMITED BY SIZE
+           ARQ-DATA           DELIMITED BY SIZE
+           ".dat"             DELIMITED BY SIZE
+           INTO ARQ-ARQUIVO-NOME
+
+    MOVE ZERO TO ALUNOS-TENTATIVAS.
+    PERFORM UNTIL ALUNOS-STATUS = "00" OR ALUNOS-TENTATIVAS = 5
+        OPEN I-O FICHEIRO-ALUNOS
+        IF ALUNOS-STATUS NOT = "00"
+            ADD 1 TO ALUNOS-TENTATIVAS
+        END-IF
+    END-PERFORM.
+    IF ALUNOS-STATUS NOT = "00"
+        DISPLAY "Erro ao abrir FICHEIRO-ALUNOS. Status: " ALUNOS-STATUS
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        OPEN OUTPUT ALUNOS-ARQUIVO-FILE
+        PERFORM UNTIL ARQ-FIM-FICHEIRO = 'Y'
+            READ FICHEIRO-ALUNOS NEXT RECORD
+                AT END MOVE 'Y' TO ARQ-FIM-FICHEIRO
+                NOT AT END
+                    ADD 1 TO ARQ-TOTAL-LIDOS
+                    IF MEDIAALUNO NOT < ARQ-NOTA-MINIMA
+                        PERFORM ARQUIVAR-REGISTO-ALUNO
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE FICHEIRO-ALUNOS
+        CLOSE ALUNOS-ARQUIVO-FILE
+        DISPLAY "Arquivo de graduados gravado em " ARQ-ARQUIVO-NOME
+            " (" ARQ-TOTAL-ARQUIVADOS " de " ARQ-TOTAL-LIDOS " alunos arquivados)"
+        IF ARQ-TOTAL-ARQUIVADOS = ZERO
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            MOVE 0 TO RETURN-CODE
+        END-IF
+    END-IF.
+
+ARQUIVAR-REGISTO-ALUNO.
+    MOVE REGISTO-ALUNO TO LINHA-ARQUIVO-ALUNO
+    WRITE LINHA-ARQUIVO-ALUNO
+    DELETE FICHEIRO-ALUNOS RECORD
+        INVALID KEY
+            DISPLAY "Erro ao remover aluno arquivado: " ID-ALUNO
+    END-DELETE
+    ADD 1 TO ARQ-TOTAL-ARQUIVADOS.
