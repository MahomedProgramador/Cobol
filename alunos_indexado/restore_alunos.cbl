@@ -0,0 +1,87 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: repoe FICHEIRO-ALUNOS a partir de uma copia de seguranca
+*>          datada (ver backup_alunos.cbl).
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. restore_alunos.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slaluno.cbl".
+
+     SELECT BACKUP-ALUNOS-FILE
+         ASSIGN TO BACKUP-ALUNOS-NOME
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdaluno.cbl".
+
+  FD BACKUP-ALUNOS-FILE.
+  01 LINHA-BACKUP-ALUNO        PIC X(100).
+
+WORKING-STORAGE SECTION.
+  COPY "wsaluno.cbl".
+    77 BACKUP-ALUNOS-NOME      PIC X(40).
+    77 BACKUP-DATA             PIC 9(8).
+    77 BACKUP-FIM-FICHEIRO     PIC X VALUE 'N'.
+    77 BACKUP-TOTAL-ALUNOS     PIC 9(5) VALUE ZERO.
+    77 BACKUP-CONFIRMACAO      PIC X.
+
+PROCEDURE DIVISION.
+COPY "rvaluno.cbl".
+
+    PERFORM REPOR-BACKUP-ALUNOS.
+STOP RUN.
+
+REPOR-BACKUP-ALUNOS.
+    DISPLAY "Introduza a data da copia a repor (AAAAMMDD): " NO ADVANCING
+    ACCEPT BACKUP-DATA
+    STRING "ALUNOS-BACKUP-" DELIMITED BY SIZE
+           BACKUP-DATA       DELIMITED BY SIZE
+           ".dat"            DELIMITED BY SIZE
+           INTO BACKUP-ALUNOS-NOME
+
+    DISPLAY "Esta operacao substitui todos os alunos actuais por "
+        BACKUP-ALUNOS-NOME ". Confirma? (S/N): " NO ADVANCING
+    ACCEPT BACKUP-CONFIRMACAO
+
+    IF BACKUP-CONFIRMACAO NOT = "S" AND BACKUP-CONFIRMACAO NOT = "s"
+        DISPLAY "Operacao cancelada."
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        OPEN INPUT BACKUP-ALUNOS-FILE.
+        MOVE ZERO TO ALUNOS-TENTATIVAS
+        PERFORM UNTIL ALUNOS-STATUS = "00" OR ALUNOS-TENTATIVAS = 5
+            OPEN OUTPUT FICHEIRO-ALUNOS
+            IF ALUNOS-STATUS NOT = "00"
+                ADD 1 TO ALUNOS-TENTATIVAS
+            END-IF
+        END-PERFORM
+        IF ALUNOS-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir FICHEIRO-ALUNOS. Status: " ALUNOS-STATUS
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            PERFORM UNTIL BACKUP-FIM-FICHEIRO = 'Y'
+                READ BACKUP-ALUNOS-FILE
+                    AT END MOVE 'Y' TO BACKUP-FIM-FICHEIRO
+                    NOT AT END
+                        MOVE LINHA-BACKUP-ALUNO TO REGISTO-ALUNO
+                        WRITE REGISTO-ALUNO
+                            INVALID KEY
+                                DISPLAY "Registo invalido ignorado: "
+                                    ID-ALUNO
+                            NOT INVALID KEY
+                                ADD 1 TO BACKUP-TOTAL-ALUNOS
+                        END-WRITE
+                END-READ
+            END-PERFORM
+            CLOSE FICHEIRO-ALUNOS
+            DISPLAY "Reposicao concluida a partir de " BACKUP-ALUNOS-NOME
+                " (" BACKUP-TOTAL-ALUNOS " alunos)."
+            MOVE 0 TO RETURN-CODE
+        END-IF
+        CLOSE BACKUP-ALUNOS-FILE.
