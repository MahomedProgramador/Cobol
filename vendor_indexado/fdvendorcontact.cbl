@@ -0,0 +1,16 @@
+$set sourceformat(free)
+
+FD VENDOR-CONTACT-FILE.
+01 REGISTO-VENDOR-CONTACT.
+  05 VCONTACT-CHAVE.
+     10 VCONTACT-VENDOR-NUMBER  PIC 9(5).
+     10 VCONTACT-SEQ            PIC 9(3).
+  05 FILLER                    PIC X VALUE SPACE.
+  05 VCONTACT-NOME              PIC X(30).
+  05 FILLER                    PIC X VALUE SPACE.
+  05 VCONTACT-CARGO             PIC X(20).
+  05 FILLER                    PIC X VALUE SPACE.
+  05 VCONTACT-TELEFONE          PIC X(15).
+  05 FILLER                    PIC X VALUE SPACE.
+  05 VCONTACT-EMAIL             PIC X(30).
+  05 FILLER                    PIC X VALUE SPACE.
