@@ -0,0 +1,113 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: insere um novo curso em COURSE-FILE.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. insert_curso.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slcurso.cbl".
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdcurso.cbl".
+
+WORKING-STORAGE SECTION.
+  COPY "wscurso.cbl".
+    77 INSERT-CURSO-CODE         PIC X(6).
+    77 INSERT-CURSO-NOME         PIC X(30).
+    77 INSERT-CURSO-CREDITOS     PIC 9(2).
+    77 INSERT-CURSO-DOCENTE      PIC X(30).
+    77 INSERT-CODIGO-VALIDO      PIC X VALUE 'N'.
+    77 INSERT-SAIDA              PIC 9.
+    77 INSERT-CURSO-OK           PIC X VALUE 'N'.
+
+PROCEDURE DIVISION.
+COPY "rvcurso.cbl".
+
+    PERFORM GARANTIR-COURSE-FILE.
+    PERFORM WITH TEST AFTER UNTIL INSERT-SAIDA = 0
+        PERFORM RECEBER-DADOS-CURSO
+        PERFORM ESCREVER-CURSO
+        DISPLAY "Prima 0 para voltar ou 1 para inserir outro curso"
+        ACCEPT INSERT-SAIDA
+    END-PERFORM.
+    IF INSERT-CURSO-OK = 'S'
+        MOVE 0 TO RETURN-CODE
+    ELSE
+        MOVE 1 TO RETURN-CODE
+    END-IF.
+STOP RUN.
+
+GARANTIR-COURSE-FILE.
+    OPEN INPUT COURSE-FILE.
+        IF CURSO-STATUS = "35"
+            OPEN OUTPUT COURSE-FILE
+            CLOSE COURSE-FILE
+        ELSE
+            IF CURSO-STATUS = "00"
+                CLOSE COURSE-FILE
+            END-IF
+        END-IF.
+
+RECEBER-DADOS-CURSO.
+    MOVE 'N' TO INSERT-CODIGO-VALIDO.
+    PERFORM UNTIL INSERT-CODIGO-VALIDO = 'Y'
+        OPEN INPUT COURSE-FILE
+            IF CURSO-STATUS NOT = "00"
+                DISPLAY "Erro ao abrir COURSE-FILE. Status: " CURSO-STATUS
+                MOVE 1 TO RETURN-CODE
+            ELSE
+                DISPLAY "Introduza o codigo do curso" NO ADVANCING
+                ACCEPT INSERT-CURSO-CODE
+
+                MOVE INSERT-CURSO-CODE TO CURSO-CODE
+                READ COURSE-FILE KEY IS CURSO-CODE
+                    INVALID KEY
+                        MOVE 'Y' TO INSERT-CODIGO-VALIDO
+                    NOT INVALID KEY
+                        DISPLAY "Codigo ja existe. Por favor, introduza outro."
+                END-READ
+
+                CLOSE COURSE-FILE
+            END-IF
+    END-PERFORM
+
+    DISPLAY "Introduza o nome do curso" NO ADVANCING
+    ACCEPT INSERT-CURSO-NOME.
+    DISPLAY "Introduza o numero de creditos" NO ADVANCING
+    ACCEPT INSERT-CURSO-CREDITOS.
+    DISPLAY "Introduza o nome do docente" NO ADVANCING
+    ACCEPT INSERT-CURSO-DOCENTE.
+
+ESCREVER-CURSO.
+    MOVE 'N' TO INSERT-CURSO-OK
+    MOVE ZERO TO CURSO-TENTATIVAS
+    PERFORM UNTIL CURSO-STATUS = "00" OR CURSO-TENTATIVAS = 5
+        OPEN I-O COURSE-FILE
+        IF CURSO-STATUS NOT = "00"
+            ADD 1 TO CURSO-TENTATIVAS
+        END-IF
+    END-PERFORM
+    IF CURSO-STATUS NOT = "00"
+        DISPLAY "Erro ao abrir COURSE-FILE. Status: " CURSO-STATUS
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        MOVE INSERT-CURSO-CODE TO CURSO-CODE
+        MOVE INSERT-CURSO-NOME TO CURSO-NOME
+        MOVE INSERT-CURSO-CREDITOS TO CURSO-CREDITOS
+        MOVE INSERT-CURSO-DOCENTE TO CURSO-DOCENTE
+        MOVE "A" TO CURSO-ESTADO
+        WRITE REGISTO-CURSO
+            INVALID KEY
+                DISPLAY "JA EXISTE UM CURSO COM ESTE CODIGO."
+            NOT INVALID KEY
+                MOVE 'S' TO INSERT-CURSO-OK
+        END-WRITE
+        CLOSE COURSE-FILE
+        DISPLAY "Curso " INSERT-CURSO-NOME " inserido com o codigo: "
+            INSERT-CURSO-CODE
+    END-IF.
