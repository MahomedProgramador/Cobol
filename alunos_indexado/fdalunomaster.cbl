@@ -0,0 +1,7 @@
+$set sourceformat(free)
+
+FD ALUNO-MASTER-FILE.
+01 REGISTO-ALUNO-MASTER.
+  05 MASTER-ID-ALUNO    PIC 9(5).
+  05 FILLER             PIC X VALUE SPACE.
+  05 MASTER-NOME-ALUNO   PIC X(30).
