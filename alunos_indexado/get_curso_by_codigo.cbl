@@ -0,0 +1,76 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: pesquisa e apresenta um curso de COURSE-FILE pelo
+*>          respectivo codigo.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. get_curso_by_codigo.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slcurso.cbl".
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdcurso.cbl".
+
+WORKING-STORAGE SECTION.
+  COPY "wscurso.cbl".
+    77 GET-CURSO-CODE            PIC X(6).
+    77 GET-CURSO-CODE-OK         PIC X VALUE 'N'.
+    77 ENCONTROU-CURSO           PIC X VALUE 'N'.
+
+PROCEDURE DIVISION.
+COPY "rvcurso.cbl".
+
+    PERFORM GET_CURSO_BY_CODIGO.
+STOP RUN.
+
+GET_CURSO_BY_CODIGO.
+    PERFORM ASK-GET-CURSO-CODE
+
+    MOVE GET-CURSO-CODE TO CURSO-CODE
+    OPEN INPUT COURSE-FILE.
+        IF CURSO-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir COURSE-FILE. Status: " CURSO-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+        READ COURSE-FILE KEY IS CURSO-CODE
+            INVALID KEY
+                DISPLAY "Curso nao encontrado."
+            NOT INVALID KEY
+                DISPLAY "-------------------------------"
+                DISPLAY "Codigo do curso: " CURSO-CODE
+                DISPLAY "Nome do curso: " CURSO-NOME
+                DISPLAY "Creditos: " CURSO-CREDITOS
+                DISPLAY "Docente: " CURSO-DOCENTE
+                IF CURSO-INATIVO
+                    DISPLAY "Estado: INATIVO"
+                ELSE
+                    DISPLAY "Estado: ATIVO"
+                END-IF
+                DISPLAY "-------------------------------"
+                MOVE 'S' TO ENCONTROU-CURSO
+        END-READ
+    CLOSE COURSE-FILE.
+
+    IF ENCONTROU-CURSO = 'S'
+        MOVE 0 TO RETURN-CODE
+    ELSE
+        MOVE 1 TO RETURN-CODE
+    END-IF.
+
+ASK-GET-CURSO-CODE.
+    MOVE 'N' TO GET-CURSO-CODE-OK.
+    PERFORM UNTIL GET-CURSO-CODE-OK = 'S'
+        DISPLAY "Introduza o codigo do curso que deseja pesquisar: "
+            NO ADVANCING
+        ACCEPT GET-CURSO-CODE
+        IF GET-CURSO-CODE = SPACES
+            DISPLAY "Codigo invalido. Por favor, introduza um codigo."
+        ELSE
+            MOVE 'S' TO GET-CURSO-CODE-OK
+        END-IF
+    END-PERFORM.
