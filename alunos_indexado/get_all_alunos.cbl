@@ -12,6 +12,7 @@ FILE SECTION.
    COPY "fdaluno.cbl".
 
 WORKING-STORAGE SECTION.
+  COPY "wsaluno.cbl".
   *> LINKAGE SECTION.
 
 77 INSERT-ID-ALUNO           PIC 9(5).
@@ -27,16 +28,39 @@ WORKING-STORAGE SECTION.
     77 GET-ALL-MEDIA-ALUNO        PIC 99V99.
 
   77 GET-ALL-FIM-FICHEIRO       PIC X VALUES 'N'.
+  77 GET-ALL-TOTAL-ALUNOS       PIC 9(5) VALUE ZERO.
+  77 GET-ALL-TOTAL-MEDIAS       PIC 9(7)V99 VALUE ZERO.
+  77 GET-ALL-ORDENAR            PIC 9 VALUE 1.
 
 
 PROCEDURE DIVISION.
+COPY "rvaluno.cbl".
 
+    PERFORM PEDIR-ORDEM.
     PERFORM LER-TODOS-DADOS UNTIL GET-ALL-FIM-FICHEIRO = 'Y'.
 
+PEDIR-ORDEM.
+    DISPLAY "Ordenar a listagem por: 1 - ID  2 - Nome" NO ADVANCING.
+    ACCEPT GET-ALL-ORDENAR.
+    IF GET-ALL-ORDENAR NOT = 1 AND GET-ALL-ORDENAR NOT = 2
+        MOVE 1 TO GET-ALL-ORDENAR
+    END-IF.
+
 LER-TODOS-DADOS.
     OPEN INPUT FICHEIRO-ALUNOS.
+        IF ALUNOS-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir FICHEIRO-ALUNOS. Status: " ALUNOS-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+        IF GET-ALL-ORDENAR = 2
+            MOVE LOW-VALUES TO NOME-ALUNO
+            START FICHEIRO-ALUNOS KEY IS NOT LESS THAN NOME-ALUNO
+                INVALID KEY
+                    MOVE 'Y' TO GET-ALL-FIM-FICHEIRO
+            END-START
+        END-IF
         PERFORM UNTIL GET-ALL-FIM-FICHEIRO = 'Y'
-            READ FICHEIRO-ALUNOS
+            READ FICHEIRO-ALUNOS NEXT RECORD
                 AT END MOVE 'Y' TO GET-ALL-FIM-FICHEIRO
                 NOT AT END
                     DISPLAY "-------------------------------"
@@ -45,7 +69,19 @@ LER-TODOS-DADOS.
                     DISPLAY "Nota1: " NOTA1
                     DISPLAY "Nota2: " NOTA2
                     DISPLAY "Nota3: " NOTA3 "."
+                    DISPLAY "Media: " MEDIAALUNO "."
                     DISPLAY "-------------------------------"
+                    ADD 1 TO GET-ALL-TOTAL-ALUNOS
+                    ADD MEDIAALUNO TO GET-ALL-TOTAL-MEDIAS
             END-READ
          END-PERFORM
     CLOSE FICHEIRO-ALUNOS.
+    DISPLAY "==============================="
+    DISPLAY "Total de alunos listados: " GET-ALL-TOTAL-ALUNOS
+    DISPLAY "Soma das medias: " GET-ALL-TOTAL-MEDIAS
+    DISPLAY "===============================".
+    IF GET-ALL-TOTAL-ALUNOS = ZERO
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF.
