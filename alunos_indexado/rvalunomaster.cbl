@@ -0,0 +1,6 @@
+$set sourceformat(free)
+
+ACCEPT ALUNOMASTER-DATAFILE-ENV FROM ENVIRONMENT "ALUNOMASTER_DATAFILE"
+IF ALUNOMASTER-DATAFILE-ENV NOT = SPACES
+    MOVE ALUNOMASTER-DATAFILE-ENV TO ALUNOMASTER-DATAFILE
+END-IF
