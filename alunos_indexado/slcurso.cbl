@@ -0,0 +1,9 @@
+$set sourceformat(free)
+
+SELECT COURSE-FILE
+    ASSIGN TO CURSO-DATAFILE
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS CURSO-CODE
+    LOCK MODE IS AUTOMATIC
+    FILE STATUS IS CURSO-STATUS.
