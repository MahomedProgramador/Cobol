@@ -0,0 +1,82 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: exporta FICHEIRO-ALUNOS para ALUNOS.csv.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. export_alunos_csv.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slaluno.cbl".
+
+     SELECT ALUNOS-CSV-FILE
+         ASSIGN TO "ALUNOS.csv"
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdaluno.cbl".
+
+  FD ALUNOS-CSV-FILE.
+  01 LINHA-CSV-ALUNO          PIC X(100).
+
+WORKING-STORAGE SECTION.
+  COPY "wsaluno.cbl".
+    77 CSV-FIM-FICHEIRO       PIC X VALUE 'N'.
+    77 CSV-TOTAL-ALUNOS       PIC 9(5) VALUE ZERO.
+    77 CSV-ID-ALUNO-ED        PIC Z(4)9.
+    77 CSV-NOTA1-ED           PIC Z9.99.
+    77 CSV-NOTA2-ED           PIC Z9.99.
+    77 CSV-NOTA3-ED           PIC Z9.99.
+    77 CSV-MEDIA-ED           PIC Z9.99.
+
+PROCEDURE DIVISION.
+COPY "rvaluno.cbl".
+
+    PERFORM EXPORTAR-ALUNOS-CSV.
+STOP RUN.
+
+EXPORTAR-ALUNOS-CSV.
+    OPEN INPUT FICHEIRO-ALUNOS.
+        IF ALUNOS-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir FICHEIRO-ALUNOS. Status: " ALUNOS-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+    OPEN OUTPUT ALUNOS-CSV-FILE.
+        MOVE "ID,NOME,NOTA1,NOTA2,NOTA3,MEDIA" TO LINHA-CSV-ALUNO
+        WRITE LINHA-CSV-ALUNO
+        PERFORM UNTIL CSV-FIM-FICHEIRO = 'Y'
+            READ FICHEIRO-ALUNOS NEXT RECORD
+                AT END MOVE 'Y' TO CSV-FIM-FICHEIRO
+                NOT AT END
+                    PERFORM ESCREVER-LINHA-CSV-ALUNO
+                    ADD 1 TO CSV-TOTAL-ALUNOS
+            END-READ
+        END-PERFORM
+    CLOSE FICHEIRO-ALUNOS.
+    CLOSE ALUNOS-CSV-FILE.
+    DISPLAY "Exportados " CSV-TOTAL-ALUNOS " alunos para ALUNOS.csv.".
+    MOVE 0 TO RETURN-CODE.
+
+ESCREVER-LINHA-CSV-ALUNO.
+    MOVE ID-ALUNO TO CSV-ID-ALUNO-ED.
+    MOVE NOTA1 TO CSV-NOTA1-ED.
+    MOVE NOTA2 TO CSV-NOTA2-ED.
+    MOVE NOTA3 TO CSV-NOTA3-ED.
+    MOVE MEDIAALUNO TO CSV-MEDIA-ED.
+    MOVE SPACES TO LINHA-CSV-ALUNO.
+    STRING CSV-ID-ALUNO-ED DELIMITED BY SIZE
+           ","             DELIMITED BY SIZE
+           NOME-ALUNO      DELIMITED BY SIZE
+           ","             DELIMITED BY SIZE
+           CSV-NOTA1-ED    DELIMITED BY SIZE
+           ","             DELIMITED BY SIZE
+           CSV-NOTA2-ED    DELIMITED BY SIZE
+           ","             DELIMITED BY SIZE
+           CSV-NOTA3-ED    DELIMITED BY SIZE
+           ","             DELIMITED BY SIZE
+           CSV-MEDIA-ED    DELIMITED BY SIZE
+           INTO LINHA-CSV-ALUNO.
+    WRITE LINHA-CSV-ALUNO.
