@@ -0,0 +1,6 @@
+$set sourceformat(free)
+
+ACCEPT AUDITALUNO-DATAFILE-ENV FROM ENVIRONMENT "AUDITALUNO_DATAFILE"
+IF AUDITALUNO-DATAFILE-ENV NOT = SPACES
+    MOVE AUDITALUNO-DATAFILE-ENV TO AUDITALUNO-DATAFILE
+END-IF
