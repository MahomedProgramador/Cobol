@@ -0,0 +1,6 @@
+$set sourceformat(free)
+
+77 AUDITVENDOR-DATAFILE      PIC X(40) VALUE "AUDITVENDOR.dat".
+77 AUDITVENDOR-DATAFILE-ENV  PIC X(40).
+77 AUDITVENDOR-STATUS        PIC X(2) VALUE "00".
+77 AUDITVENDOR-TENTATIVAS PIC 9(2) VALUE ZERO.
