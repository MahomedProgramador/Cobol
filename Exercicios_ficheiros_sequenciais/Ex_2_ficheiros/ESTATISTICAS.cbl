@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTATISTICAS.
+      *>--------------------------------------------------
+      *> este programa le o ficheiro NOTAS e mostra as
+      *> estatisticas da turma (contagens por avaliacao e media).
+      *>--------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL NOTAS
+                ASSIGN TO "NOTAS.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ID-ALUNO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOTAS.
+       01  REG-ALUNOS.
+           05  ID-ALUNO           PIC 9(5).
+           05  NOMEALUNO          PIC X(20).
+           05  NOTA1              PIC 99V99.
+           05  NOTA2              PIC 99V99.
+           05  NOTA3              PIC 99V99.
+           05  MEDIAALUNO         PIC 99V99.
+
+       WORKING-STORAGE SECTION.
+       01  FIM-FICHEIRO           PIC X       VALUE "N".
+       01  AVALIACAO88            PIC X(18).
+       01  AVALIAR88COND          PIC 99V99(20).
+           88 MTINSUF VALUES ARE 00.00 THRU 04.99.
+           88 INSUF VALUES ARE 05.00 THRU 09.99.
+           88 SUF VALUES ARE 10.00 THRU 14.99.
+           88 BOM VALUES ARE 15.00 THRU 17.99.
+           88 MTBOM VALUES ARE 18.00 THRU 20.00.
+
+       01  TOTAL-ALUNOS           PIC 9(5)    VALUE 0.
+       01  CONT-MTINSUF           PIC 9(5)    VALUE 0.
+       01  CONT-INSUF             PIC 9(5)    VALUE 0.
+       01  CONT-SUF               PIC 9(5)    VALUE 0.
+       01  CONT-BOM               PIC 9(5)    VALUE 0.
+       01  CONT-MTBOM             PIC 9(5)    VALUE 0.
+       01  SOMA-MEDIAS            PIC 9(7)V99 VALUE 0.
+       01  MEDIA-TURMA            PIC Z9.99.
+       01  PERC-CONTAGEM          PIC ZZ9.99.
+
+       01  MAIOR-MEDIA            PIC 99V99   VALUE 0.
+       01  MAIOR-MEDIA-ID         PIC 9(5)    VALUE 0.
+       01  MAIOR-MEDIA-NOME       PIC X(20).
+       01  MENOR-MEDIA            PIC 99V99   VALUE 99.99.
+       01  MENOR-MEDIA-ID         PIC 9(5)    VALUE 0.
+       01  MENOR-MEDIA-NOME       PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT NOTAS.
+           PERFORM LER-ALUNO TEST AFTER UNTIL FIM-FICHEIRO = "S".
+           CLOSE NOTAS.
+           PERFORM MOSTRAR-ESTATISTICAS.
+           IF TOTAL-ALUNOS = 0
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       LER-ALUNO.
+           READ NOTAS NEXT RECORD
+                AT END
+                   MOVE "S" TO FIM-FICHEIRO
+                NOT AT END
+                   PERFORM AVALIAR88
+                   PERFORM ACUMULAR-CONTAGENS
+           END-READ.
+
+       AVALIAR88.
+           MOVE MEDIAALUNO TO AVALIAR88COND.
+               IF MTINSUF
+                MOVE 'Muito Insuficiente' TO AVALIACAO88.
+               IF INSUF
+                MOVE 'Insuficiente' TO AVALIACAO88.
+               IF SUF
+                MOVE 'Suficiente' TO AVALIACAO88.
+               IF BOM
+                MOVE 'Bom' TO AVALIACAO88.
+               IF MTBOM
+                MOVE 'Muito Bom' TO AVALIACAO88.
+
+       ACUMULAR-CONTAGENS.
+           ADD 1 TO TOTAL-ALUNOS.
+           ADD MEDIAALUNO TO SOMA-MEDIAS.
+           IF MTINSUF
+               ADD 1 TO CONT-MTINSUF.
+           IF INSUF
+               ADD 1 TO CONT-INSUF.
+           IF SUF
+               ADD 1 TO CONT-SUF.
+           IF BOM
+               ADD 1 TO CONT-BOM.
+           IF MTBOM
+               ADD 1 TO CONT-MTBOM.
+           IF MEDIAALUNO > MAIOR-MEDIA
+               MOVE MEDIAALUNO TO MAIOR-MEDIA
+               MOVE ID-ALUNO TO MAIOR-MEDIA-ID
+               MOVE NOMEALUNO TO MAIOR-MEDIA-NOME.
+           IF MEDIAALUNO < MENOR-MEDIA
+               MOVE MEDIAALUNO TO MENOR-MEDIA
+               MOVE ID-ALUNO TO MENOR-MEDIA-ID
+               MOVE NOMEALUNO TO MENOR-MEDIA-NOME.
+
+       MOSTRAR-ESTATISTICAS.
+           IF TOTAL-ALUNOS = 0
+               DISPLAY "NAO HA ALUNOS NO FICHEIRO NOTAS."
+           ELSE
+               COMPUTE MEDIA-TURMA = SOMA-MEDIAS / TOTAL-ALUNOS
+               DISPLAY "=========================================="
+               DISPLAY "        ESTATISTICAS DA TURMA"
+               DISPLAY "=========================================="
+               DISPLAY "Total de alunos: " TOTAL-ALUNOS
+               PERFORM MOSTRAR-LINHA-MTINSUF
+               PERFORM MOSTRAR-LINHA-INSUF
+               PERFORM MOSTRAR-LINHA-SUF
+               PERFORM MOSTRAR-LINHA-BOM
+               PERFORM MOSTRAR-LINHA-MTBOM
+               DISPLAY "Media da turma: " MEDIA-TURMA
+               PERFORM MOSTRAR-LINHA-EXTREMOS
+               DISPLAY "==========================================".
+
+       MOSTRAR-LINHA-EXTREMOS.
+           DISPLAY "Melhor media: " MAIOR-MEDIA-NOME
+               " (ID " MAIOR-MEDIA-ID ") - " MAIOR-MEDIA.
+           DISPLAY "Pior media:   " MENOR-MEDIA-NOME
+               " (ID " MENOR-MEDIA-ID ") - " MENOR-MEDIA.
+
+       MOSTRAR-LINHA-MTINSUF.
+           COMPUTE PERC-CONTAGEM = (CONT-MTINSUF * 100) / TOTAL-ALUNOS.
+           DISPLAY "Muito Insuficiente: " CONT-MTINSUF
+               " (" PERC-CONTAGEM "%)".
+
+       MOSTRAR-LINHA-INSUF.
+           COMPUTE PERC-CONTAGEM = (CONT-INSUF * 100) / TOTAL-ALUNOS.
+           DISPLAY "Insuficiente:       " CONT-INSUF
+               " (" PERC-CONTAGEM "%)".
+
+       MOSTRAR-LINHA-SUF.
+           COMPUTE PERC-CONTAGEM = (CONT-SUF * 100) / TOTAL-ALUNOS.
+           DISPLAY "Suficiente:         " CONT-SUF
+               " (" PERC-CONTAGEM "%)".
+
+       MOSTRAR-LINHA-BOM.
+           COMPUTE PERC-CONTAGEM = (CONT-BOM * 100) / TOTAL-ALUNOS.
+           DISPLAY "Bom:                " CONT-BOM
+               " (" PERC-CONTAGEM "%)".
+
+       MOSTRAR-LINHA-MTBOM.
+           COMPUTE PERC-CONTAGEM = (CONT-MTBOM * 100) / TOTAL-ALUNOS.
+           DISPLAY "Muito Bom:          " CONT-MTBOM
+               " (" PERC-CONTAGEM "%)".
