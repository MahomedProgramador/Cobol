@@ -0,0 +1,15 @@
+$set sourceformat(free)
+
+FD COURSE-FILE.
+01 REGISTO-CURSO.
+  05 CURSO-CODE         PIC X(6).
+  05 FILLER             PIC X VALUE SPACE.
+  05 CURSO-NOME         PIC X(30).
+  05 FILLER             PIC X VALUE SPACE.
+  05 CURSO-CREDITOS     PIC 9(2).
+  05 FILLER             PIC X VALUE SPACE.
+  05 CURSO-DOCENTE      PIC X(30).
+  05 FILLER             PIC X VALUE SPACE.
+  05 CURSO-ESTADO       PIC X VALUE "A".
+      88 CURSO-ATIVO      VALUE "A".
+      88 CURSO-INATIVO    VALUE "I".
