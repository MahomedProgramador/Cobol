@@ -4,13 +4,17 @@ ENVIRONMENT DIVISION.
   INPUT-OUTPUT SECTION.
     FILE-CONTROL.
      COPY "slaluno.cbl".
+     COPY "slauditaluno.cbl".
 
 DATA DIVISION.
 FILE SECTION.
   COPY "fdaluno.cbl".
+  COPY "fdauditaluno.cbl".
 
 
 WORKING-STORAGE SECTION.
+  COPY "wsaluno.cbl".
+  COPY "wsauditaluno.cbl".
     77 ACT-ID-ALUNO           PIC 9(5).
     77 FILLER             PIC X VALUE SPACE.
     77 ACT-NOME-ALUNO         PIC X(30).
@@ -23,19 +27,34 @@ WORKING-STORAGE SECTION.
     77 FILLER PIC X VALUE SPACES.
 
     77 ACT-MEDIAALUNO        PIC 99V99.
+    77 ACT-NOME-ALUNO-ANTIGO PIC X(30).
     77 ACT-FIM-FICHEIRO     PIC X VALUES 'N'.
+    77 ACT-NOTA-OK           PIC X VALUE 'N'.
+    77 ACT-ID-OK             PIC X VALUE 'N'.
+    77 ACT-ENCONTROU         PIC X VALUE 'N'.
 
 PROCEDURE DIVISION.
+COPY "rvaluno.cbl".
+COPY "rvauditaluno.cbl".
 
     PERFORM UPDATE-ALUNO.
 STOP RUN.
 
 
 UPDATE-ALUNO.
-    DISPLAY "Introduza o id do aluno que deseja alterar: " NO ADVANCING
-    ACCEPT ACT-ID-ALUNO
+    PERFORM ASK-ACT-ID-ALUNO
 
-    OPEN I-O FICHEIRO-ALUNOS.
+    MOVE ZERO TO ALUNOS-TENTATIVAS.
+    PERFORM UNTIL ALUNOS-STATUS = "00" OR ALUNOS-TENTATIVAS = 5
+        OPEN I-O FICHEIRO-ALUNOS
+        IF ALUNOS-STATUS NOT = "00"
+            ADD 1 TO ALUNOS-TENTATIVAS
+        END-IF
+    END-PERFORM.
+    IF ALUNOS-STATUS NOT = "00"
+        DISPLAY "Erro ao abrir FICHEIRO-ALUNOS. Status: " ALUNOS-STATUS
+        MOVE 1 TO RETURN-CODE
+    ELSE
         PERFORM UNTIL ACT-FIM-FICHEIRO = 'Y'
            READ FICHEIRO-ALUNOS
             AT END MOVE 'Y' TO ACT-FIM-FICHEIRO
@@ -43,25 +62,23 @@ UPDATE-ALUNO.
                 IF ID-ALUNO = ACT-ID-ALUNO
                     DISPLAY "-------------------------------"
                     DISPLAY "Vai alterar o nome de " NOME-ALUNO " indique o novo nome: " NO ADVANCING
+                    MOVE NOME-ALUNO TO ACT-NOME-ALUNO-ANTIGO
                     ACCEPT ACT-NOME-ALUNO
 
-                    DISPLAY "Indique a nova nota 1 de " ACT-NOME-ALUNO NO ADVANCING
-                    ACCEPT ACT-NOTA1
-
-                    DISPLAY "Indique a nova nota 2 de " ACT-NOME-ALUNO NO ADVANCING
-                    ACCEPT ACT-NOTA2
-
-                    DISPLAY "Indique a nova nota 3 de " ACT-NOME-ALUNO NO ADVANCING
-                    ACCEPT ACT-NOTA3
-
+                    PERFORM ASK-ACT-NOTA1
+                    PERFORM ASK-ACT-NOTA2
+                    PERFORM ASK-ACT-NOTA3
 
                     MOVE ACT-NOME-ALUNO TO NOME-ALUNO
                     MOVE ACT-NOTA1 TO NOTA1
                     MOVE ACT-NOTA2 TO NOTA2
                     MOVE ACT-NOTA3 TO NOTA3
+                    COMPUTE MEDIAALUNO = (NOTA1 + NOTA2 + NOTA3) / 3
 
                     REWRITE REGISTO-ALUNO
+                    PERFORM REGISTAR-AUDIT-ALUNO
                MOVE 'Y' TO ACT-FIM-FICHEIRO
+                    MOVE 'S' TO ACT-ENCONTROU
                     DISPLAY "Os dados do aluno " ACT-NOME-ALUNO " foram alterados com sucesso"
                     DISPLAY "-------------------------------"
                     DISPLAY "Notas de " NOME-ALUNO
@@ -72,5 +89,82 @@ UPDATE-ALUNO.
                     DISPLAY "-------------------------------"
            END-READ
         END-PERFORM
-    CLOSE FICHEIRO-ALUNOS
+        CLOSE FICHEIRO-ALUNOS
+    END-IF
 .
+    IF ACT-ENCONTROU = 'S'
+        MOVE 0 TO RETURN-CODE
+    ELSE
+        IF ALUNOS-STATUS = "00"
+            DISPLAY "Aluno nao encontrado."
+        END-IF
+        MOVE 1 TO RETURN-CODE
+    END-IF.
+
+REGISTAR-AUDIT-ALUNO.
+    ACCEPT AUDIT-DATA FROM DATE YYYYMMDD
+    ACCEPT AUDIT-HORA FROM TIME
+    MOVE "ALTERACAO" TO AUDIT-OPERACAO
+    MOVE ACT-ID-ALUNO TO AUDIT-ID-ALUNO
+    MOVE ACT-NOME-ALUNO-ANTIGO TO AUDIT-NOME-ALUNO
+    MOVE ZERO TO AUDITALUNO-TENTATIVAS
+    PERFORM UNTIL AUDITALUNO-STATUS = "00" OR AUDITALUNO-TENTATIVAS = 5
+        OPEN EXTEND AUDIT-ALUNOS-FILE
+        IF AUDITALUNO-STATUS NOT = "00"
+            ADD 1 TO AUDITALUNO-TENTATIVAS
+        END-IF
+    END-PERFORM
+    IF AUDITALUNO-STATUS NOT = "00"
+        DISPLAY "Aviso: erro ao abrir AUDIT-ALUNOS-FILE. Status: " AUDITALUNO-STATUS
+    ELSE
+        WRITE REGISTO-AUDIT-ALUNO
+        CLOSE AUDIT-ALUNOS-FILE
+    END-IF.
+
+ASK-ACT-ID-ALUNO.
+    MOVE 'N' TO ACT-ID-OK.
+    PERFORM UNTIL ACT-ID-OK = 'S'
+        DISPLAY "Introduza o id do aluno que deseja alterar: " NO ADVANCING
+        ACCEPT ACT-ID-ALUNO
+        IF ACT-ID-ALUNO NOT NUMERIC OR ACT-ID-ALUNO = ZERO
+            DISPLAY "ID invalido. POR FAVOR INSIRA UM ID DE 1 A 99999."
+        ELSE
+            MOVE 'S' TO ACT-ID-OK
+        END-IF
+    END-PERFORM.
+
+ASK-ACT-NOTA1.
+    MOVE 'N' TO ACT-NOTA-OK.
+    PERFORM UNTIL ACT-NOTA-OK = 'S'
+        DISPLAY "Indique a nova nota 1 de " ACT-NOME-ALUNO NO ADVANCING
+        ACCEPT ACT-NOTA1
+        IF ACT-NOTA1 NOT NUMERIC OR ACT-NOTA1 > 20
+            DISPLAY "ERRO NOTA1. POR FAVOR INSIRA NOTA DE 0 - 20."
+        ELSE
+            MOVE 'S' TO ACT-NOTA-OK
+        END-IF
+    END-PERFORM.
+
+ASK-ACT-NOTA2.
+    MOVE 'N' TO ACT-NOTA-OK.
+    PERFORM UNTIL ACT-NOTA-OK = 'S'
+        DISPLAY "Indique a nova nota 2 de " ACT-NOME-ALUNO NO ADVANCING
+        ACCEPT ACT-NOTA2
+        IF ACT-NOTA2 NOT NUMERIC OR ACT-NOTA2 > 20
+            DISPLAY "ERRO NOTA2. POR FAVOR INSIRA NOTA DE 0 - 20."
+        ELSE
+            MOVE 'S' TO ACT-NOTA-OK
+        END-IF
+    END-PERFORM.
+
+ASK-ACT-NOTA3.
+    MOVE 'N' TO ACT-NOTA-OK.
+    PERFORM UNTIL ACT-NOTA-OK = 'S'
+        DISPLAY "Indique a nova nota 3 de " ACT-NOME-ALUNO NO ADVANCING
+        ACCEPT ACT-NOTA3
+        IF ACT-NOTA3 NOT NUMERIC OR ACT-NOTA3 > 20
+            DISPLAY "ERRO NOTA3. POR FAVOR INSIRA NOTA DE 0 - 20."
+        ELSE
+            MOVE 'S' TO ACT-NOTA-OK
+        END-IF
+    END-PERFORM.
