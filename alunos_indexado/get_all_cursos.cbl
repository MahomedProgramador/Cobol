@@ -0,0 +1,57 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: lista todos os cursos registados em COURSE-FILE.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. get_all_cursos.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slcurso.cbl".
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdcurso.cbl".
+
+WORKING-STORAGE SECTION.
+  COPY "wscurso.cbl".
+    77 FIM-FICHEIRO              PIC X VALUE 'N'.
+    77 TOTAL-CURSOS              PIC 9(5) VALUE ZERO.
+
+PROCEDURE DIVISION.
+COPY "rvcurso.cbl".
+
+    PERFORM LER-TODOS-CURSOS.
+STOP RUN.
+
+LER-TODOS-CURSOS.
+    OPEN INPUT COURSE-FILE.
+        IF CURSO-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir COURSE-FILE. Status: " CURSO-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+        PERFORM UNTIL FIM-FICHEIRO = 'Y'
+            READ COURSE-FILE NEXT RECORD
+                AT END MOVE 'Y' TO FIM-FICHEIRO
+                NOT AT END
+                    IF CURSO-ATIVO
+                        DISPLAY "Codigo do curso: " CURSO-CODE
+                        DISPLAY "Nome do curso: " CURSO-NOME
+                        DISPLAY "Creditos: " CURSO-CREDITOS
+                        DISPLAY "Docente: " CURSO-DOCENTE
+                        DISPLAY "-------------------------------"
+                        ADD 1 TO TOTAL-CURSOS
+                    END-IF
+            END-READ
+        END-PERFORM
+    CLOSE COURSE-FILE.
+    DISPLAY "==============================="
+    DISPLAY "Total de cursos listados: " TOTAL-CURSOS
+    DISPLAY "===============================".
+    IF TOTAL-CURSOS = ZERO
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF.
