@@ -0,0 +1,6 @@
+$set sourceformat(free)
+
+ACCEPT AUDITVENDOR-DATAFILE-ENV FROM ENVIRONMENT "AUDITVENDOR_DATAFILE"
+IF AUDITVENDOR-DATAFILE-ENV NOT = SPACES
+    MOVE AUDITVENDOR-DATAFILE-ENV TO AUDITVENDOR-DATAFILE
+END-IF
