@@ -0,0 +1,126 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: lista todas as ordens de compra de um fornecedor
+*>          registadas em VENDORPO.dat, com o respectivo total.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. list_vendor_pos.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slvendor.cbl".
+     COPY "slvendorpo.cbl".
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdvendor.cbl".
+  COPY "fdvendorpo.cbl".
+
+WORKING-STORAGE SECTION.
+  COPY "wsvendor.cbl".
+  COPY "wsvendorpo.cbl".
+    77 LISTPO-VENDOR-NUMBER    PIC 9(5).
+    77 LISTPO-NUMERO-OK        PIC X VALUE 'N'.
+    77 LISTPO-ENCONTROU-VENDOR PIC X VALUE 'N'.
+    77 LISTPO-FIM-FICHEIRO     PIC X VALUE 'N'.
+    77 LISTPO-TOTAL            PIC 9(3) VALUE ZERO.
+    77 LISTPO-VALOR-ACUMULADO  PIC 9(9)V99 VALUE ZERO.
+
+PROCEDURE DIVISION.
+COPY "rvvendor.cbl".
+COPY "rvvendorpo.cbl".
+
+    PERFORM LISTAR-PO.
+STOP RUN.
+
+GARANTIR-VENDOR-PO-FILE.
+    OPEN INPUT VENDOR-PO-FILE.
+        IF VPO-STATUS = "35"
+            OPEN OUTPUT VENDOR-PO-FILE
+            CLOSE VENDOR-PO-FILE
+        ELSE
+            IF VPO-STATUS = "00"
+                CLOSE VENDOR-PO-FILE
+            END-IF
+        END-IF.
+
+LISTAR-PO.
+    PERFORM GARANTIR-VENDOR-PO-FILE
+    PERFORM ASK-LISTPO-VENDOR-NUMBER
+
+    MOVE LISTPO-VENDOR-NUMBER TO VENDOR-NUMBER
+    OPEN INPUT VENDOR-FILE.
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+        READ VENDOR-FILE KEY IS VENDOR-NUMBER
+            INVALID KEY
+                DISPLAY "Fornecedor nao encontrado."
+            NOT INVALID KEY
+                MOVE 'S' TO LISTPO-ENCONTROU-VENDOR
+        END-READ
+    CLOSE VENDOR-FILE.
+
+    IF LISTPO-ENCONTROU-VENDOR = 'S'
+        DISPLAY "==============================="
+        DISPLAY "Ordens de compra de " VENDOR-NAME
+            " (numero " LISTPO-VENDOR-NUMBER ")"
+        DISPLAY "==============================="
+        MOVE LISTPO-VENDOR-NUMBER TO VPO-VENDOR-NUMBER
+        MOVE ZERO TO VPO-PO-NUMBER
+        OPEN INPUT VENDOR-PO-FILE
+            IF VPO-STATUS NOT = "00"
+                DISPLAY "Erro ao abrir VENDOR-PO-FILE. Status: " VPO-STATUS
+                MOVE 1 TO RETURN-CODE
+            ELSE
+                START VENDOR-PO-FILE KEY IS NOT LESS THAN VPO-CHAVE
+                    INVALID KEY
+                        MOVE 'Y' TO LISTPO-FIM-FICHEIRO
+                END-START
+                PERFORM UNTIL LISTPO-FIM-FICHEIRO = 'Y'
+                    READ VENDOR-PO-FILE NEXT RECORD
+                        AT END MOVE 'Y' TO LISTPO-FIM-FICHEIRO
+                        NOT AT END
+                            IF VPO-VENDOR-NUMBER NOT = LISTPO-VENDOR-NUMBER
+                                MOVE 'Y' TO LISTPO-FIM-FICHEIRO
+                            ELSE
+                                DISPLAY "PO " VPO-PO-NUMBER ": " VPO-DESCRICAO
+                                DISPLAY "  Data: " VPO-DATA
+                                    "  Qtd: " VPO-QUANTIDADE
+                                    "  Preco unit.: " VPO-PRECO-UNITARIO
+                                DISPLAY "  Total: " VPO-VALOR-TOTAL
+                                    "  Estado: " VPO-ESTADO
+                                ADD VPO-VALOR-TOTAL TO LISTPO-VALOR-ACUMULADO
+                                ADD 1 TO LISTPO-TOTAL
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE VENDOR-PO-FILE
+                IF LISTPO-TOTAL = ZERO
+                    DISPLAY "Nenhuma ordem de compra registada para este fornecedor."
+                ELSE
+                    DISPLAY "Total de ordens: " LISTPO-TOTAL
+                        "  Valor acumulado: " LISTPO-VALOR-ACUMULADO
+                END-IF
+            END-IF
+    END-IF.
+    IF LISTPO-ENCONTROU-VENDOR = 'S'
+        MOVE 0 TO RETURN-CODE
+    ELSE
+        MOVE 1 TO RETURN-CODE
+    END-IF.
+
+ASK-LISTPO-VENDOR-NUMBER.
+    MOVE 'N' TO LISTPO-NUMERO-OK.
+    PERFORM UNTIL LISTPO-NUMERO-OK = 'S'
+        DISPLAY "Introduza o numero do fornecedor: " NO ADVANCING
+        ACCEPT LISTPO-VENDOR-NUMBER
+        IF LISTPO-VENDOR-NUMBER NOT NUMERIC OR LISTPO-VENDOR-NUMBER = ZERO
+            DISPLAY "Numero invalido. POR FAVOR INSIRA UM NUMERO DE 1 A 99999."
+        ELSE
+            MOVE 'S' TO LISTPO-NUMERO-OK
+        END-IF
+    END-PERFORM.
