@@ -0,0 +1,120 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: regista ou actualiza as notas de um aluno num curso e
+*>          semestre especificos em NOTASFILE.dat. Suporta um
+*>          numero variavel de componentes de avaliacao (at'e 10),
+*>          cada um com o seu proprio peso percentual.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. inserir_nota.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slnotas.cbl".
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdnotas.cbl".
+
+WORKING-STORAGE SECTION.
+  COPY "wsnotas.cbl".
+    77 NOTA-JA-EXISTE     PIC X VALUE 'N'.
+    77 NOTA-ID-OK         PIC X VALUE 'N'.
+    77 SOMA-PESOS         PIC 9(3) VALUE ZERO.
+    77 PESO-IGUAL         PIC 9(3) VALUE ZERO.
+    77 SOMA-PONDERADA     PIC 9(7)V9(4) VALUE ZERO.
+    77 IDX                PIC 9(2) VALUE ZERO.
+
+PROCEDURE DIVISION.
+COPY "rvnotas.cbl".
+
+    PERFORM REGISTAR-NOTA.
+STOP RUN.
+
+REGISTAR-NOTA.
+    PERFORM ASK-NOTA-ID-ALUNO
+    DISPLAY "Introduza o codigo do curso: " NO ADVANCING
+    ACCEPT NOTA-CURSO-CODE
+    DISPLAY "Introduza o codigo do semestre (ex: 2026S1): " NO ADVANCING
+    ACCEPT NOTA-SEMESTRE
+    DISPLAY "Quantos componentes de avaliacao (1-10)? " NO ADVANCING
+    ACCEPT NOTA-TOTAL-COMPONENTES
+    IF NOTA-TOTAL-COMPONENTES < 1 OR NOTA-TOTAL-COMPONENTES > 10
+        MOVE 3 TO NOTA-TOTAL-COMPONENTES
+        DISPLAY "Valor invalido, a assumir 3 componentes."
+    END-IF
+
+    PERFORM PEDIR-COMPONENTE
+        VARYING IDX FROM 1 BY 1
+        UNTIL IDX > NOTA-TOTAL-COMPONENTES
+
+    IF SOMA-PESOS NOT = 100
+        DISPLAY "Os pesos nao somam 100%, a repartir por igual."
+        PERFORM REDISTRIBUIR-PESO
+            VARYING IDX FROM 1 BY 1
+            UNTIL IDX > NOTA-TOTAL-COMPONENTES
+    END-IF
+
+    MOVE ZERO TO SOMA-PONDERADA
+    PERFORM SOMAR-COMPONENTE
+        VARYING IDX FROM 1 BY 1
+        UNTIL IDX > NOTA-TOTAL-COMPONENTES
+    COMPUTE MEDIANOTA ROUNDED = SOMA-PONDERADA / 100
+
+    MOVE ZERO TO NOTASFILE-TENTATIVAS.
+    PERFORM UNTIL NOTASFILE-STATUS = "00" OR NOTASFILE-TENTATIVAS = 5
+        OPEN I-O NOTAS-FILE
+        IF NOTASFILE-STATUS NOT = "00"
+            ADD 1 TO NOTASFILE-TENTATIVAS
+        END-IF
+    END-PERFORM.
+    IF NOTASFILE-STATUS NOT = "00"
+        DISPLAY "Erro ao abrir NOTAS-FILE. Status: " NOTASFILE-STATUS
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        WRITE REGISTO-NOTA
+            INVALID KEY
+                MOVE 'S' TO NOTA-JA-EXISTE
+                REWRITE REGISTO-NOTA
+        END-WRITE
+        CLOSE NOTAS-FILE
+        IF NOTA-JA-EXISTE = 'S'
+            DISPLAY "Notas actualizadas com sucesso."
+        ELSE
+            DISPLAY "Notas registadas com sucesso."
+        END-IF
+        MOVE 0 TO RETURN-CODE
+    END-IF.
+
+ASK-NOTA-ID-ALUNO.
+    MOVE 'N' TO NOTA-ID-OK.
+    PERFORM UNTIL NOTA-ID-OK = 'S'
+        DISPLAY "Introduza o ID do aluno: " NO ADVANCING
+        ACCEPT NOTA-ID-ALUNO
+        IF NOTA-ID-ALUNO NOT NUMERIC OR NOTA-ID-ALUNO = ZERO
+            DISPLAY "ID invalido. POR FAVOR INSIRA UM ID DE 1 A 99999."
+        ELSE
+            MOVE 'S' TO NOTA-ID-OK
+        END-IF
+    END-PERFORM.
+
+PEDIR-COMPONENTE.
+    DISPLAY "Nota do componente " IDX ": " NO ADVANCING
+    ACCEPT NOTA-VALOR (IDX)
+    DISPLAY "Peso (%) do componente " IDX ": " NO ADVANCING
+    ACCEPT NOTA-PESO (IDX)
+    ADD NOTA-PESO (IDX) TO SOMA-PESOS.
+
+REDISTRIBUIR-PESO.
+    COMPUTE PESO-IGUAL = 100 / NOTA-TOTAL-COMPONENTES
+    MOVE PESO-IGUAL TO NOTA-PESO (IDX)
+    IF IDX = NOTA-TOTAL-COMPONENTES
+        COMPUTE NOTA-PESO (IDX) =
+            100 - PESO-IGUAL * (NOTA-TOTAL-COMPONENTES - 1)
+    END-IF.
+
+SOMAR-COMPONENTE.
+    COMPUTE SOMA-PONDERADA =
+        SOMA-PONDERADA + NOTA-VALOR (IDX) * NOTA-PESO (IDX).
