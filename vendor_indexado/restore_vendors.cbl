@@ -0,0 +1,87 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: repoe VENDOR-FILE a partir de uma copia de seguranca
+*>          datada (ver backup_vendors.cbl).
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. restore_vendors.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slvendor.cbl".
+
+     SELECT BACKUP-VENDORS-FILE
+         ASSIGN TO BACKUP-VENDORS-NOME
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdvendor.cbl".
+
+  FD BACKUP-VENDORS-FILE.
+  01 LINHA-BACKUP-VENDOR       PIC X(200).
+
+WORKING-STORAGE SECTION.
+  COPY "wsvendor.cbl".
+    77 BACKUP-VENDORS-NOME     PIC X(40).
+    77 BACKUP-DATA             PIC 9(8).
+    77 BACKUP-FIM-FICHEIRO     PIC X VALUE 'N'.
+    77 BACKUP-TOTAL-VENDORS    PIC 9(5) VALUE ZERO.
+    77 BACKUP-CONFIRMACAO      PIC X.
+
+PROCEDURE DIVISION.
+COPY "rvvendor.cbl".
+
+    PERFORM REPOR-BACKUP-VENDORS.
+STOP RUN.
+
+REPOR-BACKUP-VENDORS.
+    DISPLAY "Introduza a data da copia a repor (AAAAMMDD): " NO ADVANCING
+    ACCEPT BACKUP-DATA
+    STRING "VENDORS-BACKUP-" DELIMITED BY SIZE
+           BACKUP-DATA        DELIMITED BY SIZE
+           ".dat"             DELIMITED BY SIZE
+           INTO BACKUP-VENDORS-NOME
+
+    DISPLAY "Esta operacao substitui todos os fornecedores actuais por "
+        BACKUP-VENDORS-NOME ". Confirma? (S/N): " NO ADVANCING
+    ACCEPT BACKUP-CONFIRMACAO
+
+    IF BACKUP-CONFIRMACAO NOT = "S" AND BACKUP-CONFIRMACAO NOT = "s"
+        DISPLAY "Operacao cancelada."
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        OPEN INPUT BACKUP-VENDORS-FILE.
+        MOVE ZERO TO VENDOR-TENTATIVAS
+        PERFORM UNTIL VENDOR-FILE-STATUS = "00" OR VENDOR-TENTATIVAS = 5
+            OPEN OUTPUT VENDOR-FILE
+            IF VENDOR-FILE-STATUS NOT = "00"
+                ADD 1 TO VENDOR-TENTATIVAS
+            END-IF
+        END-PERFORM
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            PERFORM UNTIL BACKUP-FIM-FICHEIRO = 'Y'
+                READ BACKUP-VENDORS-FILE
+                    AT END MOVE 'Y' TO BACKUP-FIM-FICHEIRO
+                    NOT AT END
+                        MOVE LINHA-BACKUP-VENDOR TO VENDOR-RECORD
+                        WRITE VENDOR-RECORD
+                            INVALID KEY
+                                DISPLAY "Registo invalido ignorado: "
+                                    VENDOR-NUMBER
+                            NOT INVALID KEY
+                                ADD 1 TO BACKUP-TOTAL-VENDORS
+                        END-WRITE
+                END-READ
+            END-PERFORM
+            CLOSE VENDOR-FILE
+            DISPLAY "Reposicao concluida a partir de " BACKUP-VENDORS-NOME
+                " (" BACKUP-TOTAL-VENDORS " fornecedores)."
+            MOVE 0 TO RETURN-CODE
+        END-IF
+        CLOSE BACKUP-VENDORS-FILE.
