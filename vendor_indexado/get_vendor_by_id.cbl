@@ -17,10 +17,14 @@ FILE SECTION.
 
 
 WORKING-STORAGE SECTION.
+  COPY "wsvendor.cbl".
     77 GET-VENDOR-NUMBER         PIC 9(5).
+    77 GET-VENDOR-NUMBER-OK      PIC X VALUE 'N'.
     77 FIM-FICHEIRO              PIC X VALUE 'N'.
+    77 ENCONTROU-VENDOR          PIC X VALUE 'N'.
 
 PROCEDURE DIVISION.
+COPY "rvvendor.cbl".
 
 
     PERFORM GET_VENDOR_BY_ID.
@@ -28,10 +32,13 @@ STOP RUN.
 
 
 GET_VENDOR_BY_ID.
-    DISPLAY "Introduza o id do fornecedor que deseja pesquisar: " NO ADVANCING
-    ACCEPT GET-VENDOR-NUMBER
+    PERFORM ASK-GET-VENDOR-NUMBER
 
     OPEN INPUT VENDOR-FILE.
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
         PERFORM UNTIL FIM-FICHEIRO = 'Y'
            READ VENDOR-FILE
             AT END MOVE 'Y' TO FIM-FICHEIRO
@@ -40,9 +47,37 @@ GET_VENDOR_BY_ID.
                     DISPLAY "-------------------------------"
                     DISPLAY "ID do fornecedor: " VENDOR-NUMBER
                     DISPLAY "Nome do fornecedor: " VENDOR-NAME
+                    DISPLAY "Morada: " VENDOR-ADDRESS-1 " " VENDOR-ADDRESS-2
+                    DISPLAY "Cidade: " VENDOR-CITY " " VENDOR-STATE " " VENDOR-ZIP
+                    DISPLAY "Contacto: " VENDOR-CONTACT " Tel: " VENDOR-PHONE
+                    IF VENDOR-INATIVO
+                        DISPLAY "Estado: INATIVO"
+                    ELSE
+                        DISPLAY "Estado: ATIVO"
+                    END-IF
                     DISPLAY "-------------------------------"
                     MOVE 'Y' TO FIM-FICHEIRO
+                    MOVE 'S' TO ENCONTROU-VENDOR
            END-READ
         END-PERFORM
     CLOSE VENDOR-FILE
 .
+    IF ENCONTROU-VENDOR = 'S'
+        MOVE 0 TO RETURN-CODE
+    ELSE
+        DISPLAY "Fornecedor nao encontrado."
+        MOVE 1 TO RETURN-CODE
+    END-IF.
+
+ASK-GET-VENDOR-NUMBER.
+    MOVE 'N' TO GET-VENDOR-NUMBER-OK.
+    PERFORM UNTIL GET-VENDOR-NUMBER-OK = 'S'
+        DISPLAY "Introduza o id do fornecedor que deseja pesquisar: "
+            NO ADVANCING
+        ACCEPT GET-VENDOR-NUMBER
+        IF GET-VENDOR-NUMBER NOT NUMERIC OR GET-VENDOR-NUMBER = ZERO
+            DISPLAY "ID invalido. POR FAVOR INSIRA UM ID DE 1 A 99999."
+        ELSE
+            MOVE 'S' TO GET-VENDOR-NUMBER-OK
+        END-IF
+    END-PERFORM.
