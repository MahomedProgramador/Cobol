@@ -0,0 +1,13 @@
+$set sourceformat(free)
+
+FD AUDIT-VENDORS-FILE.
+01 REGISTO-AUDIT-VENDOR.
+  05 AUDIT-VENDOR-DATA        PIC 9(8).
+  05 FILLER                   PIC X VALUE SPACE.
+  05 AUDIT-VENDOR-HORA        PIC 9(8).
+  05 FILLER                   PIC X VALUE SPACE.
+  05 AUDIT-VENDOR-OPERACAO    PIC X(10).
+  05 FILLER                   PIC X VALUE SPACE.
+  05 AUDIT-VENDOR-NUMBER      PIC 9(5).
+  05 FILLER                   PIC X VALUE SPACE.
+  05 AUDIT-VENDOR-NAME        PIC X(30).
