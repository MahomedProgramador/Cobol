@@ -0,0 +1,118 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: importa ALUNOS.csv para FICHEIRO-ALUNOS (carga em lote).
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. import_alunos_csv.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slaluno.cbl".
+
+     SELECT ALUNOS-CSV-FILE
+         ASSIGN TO "ALUNOS.csv"
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdaluno.cbl".
+
+  FD ALUNOS-CSV-FILE.
+  01 LINHA-CSV-ALUNO          PIC X(100).
+
+WORKING-STORAGE SECTION.
+  COPY "wsaluno.cbl".
+    77 IMP-FIM-FICHEIRO       PIC X VALUE 'N'.
+    77 IMP-PRIMEIRA-LINHA     PIC X VALUE 'S'.
+    77 IMP-TOTAL-INSERIDOS    PIC 9(5) VALUE ZERO.
+    77 IMP-TOTAL-ACTUALIZADOS PIC 9(5) VALUE ZERO.
+    77 IMP-TOTAL-REJEITADOS   PIC 9(5) VALUE ZERO.
+    77 IMP-CAMPO-ID           PIC X(10).
+    77 IMP-CAMPO-NOME         PIC X(30).
+    77 IMP-CAMPO-NOTA1        PIC X(10).
+    77 IMP-CAMPO-NOTA2        PIC X(10).
+    77 IMP-CAMPO-NOTA3        PIC X(10).
+    77 IMP-LINHA-VALIDA       PIC X VALUE 'S'.
+
+PROCEDURE DIVISION.
+COPY "rvaluno.cbl".
+
+    PERFORM IMPORTAR-ALUNOS-CSV.
+STOP RUN.
+
+IMPORTAR-ALUNOS-CSV.
+    OPEN INPUT ALUNOS-CSV-FILE.
+    MOVE ZERO TO ALUNOS-TENTATIVAS.
+    PERFORM UNTIL ALUNOS-STATUS = "00" OR ALUNOS-TENTATIVAS = 5
+        OPEN I-O FICHEIRO-ALUNOS
+        IF ALUNOS-STATUS NOT = "00"
+            ADD 1 TO ALUNOS-TENTATIVAS
+        END-IF
+    END-PERFORM.
+    IF ALUNOS-STATUS NOT = "00"
+        DISPLAY "Erro ao abrir FICHEIRO-ALUNOS. Status: " ALUNOS-STATUS
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        PERFORM UNTIL IMP-FIM-FICHEIRO = 'Y'
+            READ ALUNOS-CSV-FILE
+                AT END MOVE 'Y' TO IMP-FIM-FICHEIRO
+                NOT AT END
+                    IF IMP-PRIMEIRA-LINHA = 'S'
+                        MOVE 'N' TO IMP-PRIMEIRA-LINHA
+                    ELSE
+                        PERFORM TRATAR-LINHA-CSV-ALUNO
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE FICHEIRO-ALUNOS
+        DISPLAY "==============================="
+        DISPLAY "Alunos inseridos: "     IMP-TOTAL-INSERIDOS
+        DISPLAY "Alunos actualizados: "  IMP-TOTAL-ACTUALIZADOS
+        DISPLAY "Linhas rejeitadas: "    IMP-TOTAL-REJEITADOS
+        DISPLAY "==============================="
+        IF IMP-TOTAL-REJEITADOS > ZERO
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            MOVE 0 TO RETURN-CODE
+        END-IF
+    END-IF
+    CLOSE ALUNOS-CSV-FILE.
+
+TRATAR-LINHA-CSV-ALUNO.
+    MOVE 'S' TO IMP-LINHA-VALIDA
+    UNSTRING LINHA-CSV-ALUNO DELIMITED BY ","
+        INTO IMP-CAMPO-ID
+              IMP-CAMPO-NOME
+              IMP-CAMPO-NOTA1
+              IMP-CAMPO-NOTA2
+              IMP-CAMPO-NOTA3
+
+    IF FUNCTION TRIM(IMP-CAMPO-ID) NOT NUMERIC
+        MOVE 'N' TO IMP-LINHA-VALIDA
+    END-IF
+    IF FUNCTION TRIM(IMP-CAMPO-NOTA1) NOT NUMERIC
+        OR FUNCTION TRIM(IMP-CAMPO-NOTA2) NOT NUMERIC
+        OR FUNCTION TRIM(IMP-CAMPO-NOTA3) NOT NUMERIC
+        MOVE 'N' TO IMP-LINHA-VALIDA
+    END-IF
+
+    IF IMP-LINHA-VALIDA = 'N'
+        DISPLAY "Linha invalida ignorada: " LINHA-CSV-ALUNO
+        ADD 1 TO IMP-TOTAL-REJEITADOS
+    ELSE
+        MOVE IMP-CAMPO-ID TO ID-ALUNO
+        MOVE IMP-CAMPO-NOME TO NOME-ALUNO
+        MOVE IMP-CAMPO-NOTA1 TO NOTA1
+        MOVE IMP-CAMPO-NOTA2 TO NOTA2
+        MOVE IMP-CAMPO-NOTA3 TO NOTA3
+        COMPUTE MEDIAALUNO = (NOTA1 + NOTA2 + NOTA3) / 3
+        WRITE REGISTO-ALUNO
+            INVALID KEY
+                REWRITE REGISTO-ALUNO
+                ADD 1 TO IMP-TOTAL-ACTUALIZADOS
+            NOT INVALID KEY
+                ADD 1 TO IMP-TOTAL-INSERIDOS
+        END-WRITE
+    END-IF.
