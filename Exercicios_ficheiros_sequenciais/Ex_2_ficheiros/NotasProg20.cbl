@@ -6,22 +6,42 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *>   SELECT NOTAS
            SELECT OPTIONAL NOTAS
                 ASSIGN TO "NOTAS.dat"
-                ORGANIZATION IS SEQUENTIAL.
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ID-ALUNO
+                FILE STATUS IS NOTAS-STATUS.
+
+           SELECT OPTIONAL REPORT-NOTAS
+                ASSIGN TO "REPORT.dat"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CONFIG-NOTAS
+                ASSIGN TO "CONFIGNOTAS.dat"
+                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  NOTAS.
        01  REG-ALUNOS.
+           05  ID-ALUNO           PIC 9(5).
            05  NOMEALUNO          PIC X(20).
            05  NOTA1              PIC 99V99.
            05  NOTA2              PIC 99V99.
            05  NOTA3              PIC 99V99.
            05  MEDIAALUNO         PIC 99V99.
 
+       FD  REPORT-NOTAS.
+       01  LINHA-REPORT               PIC X(80).
+
+       FD  CONFIG-NOTAS.
+       01  LINHA-CONFIG-NOTA          PIC 99V99.
+
        WORKING-STORAGE SECTION.
+       01  NOTA-MINIMA-APROVACAO      PIC 99V99 VALUE 10.00.
+       77  OPCAO                  PIC 9.
+       01  INSIRA-ID             PIC X(20) VALUE "Numero do aluno(ID):".
        01  INSIRA-NOME           PIC X(5)    VALUE "Nome:".
        01  INSIRA-NOTA1          PIC X(12)   VALUE "Nota Ingles:".
        01  INSIRA-NOTA2          PIC X(17)   VALUE "Nota Programacao:".
@@ -39,12 +59,33 @@
        01  SIM-NAO                PIC X.
        01  ENTRY-OK               PIC X.
        01  PAUSA                  PIC X.
-       77  MENU                   PIC 9.
-       77  OPCAO                  PIC 9.
+       01  LINHA-CONTADOR         PIC 9(5) VALUE 0.
+       01  LINHA-DETALHE          PIC X(80).
+       01  NOME-PESQUISA          PIC X(20) VALUE SPACES.
+       01  TAM-PESQUISA           PIC 9(2)  VALUE 0.
+       01  OCORRENCIAS-NOME       PIC 9(3)  VALUE 0.
+       01  ENCONTROU-ALUNO        PIC X     VALUE "N".
+       01  NOTAS-STATUS           PIC X(2)  VALUE "00".
+       01  ABANDONAR-ENTRADA      PIC X     VALUE "N".
+       01  TENTATIVAS             PIC 9     VALUE 0.
+       01  MAX-TENTATIVAS         PIC 9     VALUE 5.
+       01  PAGINA-ATUAL           PIC 9(3)  VALUE 0.
+       01  LINHAS-PAGINA-ATUAL    PIC 9(2)  VALUE 0.
+       01  MAX-LINHAS-PAGINA      PIC 9(2)  VALUE 20.
+       01  LINHA-CABECALHO        PIC X(80).
+       01  SAVE-ID-ALUNO          PIC 9(5).
+       01  SAVE-NOMEALUNO         PIC X(20).
+       01  SAVE-NOTA1             PIC 99V99.
+       01  SAVE-NOTA2             PIC 99V99.
+       01  SAVE-NOTA3             PIC 99V99.
+       01  SAVE-MEDIAALUNO        PIC 99V99.
+       01  NOME-DUPLICADO         PIC X     VALUE "N".
+       01  DUP-FIM-FICHEIRO       PIC X     VALUE "N".
 
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
        PROGRAM-BEGIN.
+           PERFORM LER-CONFIGURACAO-NOTAS.
        INICIO.
            DISPLAY "             MENU             ".
            DISPLAY "// 1-INSERIR ALUNO          //".
@@ -52,6 +93,9 @@
            DISPLAY "// 3-ALUNOS APROVADOS       //".
            DISPLAY "// 4-ALUNOS REPROVADOS      //".
            DISPLAY "// 5-SAIR                   //".
+           DISPLAY "// 6-ALTERAR ALUNO          //".
+           DISPLAY "// 7-APAGAR ALUNO           //".
+           DISPLAY "// 8-PESQUISAR POR NOME     //".
            DISPLAY "Escolha uma das opções: "
            ACCEPT OPCAO.
 
@@ -61,23 +105,53 @@
            IF OPCAO = "2"
               DISPLAY "Lista completa dos alunos:"
               OPEN INPUT NOTAS
-              PERFORM MOSTRAR TEST AFTER UNTIL SIM-NAO = "N".
+              IF NOTAS-STATUS NOT = "00"
+                 DISPLAY "ERRO AO ABRIR NOTAS. STATUS: " NOTAS-STATUS
+              ELSE
+                 PERFORM ABRIR-REPORT
+                 PERFORM MOSTRAR TEST AFTER UNTIL SIM-NAO = "N"
+                 PERFORM FECHAR-REPORT
+                 CLOSE NOTAS
+              END-IF.
 
            IF OPCAO = "3"
               DISPLAY "Lista dos alunos aprovados:"
               OPEN INPUT NOTAS
-              PERFORM ALUNOSAPROVADOS UNTIL SIM-NAO = "N".
+              IF NOTAS-STATUS NOT = "00"
+                 DISPLAY "ERRO AO ABRIR NOTAS. STATUS: " NOTAS-STATUS
+              ELSE
+                 PERFORM ABRIR-REPORT
+                 PERFORM ALUNOSAPROVADOS UNTIL SIM-NAO = "N"
+                 PERFORM FECHAR-REPORT
+                 CLOSE NOTAS
+              END-IF.
 
            IF OPCAO = "4"
               DISPLAY "Lista dos alunos reprovados:"
               OPEN INPUT NOTAS
-              PERFORM ALUNOSREPROVADOS TEST AFTER UNTIL SIM-NAO = "N".
+              IF NOTAS-STATUS NOT = "00"
+                 DISPLAY "ERRO AO ABRIR NOTAS. STATUS: " NOTAS-STATUS
+              ELSE
+                 PERFORM ABRIR-REPORT
+                 PERFORM ALUNOSREPROVADOS TEST AFTER UNTIL SIM-NAO = "N"
+                 PERFORM FECHAR-REPORT
+                 CLOSE NOTAS
+              END-IF.
 
            IF OPCAO = "5"
               DISPLAY "Programa terminado pelo utilizador. Adeus."
+               MOVE 0 TO RETURN-CODE
                STOP RUN.
 
-              CLOSE NOTAS.
+           IF OPCAO = "6"
+              PERFORM ALTERAR-ALUNO.
+
+           IF OPCAO = "7"
+              PERFORM APAGAR-ALUNO.
+
+           IF OPCAO = "8"
+              PERFORM PESQUISAR-NOME.
+
               MOVE "S" TO SIM-NAO.
               PERFORM INICIO.
 
@@ -118,86 +192,362 @@
                 MOVE 'Muito Bom' TO AVALIACAO88.
 
        MOSTRAR.
-           READ NOTAS
+           READ NOTAS NEXT RECORD
                 AT END
                    MOVE "N" TO SIM-NAO
                 NOT AT END
                    PERFORM AVALIAR88
-                   DISPLAY NOMEALUNO" "NOTA1" "NOTA2" "NOTA3
+                   DISPLAY ID-ALUNO" "NOMEALUNO" "NOTA1" "NOTA2" "NOTA3
                    " Media:"MEDIAALUNO" "AVALIACAO88
+                   PERFORM ESCREVER-LINHA-REPORT
            END-READ.
 
        ALUNOSAPROVADOS.
-           READ NOTAS
+           READ NOTAS NEXT RECORD
                 AT END
                    MOVE "N" TO SIM-NAO
                 NOT AT END
                    PERFORM AVALIAR88
-                   IF MEDIAALUNO >= 10
-                   DISPLAY NOMEALUNO" "NOTA1" "NOTA2" "NOTA3
+                   IF MEDIAALUNO >= NOTA-MINIMA-APROVACAO
+                   DISPLAY ID-ALUNO" "NOMEALUNO" "NOTA1" "NOTA2" "NOTA3
                    " Media:"MEDIAALUNO" " AVALIACAO88
+                   PERFORM ESCREVER-LINHA-REPORT
            END-READ.
 
        ALUNOSREPROVADOS.
-           READ NOTAS
+           READ NOTAS NEXT RECORD
                AT END
                    MOVE "N" TO SIM-NAO
                NOT AT END
                    PERFORM AVALIAR88
-                   IF MEDIAALUNO < 10
-                   DISPLAY NOMEALUNO" "NOTA1" "NOTA2" "NOTA3
+                   IF MEDIAALUNO < NOTA-MINIMA-APROVACAO
+                   DISPLAY ID-ALUNO" "NOMEALUNO" "NOTA1" "NOTA2" "NOTA3
                    " Media:"MEDIAALUNO" " AVALIACAO88
+                   PERFORM ESCREVER-LINHA-REPORT
+           END-READ.
+
+       ABRIR-REPORT.
+           MOVE 0 TO LINHA-CONTADOR.
+           MOVE 0 TO PAGINA-ATUAL.
+           OPEN OUTPUT REPORT-NOTAS.
+           PERFORM ESCREVER-CABECALHO-REPORT.
+
+       ESCREVER-CABECALHO-REPORT.
+           ADD 1 TO PAGINA-ATUAL.
+           MOVE 0 TO LINHAS-PAGINA-ATUAL.
+           STRING "RELATORIO DE NOTAS - PAGINA " DELIMITED BY SIZE
+                  PAGINA-ATUAL                   DELIMITED BY SIZE
+                  INTO LINHA-CABECALHO.
+           MOVE LINHA-CABECALHO TO LINHA-REPORT.
+           WRITE LINHA-REPORT.
+           MOVE "ID    NOME                NOTA1 NOTA2 NOTA3 MEDIA AVAL"
+               TO LINHA-REPORT.
+           WRITE LINHA-REPORT.
+           MOVE ALL "-" TO LINHA-REPORT.
+           WRITE LINHA-REPORT.
+
+       ESCREVER-LINHA-REPORT.
+           IF LINHAS-PAGINA-ATUAL NOT < MAX-LINHAS-PAGINA
+               MOVE SPACES TO LINHA-REPORT
+               WRITE LINHA-REPORT
+               PERFORM ESCREVER-CABECALHO-REPORT
+           END-IF.
+           ADD 1 TO LINHA-CONTADOR.
+           ADD 1 TO LINHAS-PAGINA-ATUAL.
+           MOVE SPACES TO LINHA-DETALHE.
+           STRING ID-ALUNO       DELIMITED BY SIZE
+                  "  "           DELIMITED BY SIZE
+                  NOMEALUNO      DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  NOTA1          DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  NOTA2          DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  NOTA3          DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  MEDIAALUNO     DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  AVALIACAO88    DELIMITED BY SIZE
+                  INTO LINHA-DETALHE.
+           MOVE LINHA-DETALHE TO LINHA-REPORT.
+           WRITE LINHA-REPORT.
+
+       FECHAR-REPORT.
+           MOVE SPACES TO LINHA-REPORT.
+           WRITE LINHA-REPORT.
+           STRING "Total de linhas: " DELIMITED BY SIZE
+                  LINHA-CONTADOR      DELIMITED BY SIZE
+                  "   Total de paginas: " DELIMITED BY SIZE
+                  PAGINA-ATUAL        DELIMITED BY SIZE
+                  INTO LINHA-DETALHE.
+           MOVE LINHA-DETALHE TO LINHA-REPORT.
+           WRITE LINHA-REPORT.
+           CLOSE REPORT-NOTAS.
+
+       ALTERAR-ALUNO.
+           DISPLAY INSIRA-ID.
+           ACCEPT ID-ALUNO.
+           OPEN I-O NOTAS.
+           IF NOTAS-STATUS NOT = "00"
+              DISPLAY "ERRO AO ABRIR NOTAS. STATUS: " NOTAS-STATUS
+           ELSE
+           READ NOTAS
+               INVALID KEY
+                   DISPLAY "ALUNO NAO ENCONTRADO."
+               NOT INVALID KEY
+                   DISPLAY "Vai alterar as notas de "NOMEALUNO
+                   MOVE "N" TO ENTRY-OK
+                   PERFORM ASK-NOTA1-ALTERAR UNTIL ENTRY-OK = "S"
+                   MOVE "N" TO ENTRY-OK
+                   PERFORM ASK-NOTA2-ALTERAR UNTIL ENTRY-OK = "S"
+                   MOVE "N" TO ENTRY-OK
+                   PERFORM ASK-NOTA3-ALTERAR UNTIL ENTRY-OK = "S"
+                   COMPUTE MEDIAALUNO = (NOTA1+NOTA2+NOTA3)/3
+                   PERFORM AVALIAR88
+                   REWRITE REG-ALUNOS
+                       INVALID KEY
+                           DISPLAY "ERRO AO ALTERAR O ALUNO."
+                   END-REWRITE
+                   DISPLAY "Aluno alterado com sucesso. Nova media: "
+                       MEDIAALUNO" "AVALIACAO88
+           END-READ
+           CLOSE NOTAS
+           END-IF.
+
+       ASK-NOTA1-ALTERAR.
+           DISPLAY INSIRA-NOTA1.
+           ACCEPT NOTA1.
+           IF NOTA1 > 20
+               DISPLAY "ERRO NOTA1. POR FAVOR INSIRA NOTA DE 0 - 20."
+           ELSE
+               MOVE "S" TO ENTRY-OK.
+
+       ASK-NOTA2-ALTERAR.
+           DISPLAY INSIRA-NOTA2.
+           ACCEPT NOTA2.
+           IF NOTA2 > 20
+               DISPLAY "ERRO NOTA2. POR FAVOR INSIRA NOTA DE 0 - 20."
+           ELSE
+               MOVE "S" TO ENTRY-OK.
+
+       ASK-NOTA3-ALTERAR.
+           DISPLAY INSIRA-NOTA3.
+           ACCEPT NOTA3.
+           IF NOTA3 > 20
+               DISPLAY "ERRO NOTA3. POR FAVOR INSIRA NOTA DE 0 - 20."
+           ELSE
+               MOVE "S" TO ENTRY-OK.
+
+       APAGAR-ALUNO.
+           DISPLAY INSIRA-ID.
+           ACCEPT ID-ALUNO.
+           OPEN I-O NOTAS.
+           IF NOTAS-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR NOTAS. STATUS: " NOTAS-STATUS
+           ELSE
+               READ NOTAS
+                   INVALID KEY
+                       DISPLAY "ALUNO NAO ENCONTRADO."
+                   NOT INVALID KEY
+                       DELETE NOTAS
+                           INVALID KEY
+                               DISPLAY "ERRO AO APAGAR O ALUNO."
+                           NOT INVALID KEY
+                               DISPLAY "Aluno apagado: "NOMEALUNO
+                       END-DELETE
+               END-READ
+               CLOSE NOTAS
+           END-IF.
+
+       PESQUISAR-NOME.
+           DISPLAY "Nome (ou parte do nome) a pesquisar:".
+           MOVE SPACES TO NOME-PESQUISA.
+           ACCEPT NOME-PESQUISA.
+           PERFORM VARYING TAM-PESQUISA FROM 20 BY -1
+               UNTIL TAM-PESQUISA = 0
+                  OR NOME-PESQUISA (TAM-PESQUISA:1) NOT = SPACE
+           END-PERFORM.
+           IF TAM-PESQUISA = 0
+               DISPLAY "NOME NAO PODE SER VAZIO."
+           ELSE
+               MOVE "N" TO ENCONTROU-ALUNO
+               OPEN INPUT NOTAS
+               IF NOTAS-STATUS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR NOTAS. STATUS: " NOTAS-STATUS
+               ELSE
+                   PERFORM PESQUISAR-NOME-LOOP TEST AFTER
+                       UNTIL SIM-NAO = "N"
+                   CLOSE NOTAS
+                   IF ENCONTROU-ALUNO = "N"
+                       DISPLAY "ALUNO NAO ENCONTRADO."
+                   END-IF
+               END-IF
+           END-IF.
+
+       PESQUISAR-NOME-LOOP.
+           READ NOTAS NEXT RECORD
+               AT END
+                   MOVE "N" TO SIM-NAO
+               NOT AT END
+                   MOVE 0 TO OCORRENCIAS-NOME
+                   INSPECT NOMEALUNO TALLYING OCORRENCIAS-NOME
+                       FOR ALL NOME-PESQUISA (1:TAM-PESQUISA)
+                   IF OCORRENCIAS-NOME > 0
+                       MOVE "S" TO ENCONTROU-ALUNO
+                       PERFORM AVALIAR88
+                       DISPLAY ID-ALUNO" "NOMEALUNO" "NOTA1" "NOTA2
+                           " "NOTA3" Media:"MEDIAALUNO" "AVALIACAO88
+                   END-IF
            END-READ.
 
        PROGRAM-DONE.
            STOP RUN.
 
        OPENING-PROCEDURE.
-           OPEN EXTEND NOTAS.
+           OPEN I-O NOTAS.
 
        CLOSING-PROCEDURE.
            CLOSE NOTAS.
 
        ADD-RECORDS.
-           MOVE "N" TO ENTRY-OK.
-           PERFORM GET-FIELDS
-                  UNTIL ENTRY-OK = "S".
+           PERFORM GET-FIELDS.
            PERFORM ADD-THIS-RECORD.
            PERFORM GO-AGAIN.
 
        GET-FIELDS.
            MOVE SPACE TO REG-ALUNOS.
-           DISPLAY INSIRA-NOME.
+           MOVE "N" TO ABANDONAR-ENTRADA.
+           DISPLAY INSIRA-ID.
+           ACCEPT ID-ALUNO.
+           PERFORM GET-NOME-FIELD.
+           IF ABANDONAR-ENTRADA = "N"
+               PERFORM GET-NOTA1-FIELD.
+           IF ABANDONAR-ENTRADA = "N"
+               PERFORM GET-NOTA2-FIELD.
+           IF ABANDONAR-ENTRADA = "N"
+               PERFORM GET-NOTA3-FIELD.
+           IF ABANDONAR-ENTRADA = "N"
+               COMPUTE MEDIAALUNO = (NOTA1+NOTA2+NOTA3)/3
+               DISPLAY "Media: "
+               DISPLAY MEDIAALUNO
+               PERFORM VERIFICAR-NOME-DUPLICADO.
+
+       GET-NOME-FIELD.
+           MOVE "N" TO ENTRY-OK.
+           MOVE 0 TO TENTATIVAS.
+           PERFORM ASK-NOME UNTIL ENTRY-OK = "S".
+
+       ASK-NOME.
+           DISPLAY INSIRA-NOME" (ou Q para abandonar este aluno)".
            ACCEPT NOMEALUNO.
+           IF NOMEALUNO = "Q"
+               MOVE "S" TO ABANDONAR-ENTRADA
+               MOVE "S" TO ENTRY-OK
+               DISPLAY "ENTRADA DO ALUNO ABANDONADA."
+           ELSE
+               IF NOMEALUNO = SPACE
+                   ADD 1 TO TENTATIVAS
+                   DISPLAY "PRECISA SER INSERIDO."
+                   PERFORM VERIFICAR-LIMITE-TENTATIVAS
+               ELSE
+                   MOVE "S" TO ENTRY-OK.
+
+       GET-NOTA1-FIELD.
+           MOVE "N" TO ENTRY-OK.
+           MOVE 0 TO TENTATIVAS.
+           PERFORM ASK-NOTA1 UNTIL ENTRY-OK = "S".
+
+       ASK-NOTA1.
            DISPLAY INSIRA-NOTA1.
            ACCEPT NOTA1.
-           DISPLAY INSIRA-NOTA2.
-           ACCEPT NOTA2.
-           DISPLAY INSIRA-NOTA3.
-           ACCEPT NOTA3.
-           COMPUTE MEDIAALUNO = (NOTA1+NOTA2+NOTA3)/3.
-           DISPLAY "Media: ".
-           DISPLAY MEDIAALUNO.
-           WRITE MEDIAALUNO.
-           PERFORM VALIDATE-FIELDS.
-
-       VALIDATE-FIELDS.
-           MOVE "S" TO ENTRY-OK.
-           IF NOMEALUNO= SPACE
-               DISPLAY "PRECISA SER INSERIDO."
-               MOVE "N" TO ENTRY-OK.
            IF NOTA1 > 20
+               ADD 1 TO TENTATIVAS
                DISPLAY "ERRO NOTA1. POR FAVOR INSIRA NOTA DE 0 - 20."
-               MOVE "N" TO ENTRY-OK.
+               PERFORM VERIFICAR-LIMITE-TENTATIVAS
+           ELSE
+               MOVE "S" TO ENTRY-OK.
+
+       GET-NOTA2-FIELD.
+           MOVE "N" TO ENTRY-OK.
+           MOVE 0 TO TENTATIVAS.
+           PERFORM ASK-NOTA2 UNTIL ENTRY-OK = "S".
+
+       ASK-NOTA2.
+           DISPLAY INSIRA-NOTA2.
+           ACCEPT NOTA2.
            IF NOTA2 > 20
+               ADD 1 TO TENTATIVAS
                DISPLAY "ERRO NOTA2. POR FAVOR INSIRA NOTA DE 0 - 20."
-               MOVE "N" TO ENTRY-OK.
+               PERFORM VERIFICAR-LIMITE-TENTATIVAS
+           ELSE
+               MOVE "S" TO ENTRY-OK.
+
+       GET-NOTA3-FIELD.
+           MOVE "N" TO ENTRY-OK.
+           MOVE 0 TO TENTATIVAS.
+           PERFORM ASK-NOTA3 UNTIL ENTRY-OK = "S".
+
+       ASK-NOTA3.
+           DISPLAY INSIRA-NOTA3.
+           ACCEPT NOTA3.
            IF NOTA3 > 20
+               ADD 1 TO TENTATIVAS
                DISPLAY "ERRO NOTA3. POR FAVOR INSIRA NOTA DE 0 - 20."
-               MOVE "N" TO ENTRY-OK.
+               PERFORM VERIFICAR-LIMITE-TENTATIVAS
+           ELSE
+               MOVE "S" TO ENTRY-OK.
+
+       VERIFICAR-LIMITE-TENTATIVAS.
+           IF TENTATIVAS NOT < MAX-TENTATIVAS
+               MOVE "S" TO ABANDONAR-ENTRADA
+               MOVE "S" TO ENTRY-OK
+               DISPLAY "DEMASIADAS TENTATIVAS INVALIDAS. "
+                   "ENTRADA DO ALUNO ABANDONADA.".
 
        ADD-THIS-RECORD.
-           WRITE REG-ALUNOS.
+           IF ABANDONAR-ENTRADA = "S"
+               DISPLAY "NENHUM REGISTO FOI GRAVADO."
+           ELSE
+               WRITE REG-ALUNOS
+                   INVALID KEY
+                       DISPLAY "JA EXISTE UM ALUNO COM ESTE ID."
+               END-WRITE
+           END-IF.
+
+       VERIFICAR-NOME-DUPLICADO.
+           MOVE ID-ALUNO        TO SAVE-ID-ALUNO.
+           MOVE NOMEALUNO       TO SAVE-NOMEALUNO.
+           MOVE NOTA1           TO SAVE-NOTA1.
+           MOVE NOTA2           TO SAVE-NOTA2.
+           MOVE NOTA3           TO SAVE-NOTA3.
+           MOVE MEDIAALUNO      TO SAVE-MEDIAALUNO.
+           MOVE "N" TO NOME-DUPLICADO.
+           MOVE "N" TO DUP-FIM-FICHEIRO.
+           CLOSE NOTAS.
+           OPEN INPUT NOTAS
+               PERFORM PROCURAR-NOME-DUPLICADO
+                   UNTIL DUP-FIM-FICHEIRO = "Y"
+           CLOSE NOTAS.
+           OPEN I-O NOTAS.
+           MOVE SAVE-ID-ALUNO   TO ID-ALUNO.
+           MOVE SAVE-NOMEALUNO  TO NOMEALUNO.
+           MOVE SAVE-NOTA1      TO NOTA1.
+           MOVE SAVE-NOTA2      TO NOTA2.
+           MOVE SAVE-NOTA3      TO NOTA3.
+           MOVE SAVE-MEDIAALUNO TO MEDIAALUNO.
+           IF NOME-DUPLICADO = "S"
+               DISPLAY "AVISO: ja existe outro aluno com o nome '"
+                   SAVE-NOMEALUNO "'.".
+
+       PROCURAR-NOME-DUPLICADO.
+           READ NOTAS NEXT RECORD
+               AT END
+                   MOVE "Y" TO DUP-FIM-FICHEIRO
+               NOT AT END
+                   IF NOMEALUNO = SAVE-NOMEALUNO
+                       AND ID-ALUNO NOT = SAVE-ID-ALUNO
+                       MOVE "S" TO NOME-DUPLICADO
+           END-READ.
 
        GO-AGAIN.
            DISPLAY "Prima Zero(0) para sair.".
@@ -211,3 +561,17 @@
            IF SIM-NAO NOT = "0"
                CLOSE NOTAS
                PERFORM INSERIR.
+
+      *>--------------------------------------------------
+      *> le a nota minima de aprovacao de CONFIGNOTAS.dat, se
+      *> existir; caso contrario mantem o valor por defeito (10.00).
+      *>--------------------------------------------------
+       LER-CONFIGURACAO-NOTAS.
+           OPEN INPUT CONFIG-NOTAS
+           READ CONFIG-NOTAS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE LINHA-CONFIG-NOTA TO NOTA-MINIMA-APROVACAO
+           END-READ
+           CLOSE CONFIG-NOTAS.
