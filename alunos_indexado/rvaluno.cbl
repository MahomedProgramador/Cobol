@@ -0,0 +1,6 @@
+$set sourceformat(free)
+
+ACCEPT ALUNOS-DATAFILE-ENV FROM ENVIRONMENT "ALUNOS_DATAFILE"
+IF ALUNOS-DATAFILE-ENV NOT = SPACES
+    MOVE ALUNOS-DATAFILE-ENV TO ALUNOS-DATAFILE
+END-IF
