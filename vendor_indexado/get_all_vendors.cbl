@@ -12,27 +12,63 @@ FILE SECTION.
    COPY "fdvendor.cbl".
 
 WORKING-STORAGE SECTION.
+  COPY "wsvendor.cbl".
   *> LINKAGE SECTION.
 
     77 INSERT-VENDOR-NUMBER      PIC 9(5).
     77 INSERT-VENDOR-NAME        PIC X(30).
     77 FIM-FICHEIRO              PIC X VALUE 'N'.
+    77 TOTAL-VENDORS             PIC 9(5) VALUE ZERO.
+    77 GET-ALL-ORDENAR-VENDOR    PIC 9 VALUE 1.
 
 
 PROCEDURE DIVISION.
+COPY "rvvendor.cbl".
 
+    PERFORM PEDIR-ORDEM-VENDOR.
     PERFORM LER-TODOS-DADOS UNTIL FIM-FICHEIRO = 'Y'.
 
+PEDIR-ORDEM-VENDOR.
+    DISPLAY "Ordenar a listagem por: 1 - Numero  2 - Nome" NO ADVANCING.
+    ACCEPT GET-ALL-ORDENAR-VENDOR.
+    IF GET-ALL-ORDENAR-VENDOR NOT = 1 AND GET-ALL-ORDENAR-VENDOR NOT = 2
+        MOVE 1 TO GET-ALL-ORDENAR-VENDOR
+    END-IF.
+
 LER-TODOS-DADOS.
     OPEN INPUT VENDOR-FILE.
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+        IF GET-ALL-ORDENAR-VENDOR = 2
+            MOVE LOW-VALUES TO VENDOR-NAME
+            START VENDOR-FILE KEY IS NOT LESS THAN VENDOR-NAME
+                INVALID KEY
+                    MOVE 'Y' TO FIM-FICHEIRO
+            END-START
+        END-IF
         PERFORM UNTIL FIM-FICHEIRO = 'Y'
-            READ VENDOR-FILE
+            READ VENDOR-FILE NEXT RECORD
                 AT END MOVE 'Y' TO FIM-FICHEIRO
                 NOT AT END
-                    DISPLAY "ID do fornecedor: " VENDOR-NUMBER
-                    DISPLAY "Nome do fornecedor: " VENDOR-NAME
-                    DISPLAY "-------------------------------"
+                    IF VENDOR-ATIVO
+                        DISPLAY "ID do fornecedor: " VENDOR-NUMBER
+                        DISPLAY "Nome do fornecedor: " VENDOR-NAME
+                        DISPLAY "Morada: " VENDOR-ADDRESS-1 " " VENDOR-ADDRESS-2
+                        DISPLAY "Cidade: " VENDOR-CITY " " VENDOR-STATE " " VENDOR-ZIP
+                        DISPLAY "Contacto: " VENDOR-CONTACT " Tel: " VENDOR-PHONE
+                        DISPLAY "-------------------------------"
+                        ADD 1 TO TOTAL-VENDORS
+                    END-IF
             END-READ
          END-PERFORM
-    CLOSE VENDOR-FILE
-.
+    CLOSE VENDOR-FILE.
+    DISPLAY "==============================="
+    DISPLAY "Total de fornecedores listados: " TOTAL-VENDORS
+    DISPLAY "===============================".
+    IF TOTAL-VENDORS = ZERO
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF.
