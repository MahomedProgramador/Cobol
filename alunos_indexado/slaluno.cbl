@@ -0,0 +1,10 @@
+$set sourceformat(free)
+
+SELECT FICHEIRO-ALUNOS
+    ASSIGN TO ALUNOS-DATAFILE
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS ID-ALUNO
+    ALTERNATE RECORD KEY IS NOME-ALUNO WITH DUPLICATES
+    LOCK MODE IS AUTOMATIC
+    FILE STATUS IS ALUNOS-STATUS.
