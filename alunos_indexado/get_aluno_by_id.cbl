@@ -12,7 +12,9 @@ FILE SECTION.
 
 
 WORKING-STORAGE SECTION.
+  COPY "wsaluno.cbl".
   77 GET-ID-ALUNO           PIC 9(5).
+  77 GET-ID-VALIDO          PIC X VALUE 'N'.
   77 FILLER             PIC X VALUE SPACE.
   77 GET-NOME-ALUNO         PIC X(30).
   77 FILLER PIC X VALUE SPACE .
@@ -27,6 +29,7 @@ WORKING-STORAGE SECTION.
 
 
 PROCEDURE DIVISION.
+COPY "rvaluno.cbl".
 
 
     PERFORM GET_ALUNO_BY_ID.
@@ -34,24 +37,37 @@ STOP RUN.
 
 
 GET_ALUNO_BY_ID.
-    DISPLAY "Introduza o id do aluno que deseja pesquisar: " NO ADVANCING
-    ACCEPT GET-ID-ALUNO
+    MOVE 'N' TO GET-ID-VALIDO.
+    PERFORM UNTIL GET-ID-VALIDO = 'S'
+        DISPLAY "Introduza o id do aluno que deseja pesquisar: " NO ADVANCING
+        ACCEPT GET-ID-ALUNO
+        IF GET-ID-ALUNO NOT NUMERIC OR GET-ID-ALUNO = ZERO
+            DISPLAY "ID invalido. POR FAVOR INSIRA UM ID DE 1 A 99999."
+        ELSE
+            MOVE 'S' TO GET-ID-VALIDO
+        END-IF
+    END-PERFORM
 
+    MOVE GET-ID-ALUNO TO ID-ALUNO
     OPEN INPUT FICHEIRO-ALUNOS.
-        PERFORM UNTIL GET-FIM-FICHEIRO = 'Y'
-           READ FICHEIRO-ALUNOS
-            AT END MOVE 'Y' TO GET-FIM-FICHEIRO
-            NOT AT END
-                IF ID-ALUNO = GET-ID-ALUNO
-                    DISPLAY "-------------------------------"
-                    DISPLAY "ID do fornecedor: " GET-ID-ALUNO
-                    DISPLAY "Nome do aluno: " NOME-ALUNO
-                    DISPLAY "Nota1: " NOTA1
-                    DISPLAY "Nota2: " NOTA2
-                    DISPLAY "Nota3: " NOTA3 "."
-                    DISPLAY "-------------------------------"
-                    MOVE 'Y' TO GET-FIM-FICHEIRO
-           END-READ
-        END-PERFORM
+        IF ALUNOS-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir FICHEIRO-ALUNOS. Status: " ALUNOS-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+        READ FICHEIRO-ALUNOS KEY IS ID-ALUNO
+            INVALID KEY
+                DISPLAY "Aluno nao encontrado."
+                MOVE 1 TO RETURN-CODE
+            NOT INVALID KEY
+                DISPLAY "-------------------------------"
+                DISPLAY "ID do aluno: " ID-ALUNO
+                DISPLAY "Nome do aluno: " NOME-ALUNO
+                DISPLAY "Nota1: " NOTA1
+                DISPLAY "Nota2: " NOTA2
+                DISPLAY "Nota3: " NOTA3 "."
+                DISPLAY "Media: " MEDIAALUNO "."
+                DISPLAY "-------------------------------"
+                MOVE 0 TO RETURN-CODE
+        END-READ
     CLOSE FICHEIRO-ALUNOS
 .
