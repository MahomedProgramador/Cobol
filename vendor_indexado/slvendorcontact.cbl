@@ -0,0 +1,9 @@
+$set sourceformat(free)
+
+SELECT VENDOR-CONTACT-FILE
+    ASSIGN TO VCONTACT-DATAFILE
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS VCONTACT-CHAVE
+    LOCK MODE IS AUTOMATIC
+    FILE STATUS IS VCONTACT-STATUS.
