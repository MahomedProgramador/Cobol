@@ -0,0 +1,10 @@
+$set sourceformat(free)
+
+SELECT VENDOR-FILE
+    ASSIGN TO VENDOR-DATAFILE
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS VENDOR-NUMBER
+    ALTERNATE RECORD KEY IS VENDOR-NAME WITH DUPLICATES
+    LOCK MODE IS AUTOMATIC
+    FILE STATUS IS VENDOR-FILE-STATUS.
