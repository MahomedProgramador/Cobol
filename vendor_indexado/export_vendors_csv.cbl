@@ -0,0 +1,83 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: exporta VENDOR-FILE para VENDORS.csv.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. export_vendors_csv.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slvendor.cbl".
+
+     SELECT VENDORS-CSV-FILE
+         ASSIGN TO "VENDORS.csv"
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdvendor.cbl".
+
+  FD VENDORS-CSV-FILE.
+  01 LINHA-CSV-VENDOR         PIC X(200).
+
+WORKING-STORAGE SECTION.
+  COPY "wsvendor.cbl".
+    77 CSV-FIM-FICHEIRO       PIC X VALUE 'N'.
+    77 CSV-TOTAL-VENDORS      PIC 9(5) VALUE ZERO.
+    77 CSV-VENDOR-NUMBER-ED   PIC Z(4)9.
+
+PROCEDURE DIVISION.
+COPY "rvvendor.cbl".
+
+    PERFORM EXPORTAR-VENDORS-CSV.
+STOP RUN.
+
+EXPORTAR-VENDORS-CSV.
+    OPEN INPUT VENDOR-FILE.
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+    OPEN OUTPUT VENDORS-CSV-FILE.
+        MOVE "NUMERO,NOME,MORADA1,MORADA2,CIDADE,ESTADO,CODPOSTAL,CONTACTO,TELEFONE,STATUS"
+            TO LINHA-CSV-VENDOR
+        WRITE LINHA-CSV-VENDOR
+        PERFORM UNTIL CSV-FIM-FICHEIRO = 'Y'
+            READ VENDOR-FILE NEXT RECORD
+                AT END MOVE 'Y' TO CSV-FIM-FICHEIRO
+                NOT AT END
+                    PERFORM ESCREVER-LINHA-CSV-VENDOR
+                    ADD 1 TO CSV-TOTAL-VENDORS
+            END-READ
+        END-PERFORM
+    CLOSE VENDOR-FILE.
+    CLOSE VENDORS-CSV-FILE.
+    DISPLAY "Exportados " CSV-TOTAL-VENDORS " fornecedores para VENDORS.csv.".
+    MOVE 0 TO RETURN-CODE.
+
+ESCREVER-LINHA-CSV-VENDOR.
+    MOVE VENDOR-NUMBER TO CSV-VENDOR-NUMBER-ED.
+    MOVE SPACES TO LINHA-CSV-VENDOR.
+    STRING CSV-VENDOR-NUMBER-ED DELIMITED BY SIZE
+           ","                 DELIMITED BY SIZE
+           VENDOR-NAME         DELIMITED BY SIZE
+           ","                 DELIMITED BY SIZE
+           VENDOR-ADDRESS-1    DELIMITED BY SIZE
+           ","                 DELIMITED BY SIZE
+           VENDOR-ADDRESS-2    DELIMITED BY SIZE
+           ","                 DELIMITED BY SIZE
+           VENDOR-CITY         DELIMITED BY SIZE
+           ","                 DELIMITED BY SIZE
+           VENDOR-STATE        DELIMITED BY SIZE
+           ","                 DELIMITED BY SIZE
+           VENDOR-ZIP          DELIMITED BY SIZE
+           ","                 DELIMITED BY SIZE
+           VENDOR-CONTACT      DELIMITED BY SIZE
+           ","                 DELIMITED BY SIZE
+           VENDOR-PHONE        DELIMITED BY SIZE
+           ","                 DELIMITED BY SIZE
+           VENDOR-STATUS       DELIMITED BY SIZE
+           INTO LINHA-CSV-VENDOR.
+    WRITE LINHA-CSV-VENDOR.
