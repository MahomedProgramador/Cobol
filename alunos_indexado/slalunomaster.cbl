@@ -0,0 +1,9 @@
+$set sourceformat(free)
+
+SELECT ALUNO-MASTER-FILE
+    ASSIGN TO ALUNOMASTER-DATAFILE
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS MASTER-ID-ALUNO
+    LOCK MODE IS AUTOMATIC
+    FILE STATUS IS ALUNOMASTER-STATUS.
