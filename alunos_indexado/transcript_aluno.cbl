@@ -0,0 +1,115 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: imprime o registo academico (transcript) de um aluno,
+*>          listando todas as entradas de NOTASFILE.dat associadas
+*>          ao seu ID.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. transcript_aluno.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slalunomaster.cbl".
+     COPY "slnotas.cbl".
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdalunomaster.cbl".
+  COPY "fdnotas.cbl".
+
+WORKING-STORAGE SECTION.
+  COPY "wsalunomaster.cbl".
+  COPY "wsnotas.cbl".
+    77 TRANS-ID-ALUNO        PIC 9(5).
+    77 TRANS-ID-OK           PIC X VALUE 'N'.
+    77 TRANS-FIM-FICHEIRO    PIC X VALUE 'N'.
+    77 TRANS-ENCONTROU-ALUNO PIC X VALUE 'N'.
+    77 TRANS-TOTAL-CURSOS    PIC 9(3) VALUE ZERO.
+    77 TRANS-SOMA-MEDIAS     PIC 9(7)V99 VALUE ZERO.
+    77 TRANS-MEDIA-GERAL     PIC 99V99.
+    77 TRANS-IDX             PIC 9(2).
+
+PROCEDURE DIVISION.
+COPY "rvalunomaster.cbl".
+COPY "rvnotas.cbl".
+
+    PERFORM IMPRIMIR-TRANSCRICAO.
+STOP RUN.
+
+IMPRIMIR-TRANSCRICAO.
+    PERFORM ASK-TRANS-ID-ALUNO
+
+    MOVE TRANS-ID-ALUNO TO MASTER-ID-ALUNO
+    OPEN INPUT ALUNO-MASTER-FILE.
+        IF ALUNOMASTER-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir ALUNO-MASTER-FILE. Status: " ALUNOMASTER-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+        READ ALUNO-MASTER-FILE KEY IS MASTER-ID-ALUNO
+            INVALID KEY
+                DISPLAY "Aluno nao encontrado."
+            NOT INVALID KEY
+                MOVE 'S' TO TRANS-ENCONTROU-ALUNO
+        END-READ
+    CLOSE ALUNO-MASTER-FILE.
+
+    IF TRANS-ENCONTROU-ALUNO = 'S'
+        DISPLAY "==============================="
+        DISPLAY "Registo academico de " MASTER-NOME-ALUNO
+            " (ID " TRANS-ID-ALUNO ")"
+        DISPLAY "==============================="
+        OPEN INPUT NOTAS-FILE
+            IF NOTASFILE-STATUS NOT = "00"
+                DISPLAY "Erro ao abrir NOTAS-FILE. Status: " NOTASFILE-STATUS
+                MOVE 1 TO RETURN-CODE
+            END-IF
+            PERFORM UNTIL TRANS-FIM-FICHEIRO = 'Y'
+                READ NOTAS-FILE NEXT RECORD
+                    AT END MOVE 'Y' TO TRANS-FIM-FICHEIRO
+                    NOT AT END
+                        IF NOTA-ID-ALUNO = TRANS-ID-ALUNO
+                            DISPLAY "Curso: " NOTA-CURSO-CODE
+                                "  Semestre: " NOTA-SEMESTRE
+                            PERFORM MOSTRAR-COMPONENTE
+                                VARYING TRANS-IDX FROM 1 BY 1
+                                UNTIL TRANS-IDX > NOTA-TOTAL-COMPONENTES
+                            DISPLAY "  Media: " MEDIANOTA
+                            ADD 1 TO TRANS-TOTAL-CURSOS
+                            ADD MEDIANOTA TO TRANS-SOMA-MEDIAS
+                        END-IF
+                END-READ
+            END-PERFORM
+        CLOSE NOTAS-FILE
+        IF TRANS-TOTAL-CURSOS = ZERO
+            DISPLAY "Nenhum curso com notas registadas."
+        ELSE
+            COMPUTE TRANS-MEDIA-GERAL =
+                TRANS-SOMA-MEDIAS / TRANS-TOTAL-CURSOS
+            DISPLAY "-------------------------------"
+            DISPLAY "Total de cursos: " TRANS-TOTAL-CURSOS
+            DISPLAY "Media geral: " TRANS-MEDIA-GERAL
+        END-IF
+    END-IF.
+    IF TRANS-ENCONTROU-ALUNO = 'S'
+        MOVE 0 TO RETURN-CODE
+    ELSE
+        MOVE 1 TO RETURN-CODE
+    END-IF.
+
+ASK-TRANS-ID-ALUNO.
+    MOVE 'N' TO TRANS-ID-OK.
+    PERFORM UNTIL TRANS-ID-OK = 'S'
+        DISPLAY "Introduza o ID do aluno: " NO ADVANCING
+        ACCEPT TRANS-ID-ALUNO
+        IF TRANS-ID-ALUNO NOT NUMERIC OR TRANS-ID-ALUNO = ZERO
+            DISPLAY "ID invalido. POR FAVOR INSIRA UM ID DE 1 A 99999."
+        ELSE
+            MOVE 'S' TO TRANS-ID-OK
+        END-IF
+    END-PERFORM.
+
+MOSTRAR-COMPONENTE.
+    DISPLAY "  Componente " TRANS-IDX ": " NOTA-VALOR (TRANS-IDX)
+        "  (peso " NOTA-PESO (TRANS-IDX) "%)".
