@@ -0,0 +1,6 @@
+$set sourceformat(free)
+
+ACCEPT VPO-DATAFILE-ENV FROM ENVIRONMENT "VPO_DATAFILE"
+IF VPO-DATAFILE-ENV NOT = SPACES
+    MOVE VPO-DATAFILE-ENV TO VPO-DATAFILE
+END-IF
