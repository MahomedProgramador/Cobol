@@ -0,0 +1,1037 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. vendor_main_program.
+ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+   FILE-CONTROL.
+   COPY "slvendor.cbl".
+   COPY "slauditvendor.cbl".
+   COPY "slvendorcontact.cbl".
+   COPY "slvendorpo.cbl".
+
+   SELECT REPORT-VENDORS
+       ASSIGN TO "REPORTVENDOR.dat"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+   SELECT MAILING-LABELS
+       ASSIGN TO "MAILINGLABELS.dat"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+   SELECT VENDORS-CSV-FILE
+       ASSIGN TO "VENDORS.csv"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+   COPY "fdvendor.cbl".
+   COPY "fdauditvendor.cbl".
+   COPY "fdvendorcontact.cbl".
+   COPY "fdvendorpo.cbl".
+
+   FD REPORT-VENDORS.
+   01 LINHA-REPORT-VENDOR        PIC X(80).
+
+   FD MAILING-LABELS.
+   01 LINHA-LABEL-VENDOR         PIC X(40).
+
+   FD VENDORS-CSV-FILE.
+   01 LINHA-CSV-VENDOR           PIC X(200).
+
+WORKING-STORAGE SECTION.
+  COPY "wsvendor.cbl".
+  COPY "wsauditvendor.cbl".
+  COPY "wsvendorcontact.cbl".
+  COPY "wsvendorpo.cbl".
+    77 OPCAO-MENU              PIC 99.
+    77 FIM-PROGRAMA            PIC 9.
+    77 SAIDA-INSERIR           PIC 9.
+    77 CONFIRMACAO-ATUALIZAR   PIC 9.
+    77 CONFIRMACAO-APAGAR      PIC 9.
+    77 NUMERO-VALIDO           PIC X VALUE 'N'.
+    77 MAIN-ID-OK              PIC X VALUE 'N'.
+    77 CONTACTO-NUMERO-OK      PIC X VALUE 'N'.
+    77 CONTACTO-ENCONTROU-VENDOR PIC X VALUE 'N'.
+    77 CONTACTO-ULTIMO-SEQ     PIC 9(3) VALUE ZERO.
+    77 CONTACTO-FIM-FICHEIRO   PIC X VALUE 'N'.
+    77 CONTACTO-TOTAL          PIC 9(3) VALUE ZERO.
+    77 PO-NUMERO-OK            PIC X VALUE 'N'.
+    77 PO-ENCONTROU-VENDOR     PIC X VALUE 'N'.
+    77 PO-ULTIMO-NUMERO        PIC 9(5) VALUE ZERO.
+    77 PO-FIM-FICHEIRO         PIC X VALUE 'N'.
+    77 PO-TOTAL                PIC 9(3) VALUE ZERO.
+    77 PO-VALOR-ACUMULADO      PIC 9(9)V99 VALUE ZERO.
+
+    77 MAIN-VENDOR-NUMBER      PIC 9(5).
+    77 FILLER PIC X VALUE SPACES.
+    77 MAIN-VENDOR-NAME        PIC X(30).
+    77 FILLER PIC X VALUE SPACES.
+    77 MAIN-VENDOR-ADDRESS-1   PIC X(30).
+    77 MAIN-VENDOR-ADDRESS-2   PIC X(30).
+    77 MAIN-VENDOR-CITY        PIC X(20).
+    77 MAIN-VENDOR-STATE       PIC X(2).
+    77 MAIN-VENDOR-ZIP         PIC X(10).
+    77 MAIN-VENDOR-CONTACT     PIC X(30).
+    77 MAIN-VENDOR-PHONE       PIC X(15).
+
+    77 MAIN-FIM-FICHEIRO       PIC X VALUES 'N'.
+    77 MAIN-VENDOR-ENCONTROU   PIC X VALUE 'N'.
+    77 MAIN-VENDOR-APAGOU      PIC X VALUE 'N'.
+    77 MAIN-VENDOR-ALTEROU     PIC X VALUE 'N'.
+    77 TOTAL-LISTA-VENDORS     PIC 9(5) VALUE ZERO.
+    77 AUDIT-VENDOR-OPERACAO-ATUAL PIC X(10).
+    77 LINHA-DETALHE-VENDOR      PIC X(80).
+    77 LINHA-CONTADOR-VENDOR     PIC 9(5) VALUE ZERO.
+    77 PAGINA-ATUAL-VENDOR       PIC 9(3) VALUE ZERO.
+    77 LINHAS-PAGINA-VENDOR      PIC 9(2) VALUE ZERO.
+    77 MAX-LINHAS-PAGINA-VENDOR  PIC 9(2) VALUE 20.
+    77 LINHA-CABECALHO-VENDOR    PIC X(80).
+    77 CSV-FIM-FICHEIRO-VENDOR   PIC X VALUE 'N'.
+    77 CSV-TOTAL-VENDORS         PIC 9(5) VALUE ZERO.
+    77 CSV-VENDOR-NUMBER-ED      PIC Z(4)9.
+    77 MAIN-VENDOR-NOME-ANTIGO   PIC X(30).
+
+SCREEN SECTION.
+01 TELA-MENU-VENDORS.
+   05 BLANK SCREEN.
+   05 LINE 1 COLUMN 1 VALUE "Bem-vindo, por favor escolha uma das seguintes opcoes: ".
+   05 LINE 2 COLUMN 1 VALUE "1 - Listar todos os fornecedores".
+   05 LINE 3 COLUMN 1 VALUE "2 - Pesquisar fornecedor por numero".
+   05 LINE 4 COLUMN 1 VALUE "3 - Inserir novo fornecedor".
+   05 LINE 5 COLUMN 1 VALUE "4 - Modificar fornecedor".
+   05 LINE 6 COLUMN 1 VALUE "5 - Apagar fornecedor".
+   05 LINE 7 COLUMN 1 VALUE "6 - Pesquisar fornecedor por nome".
+   05 LINE 8 COLUMN 1 VALUE "7 - Gerar relatorio e etiquetas de correio".
+   05 LINE 9 COLUMN 1 VALUE "8 - Exportar fornecedores para CSV".
+   05 LINE 10 COLUMN 1 VALUE "9 - Adicionar contacto a fornecedor".
+   05 LINE 11 COLUMN 1 VALUE "10 - Listar contactos de fornecedor".
+   05 LINE 12 COLUMN 1 VALUE "11 - Adicionar ordem de compra a fornecedor".
+   05 LINE 13 COLUMN 1 VALUE "12 - Listar ordens de compra de fornecedor".
+   05 LINE 14 COLUMN 1 VALUE "0 ou tecla ENTER - Sair".
+   05 LINE 16 COLUMN 1 VALUE "Opcao: ".
+   05 LINE 16 COLUMN 9 PIC 99 USING OPCAO-MENU.
+
+PROCEDURE DIVISION.
+COPY "rvvendor.cbl".
+COPY "rvauditvendor.cbl".
+COPY "rvvendorcontact.cbl".
+COPY "rvvendorpo.cbl".
+    PERFORM WITH TEST AFTER UNTIL FIM-PROGRAMA EQUAL 1
+
+        PERFORM APRESENTACAO
+            EVALUATE OPCAO-MENU
+               WHEN 0
+                    PERFORM DESPEDIDA
+               WHEN 1
+                    PERFORM LISTAR-VENDORS
+               WHEN 2
+                    PERFORM GET_VENDOR_BY_ID
+               WHEN 3
+                    PERFORM INSERIR-VENDOR
+               WHEN 4
+                    PERFORM ACTUALIZAR-VENDOR
+               WHEN 5
+                    PERFORM APAGAR-VENDOR
+               WHEN 6
+                    PERFORM GET_VENDOR_BY_NOME
+               WHEN 7
+                    PERFORM GERAR-RELATORIO-VENDOR
+               WHEN 8
+                    PERFORM EXPORTAR-VENDORS-CSV
+               WHEN 9
+                    PERFORM ADICIONAR-CONTACTO-VENDOR
+               WHEN 10
+                    PERFORM LISTAR-CONTACTOS-VENDOR
+               WHEN 11
+                    PERFORM ADICIONAR-PO-VENDOR
+               WHEN 12
+                    PERFORM LISTAR-PO-VENDOR
+               WHEN OTHER
+                    DISPLAY "Opcao invalida, tente novamente."
+            END-EVALUATE
+        END-PERFORM
+GOBACK.
+
+
+DESPEDIDA.
+    DISPLAY "Obrigado, volte sempre."
+    MOVE 1 TO FIM-PROGRAMA
+    MOVE 0 TO RETURN-CODE.
+
+APRESENTACAO.
+    DISPLAY TELA-MENU-VENDORS
+    ACCEPT TELA-MENU-VENDORS.
+
+INSERIR-VENDOR.
+    PERFORM WITH TEST AFTER UNTIL SAIDA-INSERIR = 0
+        PERFORM RECEBER-DADOS-VENDOR
+        PERFORM ESCREVER-VENDOR
+        DISPLAY "Prima 0 para voltar ao menu ou 1 para inserir outro fornecedor"
+        ACCEPT SAIDA-INSERIR
+    END-PERFORM.
+
+RECEBER-DADOS-VENDOR.
+    MOVE 'N' TO NUMERO-VALIDO
+    PERFORM UNTIL NUMERO-VALIDO = 'Y'
+        OPEN INPUT VENDOR-FILE
+            IF VENDOR-FILE-STATUS NOT = "00"
+                DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+                MOVE 1 TO RETURN-CODE
+            END-IF
+
+        DISPLAY "Introduza o numero do fornecedor" NO ADVANCING
+        ACCEPT MAIN-VENDOR-NUMBER
+
+        IF MAIN-VENDOR-NUMBER NOT NUMERIC OR MAIN-VENDOR-NUMBER = ZERO
+            DISPLAY "Numero invalido. POR FAVOR INSIRA UM NUMERO DE 1 A 99999."
+        ELSE
+            MOVE MAIN-VENDOR-NUMBER TO VENDOR-NUMBER
+            READ VENDOR-FILE KEY IS VENDOR-NUMBER
+                INVALID KEY
+                    MOVE 'Y' TO NUMERO-VALIDO
+                NOT INVALID KEY
+                    DISPLAY "Numero ja existe. Por favor, introduza outro."
+            END-READ
+        END-IF
+
+        CLOSE VENDOR-FILE
+    END-PERFORM
+
+    DISPLAY "Introduza o nome do fornecedor" NO ADVANCING
+    ACCEPT MAIN-VENDOR-NAME.
+    DISPLAY "Introduza a morada (linha 1)" NO ADVANCING
+    ACCEPT MAIN-VENDOR-ADDRESS-1.
+    DISPLAY "Introduza a morada (linha 2)" NO ADVANCING
+    ACCEPT MAIN-VENDOR-ADDRESS-2.
+    DISPLAY "Introduza a cidade" NO ADVANCING
+    ACCEPT MAIN-VENDOR-CITY.
+    DISPLAY "Introduza o distrito/estado" NO ADVANCING
+    ACCEPT MAIN-VENDOR-STATE.
+    DISPLAY "Introduza o codigo postal" NO ADVANCING
+    ACCEPT MAIN-VENDOR-ZIP.
+    DISPLAY "Introduza o nome do contacto" NO ADVANCING
+    ACCEPT MAIN-VENDOR-CONTACT.
+    DISPLAY "Introduza o telefone" NO ADVANCING
+    ACCEPT MAIN-VENDOR-PHONE.
+
+ESCREVER-VENDOR.
+    MOVE ZERO TO VENDOR-TENTATIVAS
+    PERFORM UNTIL VENDOR-FILE-STATUS = "00" OR VENDOR-TENTATIVAS = 5
+        OPEN I-O VENDOR-FILE
+        IF VENDOR-FILE-STATUS NOT = "00"
+            ADD 1 TO VENDOR-TENTATIVAS
+        END-IF
+    END-PERFORM
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            MOVE MAIN-VENDOR-NUMBER TO VENDOR-NUMBER
+            MOVE MAIN-VENDOR-NAME TO VENDOR-NAME
+            MOVE MAIN-VENDOR-ADDRESS-1 TO VENDOR-ADDRESS-1
+            MOVE MAIN-VENDOR-ADDRESS-2 TO VENDOR-ADDRESS-2
+            MOVE MAIN-VENDOR-CITY TO VENDOR-CITY
+            MOVE MAIN-VENDOR-STATE TO VENDOR-STATE
+            MOVE MAIN-VENDOR-ZIP TO VENDOR-ZIP
+            MOVE MAIN-VENDOR-CONTACT TO VENDOR-CONTACT
+            MOVE MAIN-VENDOR-PHONE TO VENDOR-PHONE
+            WRITE VENDOR-RECORD
+            CLOSE VENDOR-FILE
+            MOVE 0 TO RETURN-CODE
+            DISPLAY "Fornecedor " MAIN-VENDOR-NAME " inserido com o numero: "
+                MAIN-VENDOR-NUMBER
+        END-IF.
+
+LISTAR-VENDORS.
+    MOVE 'N' TO MAIN-FIM-FICHEIRO.
+    MOVE ZERO TO TOTAL-LISTA-VENDORS.
+    OPEN INPUT VENDOR-FILE.
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+        PERFORM UNTIL MAIN-FIM-FICHEIRO = 'Y'
+            READ VENDOR-FILE
+                AT END MOVE 'Y' TO MAIN-FIM-FICHEIRO
+                NOT AT END
+                    IF VENDOR-ATIVO
+                        DISPLAY "-------------------------------"
+                        DISPLAY "Numero: " VENDOR-NUMBER
+                        DISPLAY "Nome: " VENDOR-NAME
+                        DISPLAY "Morada: " VENDOR-ADDRESS-1 " " VENDOR-ADDRESS-2
+                        DISPLAY "Cidade: " VENDOR-CITY " " VENDOR-STATE " " VENDOR-ZIP
+                        DISPLAY "Contacto: " VENDOR-CONTACT " Tel: " VENDOR-PHONE
+                        DISPLAY "-------------------------------"
+                        ADD 1 TO TOTAL-LISTA-VENDORS
+                    END-IF
+            END-READ
+        END-PERFORM
+    CLOSE VENDOR-FILE.
+    IF TOTAL-LISTA-VENDORS = ZERO
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF.
+    DISPLAY "==============================="
+    DISPLAY "Total de fornecedores listados: " TOTAL-LISTA-VENDORS
+    DISPLAY "==============================="
+    DISPLAY "Prima qualquer tecla para continuar"
+    ACCEPT OMITTED.
+
+GET_VENDOR_BY_ID.
+    MOVE 'N' TO MAIN-FIM-FICHEIRO.
+    MOVE 'N' TO MAIN-ID-OK.
+    PERFORM UNTIL MAIN-ID-OK = 'S'
+        DISPLAY "Introduza o numero do fornecedor que deseja pesquisar: "
+            NO ADVANCING
+        ACCEPT MAIN-VENDOR-NUMBER
+        IF MAIN-VENDOR-NUMBER NOT NUMERIC OR MAIN-VENDOR-NUMBER = ZERO
+            DISPLAY "Numero invalido. POR FAVOR INSIRA UM NUMERO DE 1 A 99999."
+        ELSE
+            MOVE 'S' TO MAIN-ID-OK
+        END-IF
+    END-PERFORM
+
+    MOVE 'N' TO MAIN-VENDOR-ENCONTROU.
+    OPEN INPUT VENDOR-FILE.
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+        PERFORM UNTIL MAIN-FIM-FICHEIRO = 'Y'
+           READ VENDOR-FILE
+            AT END MOVE 'Y' TO MAIN-FIM-FICHEIRO
+            NOT AT END
+                IF VENDOR-NUMBER = MAIN-VENDOR-NUMBER
+                    MOVE 'S' TO MAIN-VENDOR-ENCONTROU
+                    DISPLAY "-------------------------------"
+                    DISPLAY "Numero do fornecedor: " VENDOR-NUMBER
+                    DISPLAY "Nome do fornecedor: " VENDOR-NAME
+                    DISPLAY "Morada: " VENDOR-ADDRESS-1 " " VENDOR-ADDRESS-2
+                    DISPLAY "Cidade: " VENDOR-CITY " " VENDOR-STATE " " VENDOR-ZIP
+                    DISPLAY "Contacto: " VENDOR-CONTACT " Tel: " VENDOR-PHONE
+                    IF VENDOR-INATIVO
+                        DISPLAY "Estado: INATIVO"
+                    ELSE
+                        DISPLAY "Estado: ATIVO"
+                    END-IF
+                    DISPLAY "-------------------------------"
+                    MOVE 'Y' TO MAIN-FIM-FICHEIRO
+           END-READ
+        END-PERFORM
+    CLOSE VENDOR-FILE.
+    IF MAIN-VENDOR-ENCONTROU = 'S'
+        MOVE 0 TO RETURN-CODE
+    ELSE
+        MOVE 1 TO RETURN-CODE
+    END-IF.
+    DISPLAY "Prima qualquer tecla para continuar..."
+    ACCEPT OMITTED.
+
+ACTUALIZAR-VENDOR.
+    MOVE 'N' TO MAIN-FIM-FICHEIRO.
+    MOVE 'N' TO MAIN-VENDOR-ALTEROU.
+    MOVE 'N' TO MAIN-ID-OK.
+    PERFORM UNTIL MAIN-ID-OK = 'S'
+        DISPLAY "Introduza o numero do fornecedor que deseja alterar: "
+            NO ADVANCING
+        ACCEPT MAIN-VENDOR-NUMBER
+        IF MAIN-VENDOR-NUMBER NOT NUMERIC OR MAIN-VENDOR-NUMBER = ZERO
+            DISPLAY "Numero invalido. POR FAVOR INSIRA UM NUMERO DE 1 A 99999."
+        ELSE
+            MOVE 'S' TO MAIN-ID-OK
+        END-IF
+    END-PERFORM
+
+    MOVE ZERO TO VENDOR-TENTATIVAS.
+    PERFORM UNTIL VENDOR-FILE-STATUS = "00" OR VENDOR-TENTATIVAS = 5
+        OPEN I-O VENDOR-FILE
+        IF VENDOR-FILE-STATUS NOT = "00"
+            ADD 1 TO VENDOR-TENTATIVAS
+        END-IF
+    END-PERFORM.
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            PERFORM UNTIL MAIN-FIM-FICHEIRO = 'Y'
+               READ VENDOR-FILE
+                AT END MOVE 'Y' TO MAIN-FIM-FICHEIRO
+                NOT AT END
+                    IF VENDOR-NUMBER = MAIN-VENDOR-NUMBER
+                        DISPLAY "-------------------------------"
+                        DISPLAY "Vai alterar o nome de " VENDOR-NAME
+                        DISPLAY "Tem a certeza que pretende alterar ? prima 0 para continuar ou 1 para sair"
+                        ACCEPT CONFIRMACAO-ATUALIZAR
+                        IF CONFIRMACAO-ATUALIZAR = 0
+                            MOVE VENDOR-NAME TO MAIN-VENDOR-NOME-ANTIGO
+                            DISPLAY " indique o novo nome: " NO ADVANCING
+                            ACCEPT MAIN-VENDOR-NAME
+                            DISPLAY "Indique a nova morada (linha 1): " NO ADVANCING
+                            ACCEPT MAIN-VENDOR-ADDRESS-1
+                            DISPLAY "Indique a nova morada (linha 2): " NO ADVANCING
+                            ACCEPT MAIN-VENDOR-ADDRESS-2
+                            DISPLAY "Indique a nova cidade: " NO ADVANCING
+                            ACCEPT MAIN-VENDOR-CITY
+                            DISPLAY "Indique o novo distrito/estado: " NO ADVANCING
+                            ACCEPT MAIN-VENDOR-STATE
+                            DISPLAY "Indique o novo codigo postal: " NO ADVANCING
+                            ACCEPT MAIN-VENDOR-ZIP
+                            DISPLAY "Indique o novo contacto: " NO ADVANCING
+                            ACCEPT MAIN-VENDOR-CONTACT
+                            DISPLAY "Indique o novo telefone: " NO ADVANCING
+                            ACCEPT MAIN-VENDOR-PHONE
+                            MOVE MAIN-VENDOR-NAME TO VENDOR-NAME
+                            MOVE MAIN-VENDOR-ADDRESS-1 TO VENDOR-ADDRESS-1
+                            MOVE MAIN-VENDOR-ADDRESS-2 TO VENDOR-ADDRESS-2
+                            MOVE MAIN-VENDOR-CITY TO VENDOR-CITY
+                            MOVE MAIN-VENDOR-STATE TO VENDOR-STATE
+                            MOVE MAIN-VENDOR-ZIP TO VENDOR-ZIP
+                            MOVE MAIN-VENDOR-CONTACT TO VENDOR-CONTACT
+                            MOVE MAIN-VENDOR-PHONE TO VENDOR-PHONE
+                            REWRITE VENDOR-RECORD
+                            MOVE "ALTERACAO" TO AUDIT-VENDOR-OPERACAO-ATUAL
+                            PERFORM REGISTAR-AUDIT-VENDOR
+                            MOVE 'S' TO MAIN-VENDOR-ALTEROU
+                            DISPLAY "O fornecedor " MAIN-VENDOR-NAME " foi alterado com sucesso"
+                        END-IF
+                        MOVE 'Y' TO MAIN-FIM-FICHEIRO
+               END-READ
+            END-PERFORM
+            CLOSE VENDOR-FILE
+        END-IF.
+    IF MAIN-VENDOR-ALTEROU = 'S'
+        MOVE 0 TO RETURN-CODE
+    ELSE
+        MOVE 1 TO RETURN-CODE
+    END-IF.
+    DISPLAY "Prima qualquer tecla para continuar"
+    ACCEPT OMITTED.
+
+GET_VENDOR_BY_NOME.
+    MOVE 'N' TO MAIN-FIM-FICHEIRO
+    MOVE 'N' TO NUMERO-VALIDO.
+    DISPLAY "Introduza o nome do fornecedor a pesquisar: " NO ADVANCING
+    ACCEPT MAIN-VENDOR-NAME
+
+    OPEN INPUT VENDOR-FILE.
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+        MOVE MAIN-VENDOR-NAME TO VENDOR-NAME
+        START VENDOR-FILE KEY IS EQUAL TO VENDOR-NAME
+            INVALID KEY
+                MOVE 'Y' TO MAIN-FIM-FICHEIRO
+        END-START
+        PERFORM UNTIL MAIN-FIM-FICHEIRO = 'Y'
+           READ VENDOR-FILE NEXT RECORD
+            AT END MOVE 'Y' TO MAIN-FIM-FICHEIRO
+            NOT AT END
+                IF VENDOR-NAME NOT = MAIN-VENDOR-NAME
+                    MOVE 'Y' TO MAIN-FIM-FICHEIRO
+                ELSE
+                    IF VENDOR-ATIVO
+                        MOVE 'Y' TO NUMERO-VALIDO
+                        DISPLAY "-------------------------------"
+                        DISPLAY "Numero do fornecedor: " VENDOR-NUMBER
+                        DISPLAY "Nome do fornecedor: " VENDOR-NAME
+                        DISPLAY "Morada: " VENDOR-ADDRESS-1 " " VENDOR-ADDRESS-2
+                        DISPLAY "Cidade: " VENDOR-CITY " " VENDOR-STATE " " VENDOR-ZIP
+                        DISPLAY "Contacto: " VENDOR-CONTACT " Tel: " VENDOR-PHONE
+                        DISPLAY "-------------------------------"
+                    END-IF
+                END-IF
+           END-READ
+        END-PERFORM
+    CLOSE VENDOR-FILE.
+    IF NUMERO-VALIDO = 'N'
+        DISPLAY "Fornecedor nao encontrado."
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF.
+    DISPLAY "Prima qualquer tecla para continuar..."
+    ACCEPT OMITTED.
+
+APAGAR-VENDOR.
+    MOVE 'N' TO MAIN-FIM-FICHEIRO.
+    MOVE 'N' TO MAIN-VENDOR-APAGOU.
+    MOVE 'N' TO MAIN-ID-OK.
+    PERFORM UNTIL MAIN-ID-OK = 'S'
+        DISPLAY "Introduza o numero do fornecedor que deseja apagar: "
+            NO ADVANCING
+        ACCEPT MAIN-VENDOR-NUMBER
+        IF MAIN-VENDOR-NUMBER NOT NUMERIC OR MAIN-VENDOR-NUMBER = ZERO
+            DISPLAY "Numero invalido. POR FAVOR INSIRA UM NUMERO DE 1 A 99999."
+        ELSE
+            MOVE 'S' TO MAIN-ID-OK
+        END-IF
+    END-PERFORM
+
+    MOVE ZERO TO VENDOR-TENTATIVAS.
+    PERFORM UNTIL VENDOR-FILE-STATUS = "00" OR VENDOR-TENTATIVAS = 5
+        OPEN I-O VENDOR-FILE
+        IF VENDOR-FILE-STATUS NOT = "00"
+            ADD 1 TO VENDOR-TENTATIVAS
+        END-IF
+    END-PERFORM.
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            PERFORM UNTIL MAIN-FIM-FICHEIRO = 'Y'
+               READ VENDOR-FILE
+                AT END MOVE 'Y' TO MAIN-FIM-FICHEIRO
+                NOT AT END
+                    IF VENDOR-NUMBER = MAIN-VENDOR-NUMBER
+                        MOVE VENDOR-NAME TO MAIN-VENDOR-NAME
+                        MOVE VENDOR-NAME TO MAIN-VENDOR-NOME-ANTIGO
+                        DISPLAY "Vai apagar o fornecedor " MAIN-VENDOR-NAME
+                        DISPLAY "Tem a certeza ? prima 0 para apagar ou 1 para sair"
+                        ACCEPT CONFIRMACAO-APAGAR
+                        IF CONFIRMACAO-APAGAR = 0
+                            SET VENDOR-INATIVO TO TRUE
+                            REWRITE VENDOR-RECORD
+                                INVALID KEY DISPLAY "Numero nao existe."
+                            END-REWRITE
+                            MOVE "REMOCAO" TO AUDIT-VENDOR-OPERACAO-ATUAL
+                            PERFORM REGISTAR-AUDIT-VENDOR
+                            MOVE 'S' TO MAIN-VENDOR-APAGOU
+                            DISPLAY "O fornecedor " MAIN-VENDOR-NAME " foi apagado com sucesso"
+                        END-IF
+                        MOVE 'Y' TO MAIN-FIM-FICHEIRO
+               END-READ
+            END-PERFORM
+            CLOSE VENDOR-FILE
+        END-IF.
+    IF MAIN-VENDOR-APAGOU = 'S'
+        MOVE 0 TO RETURN-CODE
+    ELSE
+        MOVE 1 TO RETURN-CODE
+    END-IF.
+    DISPLAY "Prima qualquer tecla para continuar..."
+    ACCEPT OMITTED.
+
+REGISTAR-AUDIT-VENDOR.
+    ACCEPT AUDIT-VENDOR-DATA FROM DATE YYYYMMDD
+    ACCEPT AUDIT-VENDOR-HORA FROM TIME
+    MOVE AUDIT-VENDOR-OPERACAO-ATUAL TO AUDIT-VENDOR-OPERACAO
+    MOVE MAIN-VENDOR-NUMBER TO AUDIT-VENDOR-NUMBER
+    MOVE MAIN-VENDOR-NOME-ANTIGO TO AUDIT-VENDOR-NAME
+    MOVE ZERO TO AUDITVENDOR-TENTATIVAS
+    PERFORM UNTIL AUDITVENDOR-STATUS = "00" OR AUDITVENDOR-TENTATIVAS = 5
+        OPEN EXTEND AUDIT-VENDORS-FILE
+        IF AUDITVENDOR-STATUS NOT = "00"
+            ADD 1 TO AUDITVENDOR-TENTATIVAS
+        END-IF
+    END-PERFORM
+    IF AUDITVENDOR-STATUS NOT = "00"
+        DISPLAY "Aviso: erro ao abrir AUDIT-VENDORS-FILE. Status: " AUDITVENDOR-STATUS
+    ELSE
+        WRITE REGISTO-AUDIT-VENDOR
+        CLOSE AUDIT-VENDORS-FILE
+    END-IF.
+
+GERAR-RELATORIO-VENDOR.
+    MOVE 'N' TO MAIN-FIM-FICHEIRO.
+    MOVE 0 TO LINHA-CONTADOR-VENDOR.
+    MOVE 0 TO PAGINA-ATUAL-VENDOR.
+    OPEN INPUT VENDOR-FILE.
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+    OPEN OUTPUT REPORT-VENDORS.
+    OPEN OUTPUT MAILING-LABELS.
+        PERFORM ESCREVER-CABECALHO-VENDOR
+        PERFORM UNTIL MAIN-FIM-FICHEIRO = 'Y'
+            READ VENDOR-FILE NEXT RECORD
+                AT END MOVE 'Y' TO MAIN-FIM-FICHEIRO
+                NOT AT END
+                    IF VENDOR-ATIVO
+                        PERFORM ESCREVER-LINHA-VENDOR
+                        PERFORM ESCREVER-ETIQUETA-VENDOR
+                    END-IF
+            END-READ
+        END-PERFORM
+        PERFORM FECHAR-RELATORIO-VENDOR
+    CLOSE VENDOR-FILE.
+    CLOSE REPORT-VENDORS.
+    CLOSE MAILING-LABELS.
+    DISPLAY "Relatorio gravado em REPORTVENDOR.dat e etiquetas em MAILINGLABELS.dat."
+    DISPLAY "Prima qualquer tecla para continuar..."
+    ACCEPT OMITTED.
+
+ESCREVER-CABECALHO-VENDOR.
+    ADD 1 TO PAGINA-ATUAL-VENDOR.
+    MOVE 0 TO LINHAS-PAGINA-VENDOR.
+    STRING "RELATORIO DE FORNECEDORES - PAGINA " DELIMITED BY SIZE
+           PAGINA-ATUAL-VENDOR                   DELIMITED BY SIZE
+           INTO LINHA-CABECALHO-VENDOR.
+    MOVE LINHA-CABECALHO-VENDOR TO LINHA-REPORT-VENDOR.
+    WRITE LINHA-REPORT-VENDOR.
+    MOVE "NUMERO NOME                     CIDADE               TELEFONE"
+        TO LINHA-REPORT-VENDOR.
+    WRITE LINHA-REPORT-VENDOR.
+    MOVE ALL "-" TO LINHA-REPORT-VENDOR.
+    WRITE LINHA-REPORT-VENDOR.
+
+ESCREVER-LINHA-VENDOR.
+    IF LINHAS-PAGINA-VENDOR NOT < MAX-LINHAS-PAGINA-VENDOR
+        MOVE SPACES TO LINHA-REPORT-VENDOR
+        WRITE LINHA-REPORT-VENDOR
+        PERFORM ESCREVER-CABECALHO-VENDOR
+    END-IF.
+    ADD 1 TO LINHA-CONTADOR-VENDOR.
+    ADD 1 TO LINHAS-PAGINA-VENDOR.
+    MOVE SPACES TO LINHA-DETALHE-VENDOR.
+    STRING VENDOR-NUMBER     DELIMITED BY SIZE
+           " "               DELIMITED BY SIZE
+           VENDOR-NAME       DELIMITED BY SIZE
+           " "               DELIMITED BY SIZE
+           VENDOR-CITY       DELIMITED BY SIZE
+           " "               DELIMITED BY SIZE
+           VENDOR-PHONE      DELIMITED BY SIZE
+           INTO LINHA-DETALHE-VENDOR.
+    MOVE LINHA-DETALHE-VENDOR TO LINHA-REPORT-VENDOR.
+    WRITE LINHA-REPORT-VENDOR.
+
+ESCREVER-ETIQUETA-VENDOR.
+    MOVE VENDOR-NAME TO LINHA-LABEL-VENDOR.
+    WRITE LINHA-LABEL-VENDOR.
+    MOVE VENDOR-ADDRESS-1 TO LINHA-LABEL-VENDOR.
+    WRITE LINHA-LABEL-VENDOR.
+    IF VENDOR-ADDRESS-2 NOT = SPACES
+        MOVE VENDOR-ADDRESS-2 TO LINHA-LABEL-VENDOR
+        WRITE LINHA-LABEL-VENDOR
+    END-IF.
+    STRING VENDOR-CITY  DELIMITED BY SIZE
+           " "           DELIMITED BY SIZE
+           VENDOR-STATE  DELIMITED BY SIZE
+           " "           DELIMITED BY SIZE
+           VENDOR-ZIP    DELIMITED BY SIZE
+           INTO LINHA-LABEL-VENDOR.
+    WRITE LINHA-LABEL-VENDOR.
+    MOVE SPACES TO LINHA-LABEL-VENDOR.
+    WRITE LINHA-LABEL-VENDOR.
+
+FECHAR-RELATORIO-VENDOR.
+    MOVE SPACES TO LINHA-REPORT-VENDOR.
+    WRITE LINHA-REPORT-VENDOR.
+    STRING "Total de fornecedores: " DELIMITED BY SIZE
+           LINHA-CONTADOR-VENDOR     DELIMITED BY SIZE
+           "   Total de paginas: "   DELIMITED BY SIZE
+           PAGINA-ATUAL-VENDOR       DELIMITED BY SIZE
+           INTO LINHA-DETALHE-VENDOR.
+    MOVE LINHA-DETALHE-VENDOR TO LINHA-REPORT-VENDOR.
+    WRITE LINHA-REPORT-VENDOR.
+
+EXPORTAR-VENDORS-CSV.
+    OPEN INPUT VENDOR-FILE.
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+    OPEN OUTPUT VENDORS-CSV-FILE.
+        MOVE "NUMERO,NOME,MORADA1,MORADA2,CIDADE,ESTADO,CODPOSTAL,CONTACTO,TELEFONE,STATUS"
+            TO LINHA-CSV-VENDOR
+        WRITE LINHA-CSV-VENDOR
+        MOVE 'N' TO CSV-FIM-FICHEIRO-VENDOR
+        MOVE ZERO TO CSV-TOTAL-VENDORS
+        PERFORM UNTIL CSV-FIM-FICHEIRO-VENDOR = 'Y'
+            READ VENDOR-FILE NEXT RECORD
+                AT END MOVE 'Y' TO CSV-FIM-FICHEIRO-VENDOR
+                NOT AT END
+                    PERFORM ESCREVER-LINHA-CSV-VENDOR
+                    ADD 1 TO CSV-TOTAL-VENDORS
+            END-READ
+        END-PERFORM
+    CLOSE VENDOR-FILE.
+    CLOSE VENDORS-CSV-FILE.
+    DISPLAY "Exportados " CSV-TOTAL-VENDORS " fornecedores para VENDORS.csv.".
+
+ESCREVER-LINHA-CSV-VENDOR.
+    MOVE VENDOR-NUMBER TO CSV-VENDOR-NUMBER-ED.
+    MOVE SPACES TO LINHA-CSV-VENDOR.
+    STRING CSV-VENDOR-NUMBER-ED DELIMITED BY SIZE
+           ","                 DELIMITED BY SIZE
+           VENDOR-NAME         DELIMITED BY SIZE
+           ","                 DELIMITED BY SIZE
+           VENDOR-ADDRESS-1    DELIMITED BY SIZE
+           ","                 DELIMITED BY SIZE
+           VENDOR-ADDRESS-2    DELIMITED BY SIZE
+           ","                 DELIMITED BY SIZE
+           VENDOR-CITY         DELIMITED BY SIZE
+           ","                 DELIMITED BY SIZE
+           VENDOR-STATE        DELIMITED BY SIZE
+           ","                 DELIMITED BY SIZE
+           VENDOR-ZIP          DELIMITED BY SIZE
+           ","                 DELIMITED BY SIZE
+           VENDOR-CONTACT      DELIMITED BY SIZE
+           ","                 DELIMITED BY SIZE
+           VENDOR-PHONE        DELIMITED BY SIZE
+           ","                 DELIMITED BY SIZE
+           VENDOR-STATUS       DELIMITED BY SIZE
+           INTO LINHA-CSV-VENDOR.
+    WRITE LINHA-CSV-VENDOR.
+
+ADICIONAR-CONTACTO-VENDOR.
+    PERFORM GARANTIR-VENDOR-CONTACT-FILE
+    PERFORM ASK-CONTACTO-VENDOR-NUMBER
+
+    MOVE MAIN-VENDOR-NUMBER TO VENDOR-NUMBER
+    OPEN INPUT VENDOR-FILE.
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+        READ VENDOR-FILE KEY IS VENDOR-NUMBER
+            INVALID KEY
+                DISPLAY "Fornecedor nao encontrado."
+            NOT INVALID KEY
+                MOVE 'S' TO CONTACTO-ENCONTROU-VENDOR
+        END-READ
+    CLOSE VENDOR-FILE.
+
+    IF CONTACTO-ENCONTROU-VENDOR = 'S'
+        PERFORM DESCOBRIR-ULTIMO-SEQ-CONTACTO
+        DISPLAY "Introduza o nome do contacto: " NO ADVANCING
+        ACCEPT VCONTACT-NOME
+        DISPLAY "Introduza o cargo: " NO ADVANCING
+        ACCEPT VCONTACT-CARGO
+        DISPLAY "Introduza o telefone: " NO ADVANCING
+        ACCEPT VCONTACT-TELEFONE
+        DISPLAY "Introduza o email: " NO ADVANCING
+        ACCEPT VCONTACT-EMAIL
+        MOVE MAIN-VENDOR-NUMBER TO VCONTACT-VENDOR-NUMBER
+        ADD 1 TO CONTACTO-ULTIMO-SEQ
+        MOVE CONTACTO-ULTIMO-SEQ TO VCONTACT-SEQ
+        MOVE ZERO TO VCONTACT-TENTATIVAS
+        PERFORM UNTIL VCONTACT-STATUS = "00" OR VCONTACT-TENTATIVAS = 5
+            OPEN I-O VENDOR-CONTACT-FILE
+            IF VCONTACT-STATUS NOT = "00"
+                ADD 1 TO VCONTACT-TENTATIVAS
+            END-IF
+        END-PERFORM
+        IF VCONTACT-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-CONTACT-FILE. Status: " VCONTACT-STATUS
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            WRITE REGISTO-VENDOR-CONTACT
+            CLOSE VENDOR-CONTACT-FILE
+            DISPLAY "Contacto " VCONTACT-NOME " registado com sucesso."
+            MOVE 0 TO RETURN-CODE
+        END-IF
+    ELSE
+        MOVE 1 TO RETURN-CODE
+    END-IF.
+
+ASK-CONTACTO-VENDOR-NUMBER.
+    MOVE 'N' TO MAIN-ID-OK.
+    MOVE 'N' TO CONTACTO-ENCONTROU-VENDOR.
+    PERFORM UNTIL MAIN-ID-OK = 'S'
+        DISPLAY "Introduza o numero do fornecedor: " NO ADVANCING
+        ACCEPT MAIN-VENDOR-NUMBER
+        IF MAIN-VENDOR-NUMBER NOT NUMERIC OR MAIN-VENDOR-NUMBER = ZERO
+            DISPLAY "Numero invalido. POR FAVOR INSIRA UM NUMERO DE 1 A 99999."
+        ELSE
+            MOVE 'S' TO MAIN-ID-OK
+        END-IF
+    END-PERFORM.
+
+GARANTIR-VENDOR-CONTACT-FILE.
+    OPEN INPUT VENDOR-CONTACT-FILE.
+        IF VCONTACT-STATUS = "35"
+            OPEN OUTPUT VENDOR-CONTACT-FILE
+            CLOSE VENDOR-CONTACT-FILE
+        ELSE
+            IF VCONTACT-STATUS = "00"
+                CLOSE VENDOR-CONTACT-FILE
+            END-IF
+        END-IF.
+
+DESCOBRIR-ULTIMO-SEQ-CONTACTO.
+    MOVE ZERO TO CONTACTO-ULTIMO-SEQ.
+    MOVE 'N' TO CONTACTO-FIM-FICHEIRO.
+    MOVE MAIN-VENDOR-NUMBER TO VCONTACT-VENDOR-NUMBER.
+    MOVE ZERO TO VCONTACT-SEQ.
+    OPEN INPUT VENDOR-CONTACT-FILE.
+        IF VCONTACT-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-CONTACT-FILE. Status: " VCONTACT-STATUS
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            START VENDOR-CONTACT-FILE KEY IS NOT LESS THAN VCONTACT-CHAVE
+                INVALID KEY
+                    MOVE 'Y' TO CONTACTO-FIM-FICHEIRO
+            END-START
+            PERFORM UNTIL CONTACTO-FIM-FICHEIRO = 'Y'
+                READ VENDOR-CONTACT-FILE NEXT RECORD
+                    AT END MOVE 'Y' TO CONTACTO-FIM-FICHEIRO
+                    NOT AT END
+                        IF VCONTACT-VENDOR-NUMBER NOT = MAIN-VENDOR-NUMBER
+                            MOVE 'Y' TO CONTACTO-FIM-FICHEIRO
+                        ELSE
+                            MOVE VCONTACT-SEQ TO CONTACTO-ULTIMO-SEQ
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE VENDOR-CONTACT-FILE
+        END-IF.
+
+LISTAR-CONTACTOS-VENDOR.
+    MOVE 'N' TO CONTACTO-ENCONTROU-VENDOR.
+    PERFORM GARANTIR-VENDOR-CONTACT-FILE
+    PERFORM ASK-CONTACTO-VENDOR-NUMBER-LISTAR
+
+    MOVE MAIN-VENDOR-NUMBER TO VENDOR-NUMBER
+    OPEN INPUT VENDOR-FILE.
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+        READ VENDOR-FILE KEY IS VENDOR-NUMBER
+            INVALID KEY
+                DISPLAY "Fornecedor nao encontrado."
+            NOT INVALID KEY
+                MOVE 'S' TO CONTACTO-ENCONTROU-VENDOR
+        END-READ
+    CLOSE VENDOR-FILE.
+
+    IF CONTACTO-ENCONTROU-VENDOR = 'S'
+        DISPLAY "==============================="
+        DISPLAY "Contactos de " VENDOR-NAME " (numero " MAIN-VENDOR-NUMBER ")"
+        DISPLAY "==============================="
+        MOVE ZERO TO CONTACTO-TOTAL
+        MOVE 'N' TO CONTACTO-FIM-FICHEIRO
+        MOVE MAIN-VENDOR-NUMBER TO VCONTACT-VENDOR-NUMBER
+        MOVE ZERO TO VCONTACT-SEQ
+        OPEN INPUT VENDOR-CONTACT-FILE
+            IF VCONTACT-STATUS NOT = "00"
+                DISPLAY "Erro ao abrir VENDOR-CONTACT-FILE. Status: " VCONTACT-STATUS
+                MOVE 1 TO RETURN-CODE
+            ELSE
+                START VENDOR-CONTACT-FILE KEY IS NOT LESS THAN VCONTACT-CHAVE
+                    INVALID KEY
+                        MOVE 'Y' TO CONTACTO-FIM-FICHEIRO
+                END-START
+                PERFORM UNTIL CONTACTO-FIM-FICHEIRO = 'Y'
+                    READ VENDOR-CONTACT-FILE NEXT RECORD
+                        AT END MOVE 'Y' TO CONTACTO-FIM-FICHEIRO
+                        NOT AT END
+                            IF VCONTACT-VENDOR-NUMBER NOT = MAIN-VENDOR-NUMBER
+                                MOVE 'Y' TO CONTACTO-FIM-FICHEIRO
+                            ELSE
+                                DISPLAY "Contacto " VCONTACT-SEQ ": " VCONTACT-NOME
+                                DISPLAY "  Cargo: " VCONTACT-CARGO
+                                DISPLAY "  Telefone: " VCONTACT-TELEFONE
+                                    "  Email: " VCONTACT-EMAIL
+                                ADD 1 TO CONTACTO-TOTAL
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE VENDOR-CONTACT-FILE
+                IF CONTACTO-TOTAL = ZERO
+                    DISPLAY "Nenhum contacto registado para este fornecedor."
+                END-IF
+                MOVE 0 TO RETURN-CODE
+            END-IF
+    ELSE
+        MOVE 1 TO RETURN-CODE
+    END-IF.
+
+ASK-CONTACTO-VENDOR-NUMBER-LISTAR.
+    MOVE 'N' TO MAIN-ID-OK.
+    PERFORM UNTIL MAIN-ID-OK = 'S'
+        DISPLAY "Introduza o numero do fornecedor: " NO ADVANCING
+        ACCEPT MAIN-VENDOR-NUMBER
+        IF MAIN-VENDOR-NUMBER NOT NUMERIC OR MAIN-VENDOR-NUMBER = ZERO
+            DISPLAY "Numero invalido. POR FAVOR INSIRA UM NUMERO DE 1 A 99999."
+        ELSE
+            MOVE 'S' TO MAIN-ID-OK
+        END-IF
+    END-PERFORM.
+
+ADICIONAR-PO-VENDOR.
+    PERFORM GARANTIR-VENDOR-PO-FILE
+    PERFORM ASK-PO-VENDOR-NUMBER
+
+    MOVE MAIN-VENDOR-NUMBER TO VENDOR-NUMBER
+    OPEN INPUT VENDOR-FILE.
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+        READ VENDOR-FILE KEY IS VENDOR-NUMBER
+            INVALID KEY
+                DISPLAY "Fornecedor nao encontrado."
+            NOT INVALID KEY
+                MOVE 'S' TO PO-ENCONTROU-VENDOR
+        END-READ
+    CLOSE VENDOR-FILE.
+
+    IF PO-ENCONTROU-VENDOR = 'S'
+        PERFORM DESCOBRIR-ULTIMO-NUMERO-PO
+        DISPLAY "Introduza a data da ordem (AAAAMMDD): " NO ADVANCING
+        ACCEPT VPO-DATA
+        DISPLAY "Introduza a descricao do artigo: " NO ADVANCING
+        ACCEPT VPO-DESCRICAO
+        DISPLAY "Introduza a quantidade: " NO ADVANCING
+        ACCEPT VPO-QUANTIDADE
+        DISPLAY "Introduza o preco unitario: " NO ADVANCING
+        ACCEPT VPO-PRECO-UNITARIO
+        COMPUTE VPO-VALOR-TOTAL = VPO-QUANTIDADE * VPO-PRECO-UNITARIO
+        MOVE "A" TO VPO-ESTADO
+        MOVE MAIN-VENDOR-NUMBER TO VPO-VENDOR-NUMBER
+        ADD 1 TO PO-ULTIMO-NUMERO
+        MOVE PO-ULTIMO-NUMERO TO VPO-PO-NUMBER
+        MOVE ZERO TO VPO-TENTATIVAS
+        PERFORM UNTIL VPO-STATUS = "00" OR VPO-TENTATIVAS = 5
+            OPEN I-O VENDOR-PO-FILE
+            IF VPO-STATUS NOT = "00"
+                ADD 1 TO VPO-TENTATIVAS
+            END-IF
+        END-PERFORM
+        IF VPO-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-PO-FILE. Status: " VPO-STATUS
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            WRITE REGISTO-VENDOR-PO
+            CLOSE VENDOR-PO-FILE
+            DISPLAY "Ordem de compra " VPO-PO-NUMBER " registada com sucesso."
+                " Valor total: " VPO-VALOR-TOTAL
+            MOVE 0 TO RETURN-CODE
+        END-IF
+    ELSE
+        MOVE 1 TO RETURN-CODE
+    END-IF.
+
+ASK-PO-VENDOR-NUMBER.
+    MOVE 'N' TO MAIN-ID-OK.
+    MOVE 'N' TO PO-ENCONTROU-VENDOR.
+    PERFORM UNTIL MAIN-ID-OK = 'S'
+        DISPLAY "Introduza o numero do fornecedor: " NO ADVANCING
+        ACCEPT MAIN-VENDOR-NUMBER
+        IF MAIN-VENDOR-NUMBER NOT NUMERIC OR MAIN-VENDOR-NUMBER = ZERO
+            DISPLAY "Numero invalido. POR FAVOR INSIRA UM NUMERO DE 1 A 99999."
+        ELSE
+            MOVE 'S' TO MAIN-ID-OK
+        END-IF
+    END-PERFORM.
+
+GARANTIR-VENDOR-PO-FILE.
+    OPEN INPUT VENDOR-PO-FILE.
+        IF VPO-STATUS = "35"
+            OPEN OUTPUT VENDOR-PO-FILE
+            CLOSE VENDOR-PO-FILE
+        ELSE
+            IF VPO-STATUS = "00"
+                CLOSE VENDOR-PO-FILE
+            END-IF
+        END-IF.
+
+DESCOBRIR-ULTIMO-NUMERO-PO.
+    MOVE ZERO TO PO-ULTIMO-NUMERO.
+    MOVE 'N' TO PO-FIM-FICHEIRO.
+    MOVE MAIN-VENDOR-NUMBER TO VPO-VENDOR-NUMBER.
+    MOVE ZERO TO VPO-PO-NUMBER.
+    OPEN INPUT VENDOR-PO-FILE.
+        IF VPO-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-PO-FILE. Status: " VPO-STATUS
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            START VENDOR-PO-FILE KEY IS NOT LESS THAN VPO-CHAVE
+                INVALID KEY
+                    MOVE 'Y' TO PO-FIM-FICHEIRO
+            END-START
+            PERFORM UNTIL PO-FIM-FICHEIRO = 'Y'
+                READ VENDOR-PO-FILE NEXT RECORD
+                    AT END MOVE 'Y' TO PO-FIM-FICHEIRO
+                    NOT AT END
+                        IF VPO-VENDOR-NUMBER NOT = MAIN-VENDOR-NUMBER
+                            MOVE 'Y' TO PO-FIM-FICHEIRO
+                        ELSE
+                            MOVE VPO-PO-NUMBER TO PO-ULTIMO-NUMERO
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE VENDOR-PO-FILE
+        END-IF.
+
+LISTAR-PO-VENDOR.
+    MOVE 'N' TO PO-ENCONTROU-VENDOR.
+    PERFORM GARANTIR-VENDOR-PO-FILE
+    PERFORM ASK-PO-VENDOR-NUMBER-LISTAR
+
+    MOVE MAIN-VENDOR-NUMBER TO VENDOR-NUMBER
+    OPEN INPUT VENDOR-FILE.
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+        READ VENDOR-FILE KEY IS VENDOR-NUMBER
+            INVALID KEY
+                DISPLAY "Fornecedor nao encontrado."
+            NOT INVALID KEY
+                MOVE 'S' TO PO-ENCONTROU-VENDOR
+        END-READ
+    CLOSE VENDOR-FILE.
+
+    IF PO-ENCONTROU-VENDOR = 'S'
+        DISPLAY "==============================="
+        DISPLAY "Ordens de compra de " VENDOR-NAME " (numero " MAIN-VENDOR-NUMBER ")"
+        DISPLAY "==============================="
+        MOVE ZERO TO PO-TOTAL
+        MOVE ZERO TO PO-VALOR-ACUMULADO
+        MOVE 'N' TO PO-FIM-FICHEIRO
+        MOVE MAIN-VENDOR-NUMBER TO VPO-VENDOR-NUMBER
+        MOVE ZERO TO VPO-PO-NUMBER
+        OPEN INPUT VENDOR-PO-FILE
+            IF VPO-STATUS NOT = "00"
+                DISPLAY "Erro ao abrir VENDOR-PO-FILE. Status: " VPO-STATUS
+                MOVE 1 TO RETURN-CODE
+            ELSE
+                START VENDOR-PO-FILE KEY IS NOT LESS THAN VPO-CHAVE
+                    INVALID KEY
+                        MOVE 'Y' TO PO-FIM-FICHEIRO
+                END-START
+                PERFORM UNTIL PO-FIM-FICHEIRO = 'Y'
+                    READ VENDOR-PO-FILE NEXT RECORD
+                        AT END MOVE 'Y' TO PO-FIM-FICHEIRO
+                        NOT AT END
+                            IF VPO-VENDOR-NUMBER NOT = MAIN-VENDOR-NUMBER
+                                MOVE 'Y' TO PO-FIM-FICHEIRO
+                            ELSE
+                                DISPLAY "PO " VPO-PO-NUMBER ": " VPO-DESCRICAO
+                                DISPLAY "  Data: " VPO-DATA
+                                    "  Qtd: " VPO-QUANTIDADE
+                                    "  Preco unit.: " VPO-PRECO-UNITARIO
+                                DISPLAY "  Total: " VPO-VALOR-TOTAL
+                                    "  Estado: " VPO-ESTADO
+                                ADD VPO-VALOR-TOTAL TO PO-VALOR-ACUMULADO
+                                ADD 1 TO PO-TOTAL
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE VENDOR-PO-FILE
+                IF PO-TOTAL = ZERO
+                    DISPLAY "Nenhuma ordem de compra registada para este fornecedor."
+                ELSE
+                    DISPLAY "Total de ordens: " PO-TOTAL
+                        "  Valor acumulado: " PO-VALOR-ACUMULADO
+                END-IF
+                MOVE 0 TO RETURN-CODE
+            END-IF
+    ELSE
+        MOVE 1 TO RETURN-CODE
+    END-IF.
+
+ASK-PO-VENDOR-NUMBER-LISTAR.
+    MOVE 'N' TO MAIN-ID-OK.
+    PERFORM UNTIL MAIN-ID-OK = 'S'
+        DISPLAY "Introduza o numero do fornecedor: " NO ADVANCING
+        ACCEPT MAIN-VENDOR-NUMBER
+        IF MAIN-VENDOR-NUMBER NOT NUMERIC OR MAIN-VENDOR-NUMBER = ZERO
+            DISPLAY "Numero invalido. POR FAVOR INSIRA UM NUMERO DE 1 A 99999."
+        ELSE
+            MOVE 'S' TO MAIN-ID-OK
+        END-IF
+    END-PERFORM.
