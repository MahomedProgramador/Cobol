@@ -0,0 +1,13 @@
+$set sourceformat(free)
+
+FD AUDIT-ALUNOS-FILE.
+01 REGISTO-AUDIT-ALUNO.
+  05 AUDIT-DATA        PIC 9(8).
+  05 FILLER            PIC X VALUE SPACE.
+  05 AUDIT-HORA        PIC 9(8).
+  05 FILLER            PIC X VALUE SPACE.
+  05 AUDIT-OPERACAO    PIC X(10).
+  05 FILLER            PIC X VALUE SPACE.
+  05 AUDIT-ID-ALUNO    PIC 9(5).
+  05 FILLER            PIC X VALUE SPACE.
+  05 AUDIT-NOME-ALUNO  PIC X(30).
