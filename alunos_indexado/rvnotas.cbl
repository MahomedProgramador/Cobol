@@ -0,0 +1,6 @@
+$set sourceformat(free)
+
+ACCEPT NOTASFILE-DATAFILE-ENV FROM ENVIRONMENT "NOTASFILE_DATAFILE"
+IF NOTASFILE-DATAFILE-ENV NOT = SPACES
+    MOVE NOTASFILE-DATAFILE-ENV TO NOTASFILE-DATAFILE
+END-IF
