@@ -0,0 +1,9 @@
+$set sourceformat(free)
+
+SELECT NOTAS-FILE
+    ASSIGN TO NOTASFILE-DATAFILE
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS NOTA-CHAVE
+    LOCK MODE IS AUTOMATIC
+    FILE STATUS IS NOTASFILE-STATUS.
