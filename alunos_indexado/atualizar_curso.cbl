@@ -0,0 +1,85 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: actualiza os dados de um curso existente em COURSE-FILE.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. atualizar_curso.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slcurso.cbl".
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdcurso.cbl".
+
+WORKING-STORAGE SECTION.
+  COPY "wscurso.cbl".
+    77 UPDATE-CURSO-CODE          PIC X(6).
+    77 UPDATE-CURSO-NOME          PIC X(30).
+    77 UPDATE-CURSO-CREDITOS      PIC 9(2).
+    77 UPDATE-CURSO-DOCENTE       PIC X(30).
+    77 UPDATE-CODIGO-OK           PIC X VALUE 'N'.
+    77 UPDATE-ENCONTROU           PIC X VALUE 'N'.
+
+PROCEDURE DIVISION.
+COPY "rvcurso.cbl".
+
+    PERFORM UPDATE_CURSO.
+STOP RUN.
+
+UPDATE_CURSO.
+    PERFORM ASK-UPDATE-CURSO-CODE
+
+    MOVE UPDATE-CURSO-CODE TO CURSO-CODE
+    MOVE ZERO TO CURSO-TENTATIVAS.
+    PERFORM UNTIL CURSO-STATUS = "00" OR CURSO-TENTATIVAS = 5
+        OPEN I-O COURSE-FILE
+        IF CURSO-STATUS NOT = "00"
+            ADD 1 TO CURSO-TENTATIVAS
+        END-IF
+    END-PERFORM.
+    IF CURSO-STATUS NOT = "00"
+        DISPLAY "Erro ao abrir COURSE-FILE. Status: " CURSO-STATUS
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        READ COURSE-FILE KEY IS CURSO-CODE
+            INVALID KEY
+                DISPLAY "Curso nao encontrado."
+            NOT INVALID KEY
+                DISPLAY "Vai alterar o nome de " CURSO-NOME
+                    " indique o novo nome: " NO ADVANCING
+                ACCEPT UPDATE-CURSO-NOME
+                DISPLAY "Indique o novo numero de creditos: " NO ADVANCING
+                ACCEPT UPDATE-CURSO-CREDITOS
+                DISPLAY "Indique o novo docente: " NO ADVANCING
+                ACCEPT UPDATE-CURSO-DOCENTE
+                MOVE UPDATE-CURSO-NOME TO CURSO-NOME
+                MOVE UPDATE-CURSO-CREDITOS TO CURSO-CREDITOS
+                MOVE UPDATE-CURSO-DOCENTE TO CURSO-DOCENTE
+                REWRITE REGISTO-CURSO
+                DISPLAY "O curso " CURSO-NOME " foi alterado com sucesso"
+                MOVE 'S' TO UPDATE-ENCONTROU
+        END-READ
+        CLOSE COURSE-FILE
+        IF UPDATE-ENCONTROU = 'S'
+            MOVE 0 TO RETURN-CODE
+        ELSE
+            MOVE 1 TO RETURN-CODE
+        END-IF
+    END-IF.
+
+ASK-UPDATE-CURSO-CODE.
+    MOVE 'N' TO UPDATE-CODIGO-OK.
+    PERFORM UNTIL UPDATE-CODIGO-OK = 'S'
+        DISPLAY "Introduza o codigo do curso que deseja alterar: "
+            NO ADVANCING
+        ACCEPT UPDATE-CURSO-CODE
+        IF UPDATE-CURSO-CODE = SPACES
+            DISPLAY "Codigo invalido. Por favor, introduza um codigo."
+        ELSE
+            MOVE 'S' TO UPDATE-CODIGO-OK
+        END-IF
+    END-PERFORM.
