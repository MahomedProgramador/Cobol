@@ -1,25 +1,77 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. main_program.
+PROGRAM-ID. aluno_main_program.
  ENVIRONMENT DIVISION.
  INPUT-OUTPUT SECTION.
    FILE-CONTROL.
    COPY "slaluno.cbl".
+   COPY "slauditaluno.cbl".
+   COPY "slcurso.cbl".
+
+   SELECT ALUNOS-CSV-FILE
+       ASSIGN TO "ALUNOS.csv"
+       ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
    COPY "fdaluno.cbl".
+   COPY "fdauditaluno.cbl".
+   COPY "fdcurso.cbl".
+
+   FD ALUNOS-CSV-FILE.
+   01 LINHA-CSV-ALUNO          PIC X(100).
 
 WORKING-STORAGE SECTION.
-    77 OPCAO-MENU              PIC 9.
+  COPY "wsaluno.cbl".
+  COPY "wsauditaluno.cbl".
+  COPY "wscurso.cbl".
+    77 OPCAO-MENU              PIC 99.
     77 FIM-PROGRAMA            PIC 9.
     77 SAIDA-INSERIR           PIC 9.
     77 SAIDA-ATUALIZAR         PIC 9.
     77 CONFIRMACAO-ATUALIZAR   PIC 9.
+    77 CONFIRMACAO-APAGAR      PIC 9.
     77 ID-VALIDO               PIC X VALUE 'N'.
+    77 MAIN-ID-OK              PIC X VALUE 'N'.
+    77 ENCONTROU-ALUNO         PIC X VALUE 'N'.
+    77 MAIN-ALUNO-ENCONTRADO   PIC X VALUE 'N'.
+    77 MAIN-APAGOU-ALUNO       PIC X VALUE 'N'.
+    77 MAIN-ALTEROU-ALUNO      PIC X VALUE 'N'.
+    77 TOTAL-LISTA-ALUNOS      PIC 9(5) VALUE ZERO.
+    77 LINHAS-PAGINA           PIC 9(2) VALUE ZERO.
+    77 MAX-LINHAS-PAGINA       PIC 9(2) VALUE 10.
+    77 PAGINAR-RESPOSTA        PIC X.
+    77 AUDIT-OPERACAO-ATUAL    PIC X(10).
     77 ID-MEDIA                PIC 9.
     77 MEDIA-ALUNO             PIC 99V99.
-
-
+    77 CSV-FIM-FICHEIRO        PIC X VALUE 'N'.
+    77 CSV-TOTAL-ALUNOS        PIC 9(5) VALUE ZERO.
+    77 CSV-ID-ALUNO-ED         PIC Z(4)9.
+    77 CSV-NOTA1-ED            PIC Z9.99.
+    77 CSV-NOTA2-ED            PIC Z9.99.
+    77 CSV-NOTA3-ED            PIC Z9.99.
+    77 CSV-MEDIA-ED            PIC Z9.99.
+    77 IMP-FIM-FICHEIRO        PIC X VALUE 'N'.
+    77 IMP-PRIMEIRA-LINHA      PIC X VALUE 'S'.
+    77 IMP-TOTAL-INSERIDOS     PIC 9(5) VALUE ZERO.
+    77 IMP-TOTAL-ACTUALIZADOS  PIC 9(5) VALUE ZERO.
+    77 IMP-TOTAL-REJEITADOS    PIC 9(5) VALUE ZERO.
+    77 IMP-CAMPO-ID            PIC X(10).
+    77 IMP-CAMPO-NOME          PIC X(30).
+    77 IMP-CAMPO-NOTA1         PIC X(10).
+    77 IMP-CAMPO-NOTA2         PIC X(10).
+    77 IMP-CAMPO-NOTA3         PIC X(10).
+    77 IMP-LINHA-VALIDA        PIC X VALUE 'S'.
+    77 BULK-CONTINUAR          PIC X VALUE 'S'.
+    77 BULK-TOTAL              PIC 9(5) VALUE ZERO.
+
+    77 CURSO-CODIGO-OK         PIC X VALUE 'N'.
+    77 CURSO-ENCONTROU         PIC X VALUE 'N'.
+    77 CURSO-FIM-FICHEIRO      PIC X VALUE 'N'.
+    77 CURSO-TOTAL             PIC 9(5) VALUE ZERO.
+    77 MAIN-CURSO-CODE         PIC X(6).
+    77 MAIN-CURSO-NOME         PIC X(30).
+    77 MAIN-CURSO-CREDITOS     PIC 9(2).
+    77 MAIN-CURSO-DOCENTE      PIC X(30).
 
     77 MAIN-ID-ALUNO           PIC 9(5).
     77 FILLER PIC X VALUE SPACES.
@@ -31,10 +83,36 @@ WORKING-STORAGE SECTION.
     77 FILLER PIC X VALUE SPACES.
     77 MAIN-NOTA3             PIC 99V99.
     77 FILLER PIC X VALUE SPACES.
+    77 MAIN-NOME-ALUNO-ANTIGO PIC X(30).
 
   77 MAIN-FIM-FICHEIRO       PIC X VALUES 'N'.
 
+SCREEN SECTION.
+01 TELA-MENU-ALUNOS.
+   05 BLANK SCREEN.
+   05 LINE 1 COLUMN 1 VALUE "Bem-vindo, por favor escolha uma das seguintes opcoes: ".
+   05 LINE 2 COLUMN 1 VALUE "1 - Listar todos os alunos".
+   05 LINE 3 COLUMN 1 VALUE "2 - Pesquisar aluno por id".
+   05 LINE 4 COLUMN 1 VALUE "3 - Pesquisar aluno por nome".
+   05 LINE 5 COLUMN 1 VALUE "4 - Inserir novo aluno".
+   05 LINE 6 COLUMN 1 VALUE "5 - Modificar aluno".
+   05 LINE 7 COLUMN 1 VALUE "6 - Apagar aluno".
+   05 LINE 8 COLUMN 1 VALUE "7 - Calcular media".
+   05 LINE 9 COLUMN 1 VALUE "8 - Exportar alunos para CSV".
+   05 LINE 10 COLUMN 1 VALUE "9 - Importar alunos de CSV".
+   05 LINE 11 COLUMN 1 VALUE "10 - Insercao em lote (ficheiro mantido aberto)".
+   05 LINE 12 COLUMN 1 VALUE "11 - Listar cursos".
+   05 LINE 13 COLUMN 1 VALUE "12 - Inserir novo curso".
+   05 LINE 14 COLUMN 1 VALUE "13 - Modificar curso".
+   05 LINE 15 COLUMN 1 VALUE "14 - Pesquisar curso por codigo".
+   05 LINE 16 COLUMN 1 VALUE "0 ou tecla ENTER - Sair".
+   05 LINE 18 COLUMN 1 VALUE "Opcao: ".
+   05 LINE 18 COLUMN 9 PIC 99 USING OPCAO-MENU.
+
 PROCEDURE DIVISION.
+COPY "rvaluno.cbl".
+COPY "rvauditaluno.cbl".
+COPY "rvcurso.cbl".
     PERFORM WITH TEST AFTER UNTIL FIM-PROGRAMA EQUAL 1
 
         PERFORM APRESENTACAO
@@ -55,34 +133,51 @@ PROCEDURE DIVISION.
                     PERFORM APAGAR-ALUNO
                WHEN 7
                     PERFORM CALCULAR-MEDIA
+               WHEN 8
+                    PERFORM EXPORTAR-ALUNOS-CSV
+               WHEN 9
+                    PERFORM IMPORTAR-ALUNOS-CSV
+               WHEN 10
+                    PERFORM INSERCAO-EM-LOTE
+               WHEN 11
+                    PERFORM LISTAR-CURSOS
+               WHEN 12
+                    PERFORM INSERIR-CURSO
+               WHEN 13
+                    PERFORM MODIFICAR-CURSO
+               WHEN 14
+                    PERFORM GET_CURSO_BY_CODIGO
                WHEN OTHER
                     DISPLAY "Opcao invalida, tente novamente."
             END-EVALUATE
         END-PERFORM
-STOP RUN.
+GOBACK.
 
 
 DESPEDIDA.
     DISPLAY "Obrigado, volte sempre."
-    MOVE 1 TO FIM-PROGRAMA.
+    MOVE 1 TO FIM-PROGRAMA
+    MOVE 0 TO RETURN-CODE.
 
 APRESENTACAO.
-    DISPLAY "Bem-vindo, por favor escolha uma das seguintes opcoes: "
-    DISPLAY "1 - Listar todos os alunos"
-    DISPLAY "2 - Pesquisar aluno por id"
-    DISPLAY "3 - Pesquisar aluno por nome (em construcao)"
-    DISPLAY "4 - Inserir novo aluno"
-    DISPLAY "5 - Modificar aluno"
-    DISPLAY "6 - Apagar aluno"
-    DISPLAY "7 - Calcular media"
-
-    DISPLAY "0 ou tecla ENTER - Sair"
-    ACCEPT OPCAO-MENU.
+    DISPLAY TELA-MENU-ALUNOS
+    ACCEPT TELA-MENU-ALUNOS.
 
 CRIAR-FICHEIRO.
-    OPEN OUTPUT FICHEIRO-ALUNOS
-        DISPLAY "Ficheiro criado com sucesso."
-    CLOSE FICHEIRO-ALUNOS.
+    MOVE ZERO TO ALUNOS-TENTATIVAS
+    PERFORM UNTIL ALUNOS-STATUS = "00" OR ALUNOS-TENTATIVAS = 5
+        OPEN OUTPUT FICHEIRO-ALUNOS
+        IF ALUNOS-STATUS NOT = "00"
+            ADD 1 TO ALUNOS-TENTATIVAS
+        END-IF
+    END-PERFORM
+        IF ALUNOS-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir FICHEIRO-ALUNOS. Status: " ALUNOS-STATUS
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            DISPLAY "Ficheiro criado com sucesso."
+            CLOSE FICHEIRO-ALUNOS
+        END-IF.
 
 INSERIR-ALUNO.
     PERFORM WITH TEST AFTER UNTIL SAIDA-INSERIR = 0
@@ -97,18 +192,25 @@ RECEBER-DADOS.
     MOVE 'N' TO ID-VALIDO
     PERFORM UNTIL ID-VALIDO = 'Y'
         OPEN INPUT FICHEIRO-ALUNOS
+            IF ALUNOS-STATUS NOT = "00"
+                DISPLAY "Erro ao abrir FICHEIRO-ALUNOS. Status: " ALUNOS-STATUS
+                MOVE 1 TO RETURN-CODE
+            END-IF
 
         DISPLAY "Introduza o ID do aluno"
         ACCEPT MAIN-ID-ALUNO
 
-        MOVE MAIN-ID-ALUNO TO ID-ALUNO
-        READ FICHEIRO-ALUNOS KEY IS ID-ALUNO
-            INVALID KEY
-                MOVE 'Y' TO ID-VALIDO
-            NOT INVALID KEY
-                DISPLAY "ID ja existe. Por favor, insira um ID diferente."
-        END-READ
-
+        IF MAIN-ID-ALUNO NOT NUMERIC OR MAIN-ID-ALUNO = ZERO
+            DISPLAY "ID invalido. POR FAVOR INSIRA UM ID DE 1 A 99999."
+        ELSE
+            MOVE MAIN-ID-ALUNO TO ID-ALUNO
+            READ FICHEIRO-ALUNOS KEY IS ID-ALUNO
+                INVALID KEY
+                    MOVE 'Y' TO ID-VALIDO
+                NOT INVALID KEY
+                    DISPLAY "ID ja existe. Por favor, insira um ID diferente."
+            END-READ
+        END-IF
 
         CLOSE FICHEIRO-ALUNOS
     END-PERFORM
@@ -124,14 +226,29 @@ RECEBER-DADOS.
     ACCEPT MAIN-NOTA3.
 
 ESCREVER-FICHEIRO.
-    OPEN I-O FICHEIRO-ALUNOS
-         MOVE MAIN-ID-ALUNO TO ID-ALUNO
-         MOVE MAIN-NOME-ALUNO TO NOME-ALUNO
-         MOVE MAIN-NOTA1 TO NOTA1
-         MOVE MAIN-NOTA2 TO NOTA2
-         MOVE MAIN-NOTA3 TO NOTA3
-         WRITE REGISTO-ALUNO
-    CLOSE FICHEIRO-ALUNOS.
+    MOVE ZERO TO ALUNOS-TENTATIVAS
+    PERFORM UNTIL ALUNOS-STATUS = "00" OR ALUNOS-TENTATIVAS = 5
+        OPEN I-O FICHEIRO-ALUNOS
+        IF ALUNOS-STATUS NOT = "00"
+            ADD 1 TO ALUNOS-TENTATIVAS
+        END-IF
+    END-PERFORM
+        IF ALUNOS-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir FICHEIRO-ALUNOS. Status: " ALUNOS-STATUS
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            MOVE MAIN-ID-ALUNO TO ID-ALUNO
+            MOVE MAIN-NOME-ALUNO TO NOME-ALUNO
+            MOVE MAIN-NOTA1 TO NOTA1
+            MOVE MAIN-NOTA2 TO NOTA2
+            MOVE MAIN-NOTA3 TO NOTA3
+            COMPUTE MEDIAALUNO = (NOTA1 + NOTA2 + NOTA3) / 3
+            WRITE REGISTO-ALUNO
+            CLOSE FICHEIRO-ALUNOS
+            MOVE MAIN-NOME-ALUNO TO MAIN-NOME-ALUNO-ANTIGO
+            MOVE "INSERCAO" TO AUDIT-OPERACAO-ATUAL
+            PERFORM REGISTAR-AUDIT-ALUNO
+        END-IF.
 
 MOSTRAR-INSERCAO.
     DISPLAY MAIN-NOME-ALUNO " introduzido com o ID: " MAIN-ID-ALUNO
@@ -141,7 +258,13 @@ MOSTRAR-INSERCAO.
 
 LISTAR-ALUNOS.
     MOVE 'N' TO MAIN-FIM-FICHEIRO.
+    MOVE ZERO TO TOTAL-LISTA-ALUNOS.
+    MOVE ZERO TO LINHAS-PAGINA.
     OPEN INPUT FICHEIRO-ALUNOS.
+        IF ALUNOS-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir FICHEIRO-ALUNOS. Status: " ALUNOS-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
         PERFORM UNTIL MAIN-FIM-FICHEIRO = 'Y'
 
             PERFORM UNTIL MAIN-FIM-FICHEIRO = 'Y'
@@ -154,137 +277,261 @@ LISTAR-ALUNOS.
                         DISPLAY "Nota1: "   NOTA1
                         DISPLAY "Nota2: "   NOTA2
                         DISPLAY "Nota3: "   NOTA3
+                        DISPLAY "Media: "    MEDIAALUNO
                         DISPLAY "-------------------------------"
+                        ADD 1 TO TOTAL-LISTA-ALUNOS
+                        ADD 1 TO LINHAS-PAGINA
+                        IF LINHAS-PAGINA NOT < MAX-LINHAS-PAGINA
+                            MOVE ZERO TO LINHAS-PAGINA
+                            DISPLAY "Prima ENTER para continuar ou Q para sair: "
+                                NO ADVANCING
+                            ACCEPT PAGINAR-RESPOSTA
+                            IF PAGINAR-RESPOSTA = "Q" OR PAGINAR-RESPOSTA = "q"
+                                MOVE 'Y' TO MAIN-FIM-FICHEIRO
+                            END-IF
+                        END-IF
                 END-READ
             END-PERFORM
          END-PERFORM
     CLOSE FICHEIRO-ALUNOS.
+    IF TOTAL-LISTA-ALUNOS = ZERO
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF.
+    DISPLAY "==============================="
+    DISPLAY "Total de alunos listados: " TOTAL-LISTA-ALUNOS
+    DISPLAY "==============================="
     DISPLAY "Prima qualquer tecla para continuar"
     ACCEPT OMITTED.
 
 GET_ALUNO_BY_ID.
-    MOVE 'N' TO MAIN-FIM-FICHEIRO.
-    DISPLAY "Introduza o id do aluno que deseja pesquisar: " NO ADVANCING
-    ACCEPT MAIN-ID-ALUNO
+    MOVE 'N' TO MAIN-ID-OK.
+    PERFORM UNTIL MAIN-ID-OK = 'S'
+        DISPLAY "Introduza o id do aluno que deseja pesquisar: " NO ADVANCING
+        ACCEPT MAIN-ID-ALUNO
+        IF MAIN-ID-ALUNO NOT NUMERIC OR MAIN-ID-ALUNO = ZERO
+            DISPLAY "ID invalido. POR FAVOR INSIRA UM ID DE 1 A 99999."
+        ELSE
+            MOVE 'S' TO MAIN-ID-OK
+        END-IF
+    END-PERFORM
 
+    MOVE 'N' TO MAIN-ALUNO-ENCONTRADO.
+    MOVE MAIN-ID-ALUNO TO ID-ALUNO
     OPEN INPUT FICHEIRO-ALUNOS.
-        PERFORM UNTIL MAIN-FIM-FICHEIRO = 'Y'
-           READ FICHEIRO-ALUNOS KEY IS MAIN-ID-ALUNO
-
-
-            AT END MOVE 'Y' TO MAIN-FIM-FICHEIRO
-            NOT AT END
-                IF ID-ALUNO = MAIN-ID-ALUNO
-                    DISPLAY "-------------------------------"
-                    DISPLAY "ID do aluno: " MAIN-ID-ALUNO
-                    DISPLAY "Nome do aluno: " NOME-ALUNO
-                    DISPLAY "Nota1: " NOTA1
-                    DISPLAY "Nota2: " NOTA2
-                    DISPLAY "Nota3: " NOTA3 "."
-                    DISPLAY "-------------------------------"
-                    MOVE 'Y' TO MAIN-FIM-FICHEIRO
-           END-READ
-        END-PERFORM
+        IF ALUNOS-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir FICHEIRO-ALUNOS. Status: " ALUNOS-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+        READ FICHEIRO-ALUNOS KEY IS ID-ALUNO
+            INVALID KEY
+                DISPLAY "Aluno nao encontrado."
+            NOT INVALID KEY
+                MOVE 'S' TO MAIN-ALUNO-ENCONTRADO
+                DISPLAY "-------------------------------"
+                DISPLAY "ID do aluno: " ID-ALUNO
+                DISPLAY "Nome do aluno: " NOME-ALUNO
+                DISPLAY "Nota1: " NOTA1
+                DISPLAY "Nota2: " NOTA2
+                DISPLAY "Nota3: " NOTA3 "."
+                DISPLAY "Media: " MEDIAALUNO "."
+                DISPLAY "-------------------------------"
+        END-READ
     CLOSE FICHEIRO-ALUNOS.
+    IF MAIN-ALUNO-ENCONTRADO = 'S'
+        MOVE 0 TO RETURN-CODE
+    ELSE
+        MOVE 1 TO RETURN-CODE
+    END-IF.
     DISPLAY "Prima qualquer tecla para continuar..."
     ACCEPT OMITTED.
 
 APAGAR-ALUNO.
     MOVE 'N' TO MAIN-FIM-FICHEIRO
-    DISPLAY "Introduza o ID do aluno que deseja apagar: " WITH NO ADVANCING.
-    ACCEPT MAIN-ID-ALUNO.
-
-        OPEN I-O FICHEIRO-ALUNOS.
-        PERFORM UNTIL MAIN-FIM-FICHEIRO = 'Y'
-           READ FICHEIRO-ALUNOS
-            AT END MOVE 'Y' TO MAIN-FIM-FICHEIRO
-            NOT AT END
-                IF ID-ALUNO = MAIN-ID-ALUNO
-                    MOVE  NOME-ALUNO TO MAIN-NOME-ALUNO
-                    DELETE FICHEIRO-ALUNOS
-                        INVALID KEY DISPLAY "Id nao existe."
-                    END-DELETE
-                    MOVE 'Y' TO MAIN-FIM-FICHEIRO
+    MOVE 'N' TO MAIN-APAGOU-ALUNO
+    MOVE 'N' TO MAIN-ID-OK.
+    PERFORM UNTIL MAIN-ID-OK = 'S'
+        DISPLAY "Introduza o ID do aluno que deseja apagar: " WITH NO ADVANCING
+        ACCEPT MAIN-ID-ALUNO
+        IF MAIN-ID-ALUNO NOT NUMERIC OR MAIN-ID-ALUNO = ZERO
+            DISPLAY "ID invalido. POR FAVOR INSIRA UM ID DE 1 A 99999."
+        ELSE
+            MOVE 'S' TO MAIN-ID-OK
+        END-IF
+    END-PERFORM.
 
-           END-READ
-        END-PERFORM
-    CLOSE FICHEIRO-ALUNOS
-    DISPLAY "O aluno " MAIN-NOME-ALUNO " foi apagado com sucesso".
+        MOVE ZERO TO ALUNOS-TENTATIVAS.
+        PERFORM UNTIL ALUNOS-STATUS = "00" OR ALUNOS-TENTATIVAS = 5
+            OPEN I-O FICHEIRO-ALUNOS
+            IF ALUNOS-STATUS NOT = "00"
+                ADD 1 TO ALUNOS-TENTATIVAS
+            END-IF
+        END-PERFORM.
+            IF ALUNOS-STATUS NOT = "00"
+                DISPLAY "Erro ao abrir FICHEIRO-ALUNOS. Status: " ALUNOS-STATUS
+                MOVE 1 TO RETURN-CODE
+            ELSE
+                PERFORM UNTIL MAIN-FIM-FICHEIRO = 'Y'
+                   READ FICHEIRO-ALUNOS
+                    AT END MOVE 'Y' TO MAIN-FIM-FICHEIRO
+                    NOT AT END
+                        IF ID-ALUNO = MAIN-ID-ALUNO
+                            MOVE  NOME-ALUNO TO MAIN-NOME-ALUNO
+                            DISPLAY "Vai apagar o aluno " MAIN-NOME-ALUNO
+                            DISPLAY "Tem a certeza ? prima 0 para apagar ou 1 para sair"
+                            ACCEPT CONFIRMACAO-APAGAR
+                            IF CONFIRMACAO-APAGAR = 0
+                                DELETE FICHEIRO-ALUNOS
+                                    INVALID KEY DISPLAY "Id nao existe."
+                                END-DELETE
+                                MOVE MAIN-NOME-ALUNO TO MAIN-NOME-ALUNO-ANTIGO
+                                MOVE "REMOCAO" TO AUDIT-OPERACAO-ATUAL
+                                PERFORM REGISTAR-AUDIT-ALUNO
+                                MOVE 'S' TO MAIN-APAGOU-ALUNO
+                                DISPLAY "O aluno " MAIN-NOME-ALUNO
+                                    " foi apagado com sucesso"
+                            ELSE
+                                DISPLAY "Operacao cancelada."
+                            END-IF
+                            MOVE 'Y' TO MAIN-FIM-FICHEIRO
+
+                   END-READ
+                END-PERFORM
+                CLOSE FICHEIRO-ALUNOS
+            END-IF.
+    IF MAIN-APAGOU-ALUNO = 'S'
+        MOVE 0 TO RETURN-CODE
+    ELSE
+        MOVE 1 TO RETURN-CODE
+    END-IF.
     DISPLAY "Prima qualquer tecla para continuar...".
     ACCEPT OMITTED.
 
 ACTUALIZAR-ALUNO.
     MOVE 'N' TO MAIN-FIM-FICHEIRO.
-    DISPLAY "Introduza o id do aluno que deseja alterar: " NO ADVANCING
-    ACCEPT MAIN-ID-ALUNO
+    MOVE 'N' TO MAIN-ALTEROU-ALUNO.
+    MOVE 'N' TO MAIN-ID-OK.
+    PERFORM UNTIL MAIN-ID-OK = 'S'
+        DISPLAY "Introduza o id do aluno que deseja alterar: " NO ADVANCING
+        ACCEPT MAIN-ID-ALUNO
+        IF MAIN-ID-ALUNO NOT NUMERIC OR MAIN-ID-ALUNO = ZERO
+            DISPLAY "ID invalido. POR FAVOR INSIRA UM ID DE 1 A 99999."
+        ELSE
+            MOVE 'S' TO MAIN-ID-OK
+        END-IF
+    END-PERFORM
 
-    OPEN I-O FICHEIRO-ALUNOS.
-        PERFORM UNTIL MAIN-FIM-FICHEIRO = 'Y'
-           READ FICHEIRO-ALUNOS
-            AT END MOVE 'Y' TO MAIN-FIM-FICHEIRO
-            NOT AT END
-                IF ID-ALUNO = MAIN-ID-ALUNO
-                    DISPLAY "-------------------------------"
-                    DISPLAY "Vai alterar o nome de " NOME-ALUNO
-                    DISPLAY "Tem a certeza que pretende alterar ? prima 0 para continuar ou 1 para sair"
-                    ACCEPT CONFIRMACAO-ATUALIZAR
-                    IF CONFIRMACAO-ATUALIZAR = 0
-
-                        DISPLAY " indique o novo nome: " NO ADVANCING
-                        ACCEPT MAIN-NOME-ALUNO
-                        DISPLAY "Indique a nova nota 1 de " MAIN-NOME-ALUNO ":" NO ADVANCING
-                        ACCEPT MAIN-NOTA1
-                        DISPLAY "Indique a nova nota 2 de " MAIN-NOME-ALUNO NO ADVANCING
-                        ACCEPT MAIN-NOTA2
-                        DISPLAY "Indique a nova nota 3 de " MAIN-NOME-ALUNO NO ADVANCING
-                        ACCEPT MAIN-NOTA3
-
-                        MOVE MAIN-NOME-ALUNO TO NOME-ALUNO
-                        MOVE MAIN-NOTA1 TO NOTA1
-                        MOVE MAIN-NOTA2 TO NOTA2
-                        MOVE MAIN-NOTA3 TO NOTA3
-                        REWRITE REGISTO-ALUNO
-
-                        MOVE 'Y' TO MAIN-FIM-FICHEIRO
-                        DISPLAY "Os dados do aluno " MAIN-NOME-ALUNO " foram alterados com sucesso"
-                        DISPLAY "-------------------------------"
-                        DISPLAY "Notas de " NOME-ALUNO
-                        DISPLAY "ID: " ID-ALUNO
-                        DISPLAY "Nota1: " NOTA1
-                        DISPLAY "Nota2: " NOTA2
-                        DISPLAY "Nota3: " NOTA3 "."
+    MOVE ZERO TO ALUNOS-TENTATIVAS.
+    PERFORM UNTIL ALUNOS-STATUS = "00" OR ALUNOS-TENTATIVAS = 5
+        OPEN I-O FICHEIRO-ALUNOS
+        IF ALUNOS-STATUS NOT = "00"
+            ADD 1 TO ALUNOS-TENTATIVAS
+        END-IF
+    END-PERFORM.
+        IF ALUNOS-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir FICHEIRO-ALUNOS. Status: " ALUNOS-STATUS
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            PERFORM UNTIL MAIN-FIM-FICHEIRO = 'Y'
+               READ FICHEIRO-ALUNOS
+                AT END MOVE 'Y' TO MAIN-FIM-FICHEIRO
+                NOT AT END
+                    IF ID-ALUNO = MAIN-ID-ALUNO
                         DISPLAY "-------------------------------"
-                    ELSE
-                        MOVE 'Y' TO MAIN-FIM-FICHEIRO
+                        DISPLAY "Vai alterar o nome de " NOME-ALUNO
+                        DISPLAY "Tem a certeza que pretende alterar ? prima 0 para continuar ou 1 para sair"
+                        ACCEPT CONFIRMACAO-ATUALIZAR
+                        IF CONFIRMACAO-ATUALIZAR = 0
+                            MOVE NOME-ALUNO TO MAIN-NOME-ALUNO-ANTIGO
+
+                            DISPLAY " indique o novo nome: " NO ADVANCING
+                            ACCEPT MAIN-NOME-ALUNO
+                            DISPLAY "Indique a nova nota 1 de " MAIN-NOME-ALUNO ":" NO ADVANCING
+                            ACCEPT MAIN-NOTA1
+                            DISPLAY "Indique a nova nota 2 de " MAIN-NOME-ALUNO NO ADVANCING
+                            ACCEPT MAIN-NOTA2
+                            DISPLAY "Indique a nova nota 3 de " MAIN-NOME-ALUNO NO ADVANCING
+                            ACCEPT MAIN-NOTA3
+
+                            MOVE MAIN-NOME-ALUNO TO NOME-ALUNO
+                            MOVE MAIN-NOTA1 TO NOTA1
+                            MOVE MAIN-NOTA2 TO NOTA2
+                            MOVE MAIN-NOTA3 TO NOTA3
+                            COMPUTE MEDIAALUNO = (NOTA1 + NOTA2 + NOTA3) / 3
+                            REWRITE REGISTO-ALUNO
+                            MOVE "ALTERACAO" TO AUDIT-OPERACAO-ATUAL
+                            PERFORM REGISTAR-AUDIT-ALUNO
+                            MOVE 'S' TO MAIN-ALTEROU-ALUNO
+
+                            MOVE 'Y' TO MAIN-FIM-FICHEIRO
+                            DISPLAY "Os dados do aluno " MAIN-NOME-ALUNO " foram alterados com sucesso"
+                            DISPLAY "-------------------------------"
+                            DISPLAY "Notas de " NOME-ALUNO
+                            DISPLAY "ID: " ID-ALUNO
+                            DISPLAY "Nota1: " NOTA1
+                            DISPLAY "Nota2: " NOTA2
+                            DISPLAY "Nota3: " NOTA3 "."
+                            DISPLAY "Media: " MEDIAALUNO "."
+                            DISPLAY "-------------------------------"
+                        ELSE
+                            MOVE 'Y' TO MAIN-FIM-FICHEIRO
+                        END-IF
                END-READ
             END-PERFORM
-        CLOSE FICHEIRO-ALUNOS.
+            CLOSE FICHEIRO-ALUNOS
+        END-IF.
+        IF MAIN-ALTEROU-ALUNO = 'S'
+            MOVE 0 TO RETURN-CODE
+        ELSE
+            MOVE 1 TO RETURN-CODE
+        END-IF.
         DISPLAY "Prima qualquer tecla para continuar"
 
     ACCEPT OMITTED.
 
 GET_ALUNO_BY_NOME.
-    MOVE 'N' TO MAIN-FIM-FICHEIRO.
+    MOVE 'N' TO MAIN-FIM-FICHEIRO
+    MOVE 'N' TO ENCONTROU-ALUNO.
     DISPLAY "Introduza o nome do aluno que deseja pesquisar: " NO ADVANCING
     ACCEPT MAIN-NOME-ALUNO
 
     OPEN INPUT FICHEIRO-ALUNOS.
+        IF ALUNOS-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir FICHEIRO-ALUNOS. Status: " ALUNOS-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+        MOVE MAIN-NOME-ALUNO TO NOME-ALUNO
+        START FICHEIRO-ALUNOS KEY IS EQUAL TO NOME-ALUNO
+            INVALID KEY
+                MOVE 'Y' TO MAIN-FIM-FICHEIRO
+        END-START
         PERFORM UNTIL MAIN-FIM-FICHEIRO = 'Y'
-           READ FICHEIRO-ALUNOS
+           READ FICHEIRO-ALUNOS NEXT RECORD
             AT END MOVE 'Y' TO MAIN-FIM-FICHEIRO
             NOT AT END
-                IF NOME-ALUNO = MAIN-NOME-ALUNO
+                IF NOME-ALUNO NOT = MAIN-NOME-ALUNO
+                    MOVE 'Y' TO MAIN-FIM-FICHEIRO
+                ELSE
+                    MOVE 'Y' TO ENCONTROU-ALUNO
                     DISPLAY "-------------------------------"
                     DISPLAY "ID do aluno: " ID-ALUNO
                     DISPLAY "Nome do aluno: " NOME-ALUNO
                     DISPLAY "Nota1: " NOTA1
                     DISPLAY "Nota2: " NOTA2
                     DISPLAY "Nota3: " NOTA3 "."
+                    DISPLAY "Media: " MEDIAALUNO "."
                     DISPLAY "-------------------------------"
-                    MOVE 'Y' TO MAIN-FIM-FICHEIRO
+                END-IF
            END-READ
         END-PERFORM
     CLOSE FICHEIRO-ALUNOS.
+    IF ENCONTROU-ALUNO = 'N'
+        DISPLAY "Aluno nao encontrado."
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF
     DISPLAY "Prima qualquer tecla para continuar..."
     ACCEPT OMITTED.
 
@@ -294,6 +541,10 @@ CALCULAR-MEDIA.
     ACCEPT ID-MEDIA
 
      OPEN INPUT FICHEIRO-ALUNOS.
+         IF ALUNOS-STATUS NOT = "00"
+             DISPLAY "Erro ao abrir FICHEIRO-ALUNOS. Status: " ALUNOS-STATUS
+             MOVE 1 TO RETURN-CODE
+         END-IF
         PERFORM UNTIL MAIN-FIM-FICHEIRO = 'Y'
            READ FICHEIRO-ALUNOS
             AT END MOVE 'Y' TO MAIN-FIM-FICHEIRO
@@ -302,7 +553,7 @@ CALCULAR-MEDIA.
                     MOVE NOTA1 TO MAIN-NOTA1
                     MOVE NOTA2 TO MAIN-NOTA2
                     MOVE NOTA3 TO MAIN-NOTA3
-                    COMPUTE MEDIA-ALUNO = (NOTA1 + NOTA2 + NOTA3) / 3
+                    MOVE MEDIAALUNO TO MEDIA-ALUNO
                     DISPLAY "-------------------------------"
                     DISPLAY "ID do aluno: " ID-ALUNO
                     DISPLAY "Nome do aluno: " NOME-ALUNO
@@ -319,3 +570,419 @@ CALCULAR-MEDIA.
     CLOSE FICHEIRO-ALUNOS.
     DISPLAY "Prima qualquer tecla para continuar..."
     ACCEPT OMITTED.
+
+REGISTAR-AUDIT-ALUNO.
+    ACCEPT AUDIT-DATA FROM DATE YYYYMMDD
+    ACCEPT AUDIT-HORA FROM TIME
+    MOVE AUDIT-OPERACAO-ATUAL TO AUDIT-OPERACAO
+    MOVE MAIN-ID-ALUNO TO AUDIT-ID-ALUNO
+    MOVE MAIN-NOME-ALUNO-ANTIGO TO AUDIT-NOME-ALUNO
+    MOVE ZERO TO AUDITALUNO-TENTATIVAS
+    PERFORM UNTIL AUDITALUNO-STATUS = "00" OR AUDITALUNO-TENTATIVAS = 5
+        OPEN EXTEND AUDIT-ALUNOS-FILE
+        IF AUDITALUNO-STATUS NOT = "00"
+            ADD 1 TO AUDITALUNO-TENTATIVAS
+        END-IF
+    END-PERFORM
+        IF AUDITALUNO-STATUS NOT = "00"
+            DISPLAY "Aviso: erro ao abrir AUDIT-ALUNOS-FILE. Status: " AUDITALUNO-STATUS
+        ELSE
+            WRITE REGISTO-AUDIT-ALUNO
+            CLOSE AUDIT-ALUNOS-FILE
+        END-IF.
+
+EXPORTAR-ALUNOS-CSV.
+    OPEN INPUT FICHEIRO-ALUNOS.
+        IF ALUNOS-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir FICHEIRO-ALUNOS. Status: " ALUNOS-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+    OPEN OUTPUT ALUNOS-CSV-FILE.
+        MOVE "ID,NOME,NOTA1,NOTA2,NOTA3,MEDIA" TO LINHA-CSV-ALUNO
+        WRITE LINHA-CSV-ALUNO
+        MOVE 'N' TO CSV-FIM-FICHEIRO
+        MOVE ZERO TO CSV-TOTAL-ALUNOS
+        PERFORM UNTIL CSV-FIM-FICHEIRO = 'Y'
+            READ FICHEIRO-ALUNOS NEXT RECORD
+                AT END MOVE 'Y' TO CSV-FIM-FICHEIRO
+                NOT AT END
+                    PERFORM ESCREVER-LINHA-CSV-ALUNO
+                    ADD 1 TO CSV-TOTAL-ALUNOS
+            END-READ
+        END-PERFORM
+    CLOSE FICHEIRO-ALUNOS.
+    CLOSE ALUNOS-CSV-FILE.
+    IF CSV-TOTAL-ALUNOS = ZERO
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF.
+    DISPLAY "Exportados " CSV-TOTAL-ALUNOS " alunos para ALUNOS.csv.".
+
+ESCREVER-LINHA-CSV-ALUNO.
+    MOVE ID-ALUNO TO CSV-ID-ALUNO-ED.
+    MOVE NOTA1 TO CSV-NOTA1-ED.
+    MOVE NOTA2 TO CSV-NOTA2-ED.
+    MOVE NOTA3 TO CSV-NOTA3-ED.
+    MOVE MEDIAALUNO TO CSV-MEDIA-ED.
+    MOVE SPACES TO LINHA-CSV-ALUNO.
+    STRING CSV-ID-ALUNO-ED DELIMITED BY SIZE
+           ","             DELIMITED BY SIZE
+           NOME-ALUNO      DELIMITED BY SIZE
+           ","             DELIMITED BY SIZE
+           CSV-NOTA1-ED    DELIMITED BY SIZE
+           ","             DELIMITED BY SIZE
+           CSV-NOTA2-ED    DELIMITED BY SIZE
+           ","             DELIMITED BY SIZE
+           CSV-NOTA3-ED    DELIMITED BY SIZE
+           ","             DELIMITED BY SIZE
+           CSV-MEDIA-ED    DELIMITED BY SIZE
+           INTO LINHA-CSV-ALUNO.
+    WRITE LINHA-CSV-ALUNO.
+
+IMPORTAR-ALUNOS-CSV.
+    MOVE 'N' TO IMP-FIM-FICHEIRO
+    MOVE 'S' TO IMP-PRIMEIRA-LINHA
+    MOVE ZERO TO IMP-TOTAL-INSERIDOS
+    MOVE ZERO TO IMP-TOTAL-ACTUALIZADOS
+    MOVE ZERO TO IMP-TOTAL-REJEITADOS
+    OPEN INPUT ALUNOS-CSV-FILE.
+    MOVE ZERO TO ALUNOS-TENTATIVAS.
+    PERFORM UNTIL ALUNOS-STATUS = "00" OR ALUNOS-TENTATIVAS = 5
+        OPEN I-O FICHEIRO-ALUNOS
+        IF ALUNOS-STATUS NOT = "00"
+            ADD 1 TO ALUNOS-TENTATIVAS
+        END-IF
+    END-PERFORM.
+        IF ALUNOS-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir FICHEIRO-ALUNOS. Status: " ALUNOS-STATUS
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            PERFORM UNTIL IMP-FIM-FICHEIRO = 'Y'
+                READ ALUNOS-CSV-FILE
+                    AT END MOVE 'Y' TO IMP-FIM-FICHEIRO
+                    NOT AT END
+                        IF IMP-PRIMEIRA-LINHA = 'S'
+                            MOVE 'N' TO IMP-PRIMEIRA-LINHA
+                        ELSE
+                            PERFORM TRATAR-LINHA-CSV-ALUNO
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE FICHEIRO-ALUNOS
+            DISPLAY "==============================="
+            DISPLAY "Alunos inseridos: "     IMP-TOTAL-INSERIDOS
+            DISPLAY "Alunos actualizados: "  IMP-TOTAL-ACTUALIZADOS
+            DISPLAY "Linhas rejeitadas: "    IMP-TOTAL-REJEITADOS
+            DISPLAY "==============================="
+        END-IF
+    CLOSE ALUNOS-CSV-FILE.
+
+TRATAR-LINHA-CSV-ALUNO.
+    MOVE 'S' TO IMP-LINHA-VALIDA
+    UNSTRING LINHA-CSV-ALUNO DELIMITED BY ","
+        INTO IMP-CAMPO-ID
+              IMP-CAMPO-NOME
+              IMP-CAMPO-NOTA1
+              IMP-CAMPO-NOTA2
+              IMP-CAMPO-NOTA3
+
+    IF FUNCTION TRIM(IMP-CAMPO-ID) NOT NUMERIC
+        MOVE 'N' TO IMP-LINHA-VALIDA
+    END-IF
+    IF FUNCTION TRIM(IMP-CAMPO-NOTA1) NOT NUMERIC
+        OR FUNCTION TRIM(IMP-CAMPO-NOTA2) NOT NUMERIC
+        OR FUNCTION TRIM(IMP-CAMPO-NOTA3) NOT NUMERIC
+        MOVE 'N' TO IMP-LINHA-VALIDA
+    END-IF
+
+    IF IMP-LINHA-VALIDA = 'N'
+        DISPLAY "Linha invalida ignorada: " LINHA-CSV-ALUNO
+        ADD 1 TO IMP-TOTAL-REJEITADOS
+    ELSE
+        MOVE IMP-CAMPO-ID TO ID-ALUNO
+        MOVE IMP-CAMPO-NOME TO NOME-ALUNO
+        MOVE IMP-CAMPO-NOTA1 TO NOTA1
+        MOVE IMP-CAMPO-NOTA2 TO NOTA2
+        MOVE IMP-CAMPO-NOTA3 TO NOTA3
+        COMPUTE MEDIAALUNO = (NOTA1 + NOTA2 + NOTA3) / 3
+        WRITE REGISTO-ALUNO
+            INVALID KEY
+                REWRITE REGISTO-ALUNO
+                ADD 1 TO IMP-TOTAL-ACTUALIZADOS
+            NOT INVALID KEY
+                ADD 1 TO IMP-TOTAL-INSERIDOS
+        END-WRITE
+    END-IF.
+
+INSERCAO-EM-LOTE.
+    MOVE 'S' TO BULK-CONTINUAR
+    MOVE ZERO TO BULK-TOTAL
+    MOVE ZERO TO ALUNOS-TENTATIVAS
+    PERFORM UNTIL ALUNOS-STATUS = "00" OR ALUNOS-TENTATIVAS = 5
+        OPEN I-O FICHEIRO-ALUNOS
+        IF ALUNOS-STATUS NOT = "00"
+            ADD 1 TO ALUNOS-TENTATIVAS
+        END-IF
+    END-PERFORM
+        IF ALUNOS-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir FICHEIRO-ALUNOS. Status: " ALUNOS-STATUS
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            DISPLAY "Modo de insercao em lote (ficheiro fica aberto)."
+            PERFORM RECEBER-E-GRAVAR-LOTE
+                UNTIL BULK-CONTINUAR = 'N'
+            CLOSE FICHEIRO-ALUNOS
+            DISPLAY "Insercao em lote terminada. Total inserido: " BULK-TOTAL
+        END-IF.
+
+RECEBER-E-GRAVAR-LOTE.
+    MOVE 'N' TO ID-VALIDO
+    PERFORM UNTIL ID-VALIDO = 'Y'
+        DISPLAY "Introduza o ID do aluno (ou 0 para terminar o lote)"
+        ACCEPT MAIN-ID-ALUNO
+        IF MAIN-ID-ALUNO NOT NUMERIC
+            DISPLAY "ID invalido. POR FAVOR INSIRA UM ID DE 0 A 99999."
+        ELSE
+            IF MAIN-ID-ALUNO = ZERO
+                MOVE 'N' TO BULK-CONTINUAR
+                MOVE 'Y' TO ID-VALIDO
+            ELSE
+                MOVE MAIN-ID-ALUNO TO ID-ALUNO
+                READ FICHEIRO-ALUNOS KEY IS ID-ALUNO
+                    INVALID KEY
+                        MOVE 'Y' TO ID-VALIDO
+                    NOT INVALID KEY
+                        DISPLAY "ID ja existe. Por favor, insira um ID diferente."
+                END-READ
+            END-IF
+        END-IF
+    END-PERFORM
+
+    IF BULK-CONTINUAR = 'S'
+        DISPLAY "Introduza o nome do aluno"
+        ACCEPT MAIN-NOME-ALUNO
+        DISPLAY "Introduza a primeira nota"
+        ACCEPT MAIN-NOTA1
+        DISPLAY "Introduza a segunda nota"
+        ACCEPT MAIN-NOTA2
+        DISPLAY "Introduza a terceira nota"
+        ACCEPT MAIN-NOTA3
+
+        MOVE MAIN-ID-ALUNO TO ID-ALUNO
+        MOVE MAIN-NOME-ALUNO TO NOME-ALUNO
+        MOVE MAIN-NOTA1 TO NOTA1
+        MOVE MAIN-NOTA2 TO NOTA2
+        MOVE MAIN-NOTA3 TO NOTA3
+        COMPUTE MEDIAALUNO = (NOTA1 + NOTA2 + NOTA3) / 3
+        WRITE REGISTO-ALUNO
+        ADD 1 TO BULK-TOTAL
+        MOVE MAIN-NOME-ALUNO TO MAIN-NOME-ALUNO-ANTIGO
+        MOVE "INSERCAO" TO AUDIT-OPERACAO-ATUAL
+        PERFORM REGISTAR-AUDIT-ALUNO
+        DISPLAY MAIN-NOME-ALUNO " introduzido com o ID: " MAIN-ID-ALUNO
+    END-IF.
+
+GARANTIR-COURSE-FILE.
+    OPEN INPUT COURSE-FILE.
+        IF CURSO-STATUS = "35"
+            OPEN OUTPUT COURSE-FILE
+            CLOSE COURSE-FILE
+        ELSE
+            IF CURSO-STATUS = "00"
+                CLOSE COURSE-FILE
+            END-IF
+        END-IF.
+
+LISTAR-CURSOS.
+    PERFORM GARANTIR-COURSE-FILE.
+    MOVE ZERO TO CURSO-TOTAL
+    MOVE 'N' TO CURSO-FIM-FICHEIRO
+    OPEN INPUT COURSE-FILE.
+        IF CURSO-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir COURSE-FILE. Status: " CURSO-STATUS
+            MOVE 1 TO RETURN-CODE
+        ELSE
+        PERFORM UNTIL CURSO-FIM-FICHEIRO = 'Y'
+            READ COURSE-FILE NEXT RECORD
+                AT END MOVE 'Y' TO CURSO-FIM-FICHEIRO
+                NOT AT END
+                    IF CURSO-ATIVO
+                        DISPLAY "Codigo do curso: " CURSO-CODE
+                        DISPLAY "Nome do curso: " CURSO-NOME
+                        DISPLAY "Creditos: " CURSO-CREDITOS
+                        DISPLAY "Docente: " CURSO-DOCENTE
+                        DISPLAY "-------------------------------"
+                        ADD 1 TO CURSO-TOTAL
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE COURSE-FILE
+        DISPLAY "==============================="
+        DISPLAY "Total de cursos listados: " CURSO-TOTAL
+        DISPLAY "==============================="
+        IF CURSO-TOTAL = ZERO
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            MOVE 0 TO RETURN-CODE
+        END-IF
+        END-IF.
+
+INSERIR-CURSO.
+    PERFORM GARANTIR-COURSE-FILE.
+    MOVE 'N' TO CURSO-CODIGO-OK.
+    PERFORM UNTIL CURSO-CODIGO-OK = 'Y'
+        OPEN INPUT COURSE-FILE
+            IF CURSO-STATUS NOT = "00"
+                DISPLAY "Erro ao abrir COURSE-FILE. Status: " CURSO-STATUS
+                MOVE 1 TO RETURN-CODE
+                MOVE 'Y' TO CURSO-CODIGO-OK
+            ELSE
+
+        DISPLAY "Introduza o codigo do curso" NO ADVANCING
+        ACCEPT MAIN-CURSO-CODE
+
+        MOVE MAIN-CURSO-CODE TO CURSO-CODE
+        READ COURSE-FILE KEY IS CURSO-CODE
+            INVALID KEY
+                MOVE 'Y' TO CURSO-CODIGO-OK
+            NOT INVALID KEY
+                DISPLAY "Codigo ja existe. Por favor, introduza outro."
+        END-READ
+
+        CLOSE COURSE-FILE
+            END-IF
+    END-PERFORM
+
+    DISPLAY "Introduza o nome do curso" NO ADVANCING
+    ACCEPT MAIN-CURSO-NOME.
+    DISPLAY "Introduza o numero de creditos" NO ADVANCING
+    ACCEPT MAIN-CURSO-CREDITOS.
+    DISPLAY "Introduza o nome do docente" NO ADVANCING
+    ACCEPT MAIN-CURSO-DOCENTE.
+
+    MOVE ZERO TO CURSO-TENTATIVAS
+    PERFORM UNTIL CURSO-STATUS = "00" OR CURSO-TENTATIVAS = 5
+        OPEN I-O COURSE-FILE
+        IF CURSO-STATUS NOT = "00"
+            ADD 1 TO CURSO-TENTATIVAS
+        END-IF
+    END-PERFORM
+        IF CURSO-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir COURSE-FILE. Status: " CURSO-STATUS
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            MOVE MAIN-CURSO-CODE TO CURSO-CODE
+            MOVE MAIN-CURSO-NOME TO CURSO-NOME
+            MOVE MAIN-CURSO-CREDITOS TO CURSO-CREDITOS
+            MOVE MAIN-CURSO-DOCENTE TO CURSO-DOCENTE
+            MOVE "A" TO CURSO-ESTADO
+            WRITE REGISTO-CURSO
+            CLOSE COURSE-FILE
+            DISPLAY "Curso " MAIN-CURSO-NOME " inserido com o codigo: "
+                MAIN-CURSO-CODE
+            MOVE 0 TO RETURN-CODE
+        END-IF.
+
+MODIFICAR-CURSO.
+    PERFORM GARANTIR-COURSE-FILE.
+    MOVE 'N' TO CURSO-ENCONTROU.
+    PERFORM ASK-MODIFICAR-CURSO-CODIGO
+
+    MOVE MAIN-CURSO-CODE TO CURSO-CODE
+    MOVE ZERO TO CURSO-TENTATIVAS.
+    PERFORM UNTIL CURSO-STATUS = "00" OR CURSO-TENTATIVAS = 5
+        OPEN I-O COURSE-FILE
+        IF CURSO-STATUS NOT = "00"
+            ADD 1 TO CURSO-TENTATIVAS
+        END-IF
+    END-PERFORM.
+        IF CURSO-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir COURSE-FILE. Status: " CURSO-STATUS
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            READ COURSE-FILE KEY IS CURSO-CODE
+                INVALID KEY
+                    DISPLAY "Curso nao encontrado."
+                NOT INVALID KEY
+                    DISPLAY "Vai alterar o nome de " CURSO-NOME
+                        " indique o novo nome: " NO ADVANCING
+                    ACCEPT MAIN-CURSO-NOME
+                    DISPLAY "Indique o novo numero de creditos: " NO ADVANCING
+                    ACCEPT MAIN-CURSO-CREDITOS
+                    DISPLAY "Indique o novo docente: " NO ADVANCING
+                    ACCEPT MAIN-CURSO-DOCENTE
+                    MOVE MAIN-CURSO-NOME TO CURSO-NOME
+                    MOVE MAIN-CURSO-CREDITOS TO CURSO-CREDITOS
+                    MOVE MAIN-CURSO-DOCENTE TO CURSO-DOCENTE
+                    REWRITE REGISTO-CURSO
+                    DISPLAY "O curso " CURSO-NOME " foi alterado com sucesso"
+                    MOVE 'S' TO CURSO-ENCONTROU
+            END-READ
+            CLOSE COURSE-FILE
+            IF CURSO-ENCONTROU = 'S'
+                MOVE 0 TO RETURN-CODE
+            ELSE
+                MOVE 1 TO RETURN-CODE
+            END-IF
+        END-IF.
+
+ASK-MODIFICAR-CURSO-CODIGO.
+    MOVE 'N' TO CURSO-CODIGO-OK.
+    PERFORM UNTIL CURSO-CODIGO-OK = 'S'
+        DISPLAY "Introduza o codigo do curso que deseja alterar: "
+            NO ADVANCING
+        ACCEPT MAIN-CURSO-CODE
+        IF MAIN-CURSO-CODE = SPACES
+            DISPLAY "Codigo invalido. Por favor, introduza um codigo."
+        ELSE
+            MOVE 'S' TO CURSO-CODIGO-OK
+        END-IF
+    END-PERFORM.
+
+GET_CURSO_BY_CODIGO.
+    PERFORM GARANTIR-COURSE-FILE.
+    MOVE 'N' TO CURSO-ENCONTROU.
+    MOVE 'N' TO CURSO-CODIGO-OK.
+    PERFORM UNTIL CURSO-CODIGO-OK = 'S'
+        DISPLAY "Introduza o codigo do curso que deseja pesquisar: "
+            NO ADVANCING
+        ACCEPT MAIN-CURSO-CODE
+        IF MAIN-CURSO-CODE = SPACES
+            DISPLAY "Codigo invalido. Por favor, introduza um codigo."
+        ELSE
+            MOVE 'S' TO CURSO-CODIGO-OK
+        END-IF
+    END-PERFORM
+
+    MOVE MAIN-CURSO-CODE TO CURSO-CODE
+    OPEN INPUT COURSE-FILE.
+        IF CURSO-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir COURSE-FILE. Status: " CURSO-STATUS
+            MOVE 1 TO RETURN-CODE
+        ELSE
+        READ COURSE-FILE KEY IS CURSO-CODE
+            INVALID KEY
+                DISPLAY "Curso nao encontrado."
+            NOT INVALID KEY
+                DISPLAY "-------------------------------"
+                DISPLAY "Codigo do curso: " CURSO-CODE
+                DISPLAY "Nome do curso: " CURSO-NOME
+                DISPLAY "Creditos: " CURSO-CREDITOS
+                DISPLAY "Docente: " CURSO-DOCENTE
+                IF CURSO-INATIVO
+                    DISPLAY "Estado: INATIVO"
+                ELSE
+                    DISPLAY "Estado: ATIVO"
+                END-IF
+                DISPLAY "-------------------------------"
+                MOVE 'S' TO CURSO-ENCONTROU
+        END-READ
+        CLOSE COURSE-FILE
+        END-IF.
+
+    IF CURSO-ENCONTROU = 'S'
+        MOVE 0 TO RETURN-CODE
+    ELSE
+        MOVE 1 TO RETURN-CODE
+    END-IF.
