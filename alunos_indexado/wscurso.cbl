@@ -0,0 +1,6 @@
+$set sourceformat(free)
+
+77 CURSO-DATAFILE      PIC X(40) VALUE "CURSOFILE.dat".
+77 CURSO-DATAFILE-ENV  PIC X(40).
+77 CURSO-STATUS        PIC X(2) VALUE "00".
+77 CURSO-TENTATIVAS PIC 9(2) VALUE ZERO.
