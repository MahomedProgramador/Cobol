@@ -0,0 +1,6 @@
+$set sourceformat(free)
+
+SELECT AUDIT-VENDORS-FILE
+    ASSIGN TO AUDITVENDOR-DATAFILE
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS AUDITVENDOR-STATUS.
