@@ -0,0 +1,6 @@
+$set sourceformat(free)
+
+SELECT AUDIT-ALUNOS-FILE
+    ASSIGN TO AUDITALUNO-DATAFILE
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS AUDITALUNO-STATUS.
