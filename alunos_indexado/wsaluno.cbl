@@ -0,0 +1,6 @@
+$set sourceformat(free)
+
+77 ALUNOS-DATAFILE        PIC X(40) VALUE "FICHEIRO-ALUNOS.dat".
+77 ALUNOS-DATAFILE-ENV    PIC X(40).
+77 ALUNOS-STATUS           PIC X(2) VALUE "00".
+77 ALUNOS-TENTATIVAS PIC 9(2) VALUE ZERO.
