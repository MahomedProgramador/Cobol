@@ -17,8 +17,12 @@ FD VENDOR-FILE.
   05 FILLER PIC X VALUE SPACES.
   05 VENDOR-STATE        PIC X(2).
   05 FILLER PIC X VALUE SPACES.
-  05 VENDOR-ZIP         PIC X VALUE SPACE.
+  05 VENDOR-ZIP         PIC X(10) VALUE SPACE.
   05 FILLER             PIC X VALUE SPACES.
   05 VENDOR-CONTACT     PIC X(30).
   05 FILLER             PIC X VALUE SPACES.
   05 VENDOR-PHONE       PIC X(15).
+  05 FILLER             PIC X VALUE SPACES.
+  05 VENDOR-STATUS      PIC X VALUE "A".
+      88 VENDOR-ATIVO     VALUE "A".
+      88 VENDOR-INATIVO   VALUE "I".
