@@ -0,0 +1,68 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: grava uma copia de seguranca datada de FICHEIRO-ALUNOS.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. backup_alunos.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slaluno.cbl".
+
+     SELECT BACKUP-ALUNOS-FILE
+         ASSIGN TO BACKUP-ALUNOS-NOME
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdaluno.cbl".
+
+  FD BACKUP-ALUNOS-FILE.
+  01 LINHA-BACKUP-ALUNO        PIC X(100).
+
+WORKING-STORAGE SECTION.
+  COPY "wsaluno.cbl".
+    77 BACKUP-ALUNOS-NOME      PIC X(40).
+    77 BACKUP-DATA             PIC 9(8).
+    77 BACKUP-FIM-FICHEIRO     PIC X VALUE 'N'.
+    77 BACKUP-TOTAL-ALUNOS     PIC 9(5) VALUE ZERO.
+
+PROCEDURE DIVISION.
+COPY "rvaluno.cbl".
+
+    PERFORM GRAVAR-BACKUP-ALUNOS.
+STOP RUN.
+
+GRAVAR-BACKUP-ALUNOS.
+    ACCEPT BACKUP-DATA FROM DATE YYYYMMDD
+    STRING "ALUNOS-BACKUP-" DELIMITED BY SIZE
+           BACKUP-DATA       DELIMITED BY SIZE
+           ".dat"            DELIMITED BY SIZE
+           INTO BACKUP-ALUNOS-NOME
+
+    OPEN INPUT FICHEIRO-ALUNOS.
+        IF ALUNOS-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir FICHEIRO-ALUNOS. Status: " ALUNOS-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+    OPEN OUTPUT BACKUP-ALUNOS-FILE.
+        PERFORM UNTIL BACKUP-FIM-FICHEIRO = 'Y'
+            READ FICHEIRO-ALUNOS NEXT RECORD
+                AT END MOVE 'Y' TO BACKUP-FIM-FICHEIRO
+                NOT AT END
+                    MOVE REGISTO-ALUNO TO LINHA-BACKUP-ALUNO
+                    WRITE LINHA-BACKUP-ALUNO
+                    ADD 1 TO BACKUP-TOTAL-ALUNOS
+            END-READ
+        END-PERFORM
+    CLOSE FICHEIRO-ALUNOS.
+    CLOSE BACKUP-ALUNOS-FILE.
+    DISPLAY "Copia de seguranca gravada em " BACKUP-ALUNOS-NOME
+        " (" BACKUP-TOTAL-ALUNOS " alunos).".
+    IF BACKUP-TOTAL-ALUNOS = ZERO
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF.
