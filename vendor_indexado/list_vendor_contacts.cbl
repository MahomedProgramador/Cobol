@@ -0,0 +1,118 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: lista todos os contactos de um fornecedor registados em
+*>          VENDORCONTACT.dat.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. list_vendor_contacts.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slvendor.cbl".
+     COPY "slvendorcontact.cbl".
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdvendor.cbl".
+  COPY "fdvendorcontact.cbl".
+
+WORKING-STORAGE SECTION.
+  COPY "wsvendor.cbl".
+  COPY "wsvendorcontact.cbl".
+    77 LISTCONT-VENDOR-NUMBER    PIC 9(5).
+    77 LISTCONT-NUMERO-OK        PIC X VALUE 'N'.
+    77 LISTCONT-ENCONTROU-VENDOR PIC X VALUE 'N'.
+    77 LISTCONT-FIM-FICHEIRO     PIC X VALUE 'N'.
+    77 LISTCONT-TOTAL            PIC 9(3) VALUE ZERO.
+
+PROCEDURE DIVISION.
+COPY "rvvendor.cbl".
+COPY "rvvendorcontact.cbl".
+
+    PERFORM LISTAR-CONTACTOS.
+STOP RUN.
+
+GARANTIR-VENDOR-CONTACT-FILE.
+    OPEN INPUT VENDOR-CONTACT-FILE.
+        IF VCONTACT-STATUS = "35"
+            OPEN OUTPUT VENDOR-CONTACT-FILE
+            CLOSE VENDOR-CONTACT-FILE
+        ELSE
+            IF VCONTACT-STATUS = "00"
+                CLOSE VENDOR-CONTACT-FILE
+            END-IF
+        END-IF.
+
+LISTAR-CONTACTOS.
+    PERFORM GARANTIR-VENDOR-CONTACT-FILE
+    PERFORM ASK-LISTCONT-VENDOR-NUMBER
+
+    MOVE LISTCONT-VENDOR-NUMBER TO VENDOR-NUMBER
+    OPEN INPUT VENDOR-FILE.
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+        READ VENDOR-FILE KEY IS VENDOR-NUMBER
+            INVALID KEY
+                DISPLAY "Fornecedor nao encontrado."
+            NOT INVALID KEY
+                MOVE 'S' TO LISTCONT-ENCONTROU-VENDOR
+        END-READ
+    CLOSE VENDOR-FILE.
+
+    IF LISTCONT-ENCONTROU-VENDOR = 'S'
+        DISPLAY "==============================="
+        DISPLAY "Contactos de " VENDOR-NAME " (numero " LISTCONT-VENDOR-NUMBER ")"
+        DISPLAY "==============================="
+        MOVE LISTCONT-VENDOR-NUMBER TO VCONTACT-VENDOR-NUMBER
+        MOVE ZERO TO VCONTACT-SEQ
+        OPEN INPUT VENDOR-CONTACT-FILE
+            IF VCONTACT-STATUS NOT = "00"
+                DISPLAY "Erro ao abrir VENDOR-CONTACT-FILE. Status: " VCONTACT-STATUS
+                MOVE 1 TO RETURN-CODE
+            ELSE
+                START VENDOR-CONTACT-FILE KEY IS NOT LESS THAN VCONTACT-CHAVE
+                    INVALID KEY
+                        MOVE 'Y' TO LISTCONT-FIM-FICHEIRO
+                END-START
+                PERFORM UNTIL LISTCONT-FIM-FICHEIRO = 'Y'
+                    READ VENDOR-CONTACT-FILE NEXT RECORD
+                        AT END MOVE 'Y' TO LISTCONT-FIM-FICHEIRO
+                        NOT AT END
+                            IF VCONTACT-VENDOR-NUMBER NOT = LISTCONT-VENDOR-NUMBER
+                                MOVE 'Y' TO LISTCONT-FIM-FICHEIRO
+                            ELSE
+                                DISPLAY "Contacto " VCONTACT-SEQ ": " VCONTACT-NOME
+                                DISPLAY "  Cargo: " VCONTACT-CARGO
+                                DISPLAY "  Telefone: " VCONTACT-TELEFONE
+                                    "  Email: " VCONTACT-EMAIL
+                                ADD 1 TO LISTCONT-TOTAL
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE VENDOR-CONTACT-FILE
+                IF LISTCONT-TOTAL = ZERO
+                    DISPLAY "Nenhum contacto registado para este fornecedor."
+                END-IF
+            END-IF
+    END-IF.
+    IF LISTCONT-ENCONTROU-VENDOR = 'S'
+        MOVE 0 TO RETURN-CODE
+    ELSE
+        MOVE 1 TO RETURN-CODE
+    END-IF.
+
+ASK-LISTCONT-VENDOR-NUMBER.
+    MOVE 'N' TO LISTCONT-NUMERO-OK.
+    PERFORM UNTIL LISTCONT-NUMERO-OK = 'S'
+        DISPLAY "Introduza o numero do fornecedor: " NO ADVANCING
+        ACCEPT LISTCONT-VENDOR-NUMBER
+        IF LISTCONT-VENDOR-NUMBER NOT NUMERIC OR LISTCONT-VENDOR-NUMBER = ZERO
+            DISPLAY "Numero invalido. POR FAVOR INSIRA UM NUMERO DE 1 A 99999."
+        ELSE
+            MOVE 'S' TO LISTCONT-NUMERO-OK
+        END-IF
+    END-PERFORM.
