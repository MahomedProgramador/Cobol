@@ -0,0 +1,144 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: regista um novo contacto associado a um fornecedor em
+*>          VENDORCONTACT.dat. Um fornecedor pode ter varios
+*>          contactos, numerados sequencialmente.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. add_vendor_contact.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slvendor.cbl".
+     COPY "slvendorcontact.cbl".
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdvendor.cbl".
+  COPY "fdvendorcontact.cbl".
+
+WORKING-STORAGE SECTION.
+  COPY "wsvendor.cbl".
+  COPY "wsvendorcontact.cbl".
+    77 ADDCONT-VENDOR-NUMBER    PIC 9(5).
+    77 ADDCONT-NUMERO-OK        PIC X VALUE 'N'.
+    77 ADDCONT-ENCONTROU-VENDOR PIC X VALUE 'N'.
+    77 ADDCONT-ULTIMO-SEQ       PIC 9(3) VALUE ZERO.
+    77 ADDCONT-FIM-FICHEIRO     PIC X VALUE 'N'.
+
+PROCEDURE DIVISION.
+COPY "rvvendor.cbl".
+COPY "rvvendorcontact.cbl".
+
+    PERFORM REGISTAR-VENDOR-CONTACT.
+STOP RUN.
+
+REGISTAR-VENDOR-CONTACT.
+    PERFORM GARANTIR-VENDOR-CONTACT-FILE
+    PERFORM ASK-ADDCONT-VENDOR-NUMBER
+
+    MOVE ADDCONT-VENDOR-NUMBER TO VENDOR-NUMBER
+    OPEN INPUT VENDOR-FILE.
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+        READ VENDOR-FILE KEY IS VENDOR-NUMBER
+            INVALID KEY
+                DISPLAY "Fornecedor nao encontrado."
+            NOT INVALID KEY
+                MOVE 'S' TO ADDCONT-ENCONTROU-VENDOR
+        END-READ
+    CLOSE VENDOR-FILE.
+
+    IF ADDCONT-ENCONTROU-VENDOR = 'S'
+        PERFORM DESCOBRIR-ULTIMO-SEQ
+        PERFORM PEDIR-DADOS-CONTACTO
+        PERFORM GRAVAR-CONTACTO
+        MOVE 0 TO RETURN-CODE
+    ELSE
+        MOVE 1 TO RETURN-CODE
+    END-IF.
+
+ASK-ADDCONT-VENDOR-NUMBER.
+    MOVE 'N' TO ADDCONT-NUMERO-OK.
+    PERFORM UNTIL ADDCONT-NUMERO-OK = 'S'
+        DISPLAY "Introduza o numero do fornecedor: " NO ADVANCING
+        ACCEPT ADDCONT-VENDOR-NUMBER
+        IF ADDCONT-VENDOR-NUMBER NOT NUMERIC OR ADDCONT-VENDOR-NUMBER = ZERO
+            DISPLAY "Numero invalido. POR FAVOR INSIRA UM NUMERO DE 1 A 99999."
+        ELSE
+            MOVE 'S' TO ADDCONT-NUMERO-OK
+        END-IF
+    END-PERFORM.
+
+GARANTIR-VENDOR-CONTACT-FILE.
+    OPEN INPUT VENDOR-CONTACT-FILE.
+        IF VCONTACT-STATUS = "35"
+            OPEN OUTPUT VENDOR-CONTACT-FILE
+            CLOSE VENDOR-CONTACT-FILE
+        ELSE
+            IF VCONTACT-STATUS = "00"
+                CLOSE VENDOR-CONTACT-FILE
+            END-IF
+        END-IF.
+
+DESCOBRIR-ULTIMO-SEQ.
+    MOVE ZERO TO ADDCONT-ULTIMO-SEQ.
+    MOVE 'N' TO ADDCONT-FIM-FICHEIRO.
+    MOVE ADDCONT-VENDOR-NUMBER TO VCONTACT-VENDOR-NUMBER.
+    MOVE ZERO TO VCONTACT-SEQ.
+    OPEN INPUT VENDOR-CONTACT-FILE.
+        IF VCONTACT-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-CONTACT-FILE. Status: " VCONTACT-STATUS
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            START VENDOR-CONTACT-FILE KEY IS NOT LESS THAN VCONTACT-CHAVE
+                INVALID KEY
+                    MOVE 'Y' TO ADDCONT-FIM-FICHEIRO
+            END-START
+            PERFORM UNTIL ADDCONT-FIM-FICHEIRO = 'Y'
+                READ VENDOR-CONTACT-FILE NEXT RECORD
+                    AT END MOVE 'Y' TO ADDCONT-FIM-FICHEIRO
+                    NOT AT END
+                        IF VCONTACT-VENDOR-NUMBER NOT = ADDCONT-VENDOR-NUMBER
+                            MOVE 'Y' TO ADDCONT-FIM-FICHEIRO
+                        ELSE
+                            MOVE VCONTACT-SEQ TO ADDCONT-ULTIMO-SEQ
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE VENDOR-CONTACT-FILE
+        END-IF.
+
+PEDIR-DADOS-CONTACTO.
+    DISPLAY "Introduza o nome do contacto: " NO ADVANCING
+    ACCEPT VCONTACT-NOME.
+    DISPLAY "Introduza o cargo: " NO ADVANCING
+    ACCEPT VCONTACT-CARGO.
+    DISPLAY "Introduza o telefone: " NO ADVANCING
+    ACCEPT VCONTACT-TELEFONE.
+    DISPLAY "Introduza o email: " NO ADVANCING
+    ACCEPT VCONTACT-EMAIL.
+
+GRAVAR-CONTACTO.
+    MOVE ADDCONT-VENDOR-NUMBER TO VCONTACT-VENDOR-NUMBER
+    ADD 1 TO ADDCONT-ULTIMO-SEQ
+    MOVE ADDCONT-ULTIMO-SEQ TO VCONTACT-SEQ
+    MOVE ZERO TO VCONTACT-TENTATIVAS
+    PERFORM UNTIL VCONTACT-STATUS = "00" OR VCONTACT-TENTATIVAS = 5
+        OPEN I-O VENDOR-CONTACT-FILE
+        IF VCONTACT-STATUS NOT = "00"
+            ADD 1 TO VCONTACT-TENTATIVAS
+        END-IF
+    END-PERFORM
+    IF VCONTACT-STATUS NOT = "00"
+        DISPLAY "Erro ao abrir VENDOR-CONTACT-FILE. Status: " VCONTACT-STATUS
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        WRITE REGISTO-VENDOR-CONTACT
+        CLOSE VENDOR-CONTACT-FILE
+        DISPLAY "Contacto " VCONTACT-NOME " registado com sucesso."
+    END-IF.
