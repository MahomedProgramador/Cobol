@@ -0,0 +1,147 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: regista uma nova ordem de compra (purchase order) a um
+*>          fornecedor em VENDORPO.dat. Um fornecedor pode ter
+*>          varias ordens de compra, numeradas sequencialmente.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. add_vendor_po.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slvendor.cbl".
+     COPY "slvendorpo.cbl".
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdvendor.cbl".
+  COPY "fdvendorpo.cbl".
+
+WORKING-STORAGE SECTION.
+  COPY "wsvendor.cbl".
+  COPY "wsvendorpo.cbl".
+    77 ADDPO-VENDOR-NUMBER    PIC 9(5).
+    77 ADDPO-NUMERO-OK        PIC X VALUE 'N'.
+    77 ADDPO-ENCONTROU-VENDOR PIC X VALUE 'N'.
+    77 ADDPO-ULTIMO-NUMERO    PIC 9(5) VALUE ZERO.
+    77 ADDPO-FIM-FICHEIRO     PIC X VALUE 'N'.
+
+PROCEDURE DIVISION.
+COPY "rvvendor.cbl".
+COPY "rvvendorpo.cbl".
+
+    PERFORM REGISTAR-VENDOR-PO.
+STOP RUN.
+
+REGISTAR-VENDOR-PO.
+    PERFORM GARANTIR-VENDOR-PO-FILE
+    PERFORM ASK-ADDPO-VENDOR-NUMBER
+
+    MOVE ADDPO-VENDOR-NUMBER TO VENDOR-NUMBER
+    OPEN INPUT VENDOR-FILE.
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+        READ VENDOR-FILE KEY IS VENDOR-NUMBER
+            INVALID KEY
+                DISPLAY "Fornecedor nao encontrado."
+            NOT INVALID KEY
+                MOVE 'S' TO ADDPO-ENCONTROU-VENDOR
+        END-READ
+    CLOSE VENDOR-FILE.
+
+    IF ADDPO-ENCONTROU-VENDOR = 'S'
+        PERFORM DESCOBRIR-ULTIMO-NUMERO
+        PERFORM PEDIR-DADOS-PO
+        PERFORM GRAVAR-PO
+        MOVE 0 TO RETURN-CODE
+    ELSE
+        MOVE 1 TO RETURN-CODE
+    END-IF.
+
+ASK-ADDPO-VENDOR-NUMBER.
+    MOVE 'N' TO ADDPO-NUMERO-OK.
+    PERFORM UNTIL ADDPO-NUMERO-OK = 'S'
+        DISPLAY "Introduza o numero do fornecedor: " NO ADVANCING
+        ACCEPT ADDPO-VENDOR-NUMBER
+        IF ADDPO-VENDOR-NUMBER NOT NUMERIC OR ADDPO-VENDOR-NUMBER = ZERO
+            DISPLAY "Numero invalido. POR FAVOR INSIRA UM NUMERO DE 1 A 99999."
+        ELSE
+            MOVE 'S' TO ADDPO-NUMERO-OK
+        END-IF
+    END-PERFORM.
+
+GARANTIR-VENDOR-PO-FILE.
+    OPEN INPUT VENDOR-PO-FILE.
+        IF VPO-STATUS = "35"
+            OPEN OUTPUT VENDOR-PO-FILE
+            CLOSE VENDOR-PO-FILE
+        ELSE
+            IF VPO-STATUS = "00"
+                CLOSE VENDOR-PO-FILE
+            END-IF
+        END-IF.
+
+DESCOBRIR-ULTIMO-NUMERO.
+    MOVE ZERO TO ADDPO-ULTIMO-NUMERO.
+    MOVE 'N' TO ADDPO-FIM-FICHEIRO.
+    MOVE ADDPO-VENDOR-NUMBER TO VPO-VENDOR-NUMBER.
+    MOVE ZERO TO VPO-PO-NUMBER.
+    OPEN INPUT VENDOR-PO-FILE.
+        IF VPO-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-PO-FILE. Status: " VPO-STATUS
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            START VENDOR-PO-FILE KEY IS NOT LESS THAN VPO-CHAVE
+                INVALID KEY
+                    MOVE 'Y' TO ADDPO-FIM-FICHEIRO
+            END-START
+            PERFORM UNTIL ADDPO-FIM-FICHEIRO = 'Y'
+                READ VENDOR-PO-FILE NEXT RECORD
+                    AT END MOVE 'Y' TO ADDPO-FIM-FICHEIRO
+                    NOT AT END
+                        IF VPO-VENDOR-NUMBER NOT = ADDPO-VENDOR-NUMBER
+                            MOVE 'Y' TO ADDPO-FIM-FICHEIRO
+                        ELSE
+                            MOVE VPO-PO-NUMBER TO ADDPO-ULTIMO-NUMERO
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE VENDOR-PO-FILE
+        END-IF.
+
+PEDIR-DADOS-PO.
+    DISPLAY "Introduza a data da ordem (AAAAMMDD): " NO ADVANCING
+    ACCEPT VPO-DATA.
+    DISPLAY "Introduza a descricao do artigo: " NO ADVANCING
+    ACCEPT VPO-DESCRICAO.
+    DISPLAY "Introduza a quantidade: " NO ADVANCING
+    ACCEPT VPO-QUANTIDADE.
+    DISPLAY "Introduza o preco unitario: " NO ADVANCING
+    ACCEPT VPO-PRECO-UNITARIO.
+    COMPUTE VPO-VALOR-TOTAL = VPO-QUANTIDADE * VPO-PRECO-UNITARIO.
+    MOVE "A" TO VPO-ESTADO.
+
+GRAVAR-PO.
+    MOVE ADDPO-VENDOR-NUMBER TO VPO-VENDOR-NUMBER
+    ADD 1 TO ADDPO-ULTIMO-NUMERO
+    MOVE ADDPO-ULTIMO-NUMERO TO VPO-PO-NUMBER
+    MOVE ZERO TO VPO-TENTATIVAS
+    PERFORM UNTIL VPO-STATUS = "00" OR VPO-TENTATIVAS = 5
+        OPEN I-O VENDOR-PO-FILE
+        IF VPO-STATUS NOT = "00"
+            ADD 1 TO VPO-TENTATIVAS
+        END-IF
+    END-PERFORM
+    IF VPO-STATUS NOT = "00"
+        DISPLAY "Erro ao abrir VENDOR-PO-FILE. Status: " VPO-STATUS
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        WRITE REGISTO-VENDOR-PO
+        CLOSE VENDOR-PO-FILE
+        DISPLAY "Ordem de compra " VPO-PO-NUMBER " registada com sucesso."
+            " Valor total: " VPO-VALOR-TOTAL
+    END-IF.
