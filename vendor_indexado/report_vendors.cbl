@@ -0,0 +1,141 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: gera o relatorio paginado de fornecedores e as
+*>          etiquetas de correio a partir de VENDOR-FILE.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. report_vendors.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slvendor.cbl".
+
+     SELECT REPORT-VENDORS
+         ASSIGN TO "REPORTVENDOR.dat"
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+     SELECT MAILING-LABELS
+         ASSIGN TO "MAILINGLABELS.dat"
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdvendor.cbl".
+
+  FD REPORT-VENDORS.
+  01 LINHA-REPORT-VENDOR        PIC X(80).
+
+  FD MAILING-LABELS.
+  01 LINHA-LABEL-VENDOR         PIC X(40).
+
+WORKING-STORAGE SECTION.
+  COPY "wsvendor.cbl".
+    77 REPORT-FIM-FICHEIRO       PIC X VALUE 'N'.
+    77 LINHA-DETALHE-VENDOR      PIC X(80).
+    77 LINHA-CONTADOR-VENDOR     PIC 9(5) VALUE ZERO.
+    77 PAGINA-ATUAL-VENDOR       PIC 9(3) VALUE ZERO.
+    77 LINHAS-PAGINA-VENDOR      PIC 9(2) VALUE ZERO.
+    77 MAX-LINHAS-PAGINA-VENDOR  PIC 9(2) VALUE 20.
+    77 LINHA-CABECALHO-VENDOR    PIC X(80).
+
+PROCEDURE DIVISION.
+COPY "rvvendor.cbl".
+
+    PERFORM GERAR-RELATORIO.
+STOP RUN.
+
+GERAR-RELATORIO.
+    MOVE 'N' TO REPORT-FIM-FICHEIRO.
+    OPEN INPUT VENDOR-FILE.
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+    OPEN OUTPUT REPORT-VENDORS.
+    OPEN OUTPUT MAILING-LABELS.
+        PERFORM ESCREVER-CABECALHO-VENDOR
+        PERFORM UNTIL REPORT-FIM-FICHEIRO = 'Y'
+            READ VENDOR-FILE NEXT RECORD
+                AT END MOVE 'Y' TO REPORT-FIM-FICHEIRO
+                NOT AT END
+                    IF VENDOR-ATIVO
+                        PERFORM ESCREVER-LINHA-VENDOR
+                        PERFORM ESCREVER-ETIQUETA-VENDOR
+                    END-IF
+            END-READ
+        END-PERFORM
+        PERFORM FECHAR-RELATORIO-VENDOR
+    CLOSE VENDOR-FILE.
+    CLOSE REPORT-VENDORS.
+    CLOSE MAILING-LABELS.
+    IF LINHA-CONTADOR-VENDOR = ZERO
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF.
+
+ESCREVER-CABECALHO-VENDOR.
+    ADD 1 TO PAGINA-ATUAL-VENDOR.
+    MOVE 0 TO LINHAS-PAGINA-VENDOR.
+    STRING "RELATORIO DE FORNECEDORES - PAGINA " DELIMITED BY SIZE
+           PAGINA-ATUAL-VENDOR                   DELIMITED BY SIZE
+           INTO LINHA-CABECALHO-VENDOR.
+    MOVE LINHA-CABECALHO-VENDOR TO LINHA-REPORT-VENDOR.
+    WRITE LINHA-REPORT-VENDOR.
+    MOVE "NUMERO NOME                     CIDADE               TELEFONE"
+        TO LINHA-REPORT-VENDOR.
+    WRITE LINHA-REPORT-VENDOR.
+    MOVE ALL "-" TO LINHA-REPORT-VENDOR.
+    WRITE LINHA-REPORT-VENDOR.
+
+ESCREVER-LINHA-VENDOR.
+    IF LINHAS-PAGINA-VENDOR NOT < MAX-LINHAS-PAGINA-VENDOR
+        MOVE SPACES TO LINHA-REPORT-VENDOR
+        WRITE LINHA-REPORT-VENDOR
+        PERFORM ESCREVER-CABECALHO-VENDOR
+    END-IF.
+    ADD 1 TO LINHA-CONTADOR-VENDOR.
+    ADD 1 TO LINHAS-PAGINA-VENDOR.
+    MOVE SPACES TO LINHA-DETALHE-VENDOR.
+    STRING VENDOR-NUMBER     DELIMITED BY SIZE
+           " "               DELIMITED BY SIZE
+           VENDOR-NAME       DELIMITED BY SIZE
+           " "               DELIMITED BY SIZE
+           VENDOR-CITY       DELIMITED BY SIZE
+           " "               DELIMITED BY SIZE
+           VENDOR-PHONE      DELIMITED BY SIZE
+           INTO LINHA-DETALHE-VENDOR.
+    MOVE LINHA-DETALHE-VENDOR TO LINHA-REPORT-VENDOR.
+    WRITE LINHA-REPORT-VENDOR.
+
+ESCREVER-ETIQUETA-VENDOR.
+    MOVE VENDOR-NAME TO LINHA-LABEL-VENDOR.
+    WRITE LINHA-LABEL-VENDOR.
+    MOVE VENDOR-ADDRESS-1 TO LINHA-LABEL-VENDOR.
+    WRITE LINHA-LABEL-VENDOR.
+    IF VENDOR-ADDRESS-2 NOT = SPACES
+        MOVE VENDOR-ADDRESS-2 TO LINHA-LABEL-VENDOR
+        WRITE LINHA-LABEL-VENDOR
+    END-IF.
+    STRING VENDOR-CITY  DELIMITED BY SIZE
+           " "           DELIMITED BY SIZE
+           VENDOR-STATE  DELIMITED BY SIZE
+           " "           DELIMITED BY SIZE
+           VENDOR-ZIP    DELIMITED BY SIZE
+           INTO LINHA-LABEL-VENDOR.
+    WRITE LINHA-LABEL-VENDOR.
+    MOVE SPACES TO LINHA-LABEL-VENDOR.
+    WRITE LINHA-LABEL-VENDOR.
+
+FECHAR-RELATORIO-VENDOR.
+    MOVE SPACES TO LINHA-REPORT-VENDOR.
+    WRITE LINHA-REPORT-VENDOR.
+    STRING "Total de fornecedores: " DELIMITED BY SIZE
+           LINHA-CONTADOR-VENDOR     DELIMITED BY SIZE
+           "   Total de paginas: "   DELIMITED BY SIZE
+           PAGINA-ATUAL-VENDOR       DELIMITED BY SIZE
+           INTO LINHA-DETALHE-VENDOR.
+    MOVE LINHA-DETALHE-VENDOR TO LINHA-REPORT-VENDOR.
+    WRITE LINHA-REPORT-VENDOR.
