@@ -0,0 +1,121 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: divide FICHEIRO-ALUNOS num ficheiro mestre de alunos
+*>          (ALUNOMASTER.dat) e num ficheiro de notas por curso
+*>          (NOTASFILE.dat). As notas existentes ficam associadas
+*>          ao curso "GERAL", ja que o ficheiro original nao
+*>          distinguia cursos.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. normalizar_alunos.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slaluno.cbl".
+     COPY "slalunomaster.cbl".
+     COPY "slnotas.cbl".
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdaluno.cbl".
+  COPY "fdalunomaster.cbl".
+  COPY "fdnotas.cbl".
+
+WORKING-STORAGE SECTION.
+  COPY "wsaluno.cbl".
+  COPY "wsalunomaster.cbl".
+  COPY "wsnotas.cbl".
+    77 NORM-FIM-FICHEIRO     PIC X VALUE 'N'.
+    77 NORM-TOTAL-ALUNOS     PIC 9(5) VALUE ZERO.
+
+PROCEDURE DIVISION.
+COPY "rvaluno.cbl".
+COPY "rvalunomaster.cbl".
+COPY "rvnotas.cbl".
+
+    PERFORM NORMALIZAR-ALUNOS.
+STOP RUN.
+
+NORMALIZAR-ALUNOS.
+    OPEN INPUT FICHEIRO-ALUNOS.
+        IF ALUNOS-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir FICHEIRO-ALUNOS. Status: " ALUNOS-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+    MOVE ZERO TO ALUNOMASTER-TENTATIVAS.
+    PERFORM UNTIL ALUNOMASTER-STATUS = "00" OR ALUNOMASTER-TENTATIVAS = 5
+        OPEN OUTPUT ALUNO-MASTER-FILE
+        IF ALUNOMASTER-STATUS NOT = "00"
+            ADD 1 TO ALUNOMASTER-TENTATIVAS
+        END-IF
+    END-PERFORM.
+    IF ALUNOMASTER-STATUS NOT = "00"
+        DISPLAY "Erro ao abrir ALUNO-MASTER-FILE. Status: " ALUNOMASTER-STATUS
+        MOVE 1 TO RETURN-CODE
+    END-IF
+    MOVE ZERO TO NOTASFILE-TENTATIVAS.
+    PERFORM UNTIL NOTASFILE-STATUS = "00" OR NOTASFILE-TENTATIVAS = 5
+        OPEN OUTPUT NOTAS-FILE
+        IF NOTASFILE-STATUS NOT = "00"
+            ADD 1 TO NOTASFILE-TENTATIVAS
+        END-IF
+    END-PERFORM.
+    IF NOTASFILE-STATUS NOT = "00"
+        DISPLAY "Erro ao abrir NOTAS-FILE. Status: " NOTASFILE-STATUS
+        MOVE 1 TO RETURN-CODE
+    END-IF
+    IF ALUNOS-STATUS = "00" AND ALUNOMASTER-STATUS = "00"
+            AND NOTASFILE-STATUS = "00"
+        PERFORM UNTIL NORM-FIM-FICHEIRO = 'Y'
+            READ FICHEIRO-ALUNOS NEXT RECORD
+                AT END MOVE 'Y' TO NORM-FIM-FICHEIRO
+                NOT AT END
+                    PERFORM GRAVAR-ALUNO-MASTER
+                    PERFORM GRAVAR-NOTA-GERAL
+                    ADD 1 TO NORM-TOTAL-ALUNOS
+            END-READ
+        END-PERFORM
+        DISPLAY "Normalizacao concluida: " NORM-TOTAL-ALUNOS
+            " alunos divididos em ALUNOMASTER.dat e NOTASFILE.dat."
+        IF NORM-TOTAL-ALUNOS = ZERO
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            MOVE 0 TO RETURN-CODE
+        END-IF
+    END-IF.
+    IF ALUNOS-STATUS = "00"
+        CLOSE FICHEIRO-ALUNOS
+    END-IF.
+    IF ALUNOMASTER-STATUS = "00"
+        CLOSE ALUNO-MASTER-FILE
+    END-IF.
+    IF NOTASFILE-STATUS = "00"
+        CLOSE NOTAS-FILE
+    END-IF.
+
+GRAVAR-ALUNO-MASTER.
+    MOVE ID-ALUNO   TO MASTER-ID-ALUNO
+    MOVE NOME-ALUNO TO MASTER-NOME-ALUNO
+    WRITE REGISTO-ALUNO-MASTER
+        INVALID KEY
+            DISPLAY "Aluno mestre ja existente, ignorado: " ID-ALUNO
+    END-WRITE.
+
+GRAVAR-NOTA-GERAL.
+    MOVE ID-ALUNO            TO NOTA-ID-ALUNO
+    MOVE "GERAL  "           TO NOTA-CURSO-CODE
+    MOVE "000000"            TO NOTA-SEMESTRE
+    MOVE 3                   TO NOTA-TOTAL-COMPONENTES
+    MOVE NOTA1 OF REGISTO-ALUNO TO NOTA-VALOR (1)
+    MOVE NOTA2 OF REGISTO-ALUNO TO NOTA-VALOR (2)
+    MOVE NOTA3 OF REGISTO-ALUNO TO NOTA-VALOR (3)
+    MOVE 33                  TO NOTA-PESO (1)
+    MOVE 33                  TO NOTA-PESO (2)
+    MOVE 34                  TO NOTA-PESO (3)
+    MOVE MEDIAALUNO          TO MEDIANOTA
+    WRITE REGISTO-NOTA
+        INVALID KEY
+            DISPLAY "Registo de notas ja existente, ignorado: " ID-ALUNO
+    END-WRITE.
