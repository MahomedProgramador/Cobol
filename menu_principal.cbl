@@ -0,0 +1,45 @@
+$set sourceformat(free)
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: menu de topo que reune os subsistemas de alunos e de
+*>          fornecedores num unico ponto de entrada, chamando o
+*>          menu de cada subsistema como subprograma.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. menu_principal.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    77 OPCAO-PRINCIPAL   PIC 9 VALUE 0.
+    77 SAIR-PRINCIPAL    PIC X VALUE 'N'.
+
+PROCEDURE DIVISION.
+
+    PERFORM UNTIL SAIR-PRINCIPAL = 'Y'
+        PERFORM APRESENTAR-MENU-PRINCIPAL
+    END-PERFORM.
+    MOVE 0 TO RETURN-CODE.
+STOP RUN.
+
+APRESENTAR-MENU-PRINCIPAL.
+    DISPLAY "==================================="
+    DISPLAY "            MENU PRINCIPAL          "
+    DISPLAY "==================================="
+    DISPLAY "1 - Gestao de alunos"
+    DISPLAY "2 - Gestao de fornecedores"
+    DISPLAY "0 - Sair"
+    DISPLAY "Escolha uma das opcoes: " NO ADVANCING
+    ACCEPT OPCAO-PRINCIPAL
+
+    EVALUATE OPCAO-PRINCIPAL
+        WHEN 1
+            CALL "aluno_main_program"
+        WHEN 2
+            CALL "vendor_main_program"
+        WHEN 0
+            MOVE 'Y' TO SAIR-PRINCIPAL
+        WHEN OTHER
+            DISPLAY "Opcao invalida, tente novamente."
+    END-EVALUATE.
