@@ -13,12 +13,15 @@ FILE SECTION.
   COPY "fdvendor.cbl".
 
 WORKING-STORAGE SECTION.
+  COPY "wsvendor.cbl".
        01 Num1    PIC 9 VALUE 5.
        01 Num2    PIC 9 VALUE 4.
        01 Sum1     PIC 99.
 PROCEDURE DIVISION.
+COPY "rvvendor.cbl".
 *> Call the subroutine in the other file and display the result
 CALL 'teste_linkage' USING Num1, Num2, Sum1.
 DISPLAY Num1 " + " Num2 " = " Sum1.
 
+MOVE 0 TO RETURN-CODE.
 STOP RUN.
