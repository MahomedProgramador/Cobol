@@ -0,0 +1,6 @@
+$set sourceformat(free)
+
+ACCEPT VCONTACT-DATAFILE-ENV FROM ENVIRONMENT "VCONTACT_DATAFILE"
+IF VCONTACT-DATAFILE-ENV NOT = SPACES
+    MOVE VCONTACT-DATAFILE-ENV TO VCONTACT-DATAFILE
+END-IF
