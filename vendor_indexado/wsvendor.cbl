@@ -0,0 +1,6 @@
+$set sourceformat(free)
+
+77 VENDOR-DATAFILE        PIC X(40) VALUE "VENDOR-FILE.dat".
+77 VENDOR-DATAFILE-ENV    PIC X(40).
+77 VENDOR-FILE-STATUS     PIC X(2) VALUE "00".
+77 VENDOR-TENTATIVAS PIC 9(2) VALUE ZERO.
