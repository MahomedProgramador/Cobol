@@ -0,0 +1,6 @@
+$set sourceformat(free)
+
+77 ALUNOMASTER-DATAFILE     PIC X(40) VALUE "ALUNOMASTER.dat".
+77 ALUNOMASTER-DATAFILE-ENV PIC X(40).
+77 ALUNOMASTER-STATUS       PIC X(2) VALUE "00".
+77 ALUNOMASTER-TENTATIVAS PIC 9(2) VALUE ZERO.
