@@ -0,0 +1,6 @@
+$set sourceformat(free)
+
+77 VCONTACT-DATAFILE      PIC X(40) VALUE "VENDORCONTACT.dat".
+77 VCONTACT-DATAFILE-ENV  PIC X(40).
+77 VCONTACT-STATUS        PIC X(2) VALUE "00".
+77 VCONTACT-TENTATIVAS PIC 9(2) VALUE ZERO.
