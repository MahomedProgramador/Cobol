@@ -0,0 +1,72 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: pesquisa fornecedores por nome em VENDOR-FILE.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. get_vendor_by_name.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slvendor.cbl".
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdvendor.cbl".
+
+
+WORKING-STORAGE SECTION.
+  COPY "wsvendor.cbl".
+    77 GET-VENDOR-NAME            PIC X(30).
+    77 FIM-FICHEIRO               PIC X VALUE 'N'.
+    77 ENCONTROU-VENDOR           PIC X VALUE 'N'.
+
+PROCEDURE DIVISION.
+COPY "rvvendor.cbl".
+
+
+    PERFORM GET_VENDOR_BY_NAME.
+STOP RUN.
+
+
+GET_VENDOR_BY_NAME.
+    DISPLAY "Introduza o nome do fornecedor a pesquisar: "
+        NO ADVANCING
+    ACCEPT GET-VENDOR-NAME
+
+    OPEN INPUT VENDOR-FILE.
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+        MOVE GET-VENDOR-NAME TO VENDOR-NAME
+        START VENDOR-FILE KEY IS EQUAL TO VENDOR-NAME
+            INVALID KEY
+                MOVE 'Y' TO FIM-FICHEIRO
+        END-START
+        PERFORM UNTIL FIM-FICHEIRO = 'Y'
+           READ VENDOR-FILE NEXT RECORD
+            AT END MOVE 'Y' TO FIM-FICHEIRO
+            NOT AT END
+                IF VENDOR-NAME NOT = GET-VENDOR-NAME
+                    MOVE 'Y' TO FIM-FICHEIRO
+                ELSE
+                    MOVE 'S' TO ENCONTROU-VENDOR
+                    DISPLAY "-------------------------------"
+                    DISPLAY "ID do fornecedor: " VENDOR-NUMBER
+                    DISPLAY "Nome do fornecedor: " VENDOR-NAME
+                    DISPLAY "Morada: " VENDOR-ADDRESS-1 " " VENDOR-ADDRESS-2
+                    DISPLAY "Cidade: " VENDOR-CITY " " VENDOR-STATE " " VENDOR-ZIP
+                    DISPLAY "Contacto: " VENDOR-CONTACT " Tel: " VENDOR-PHONE
+                    DISPLAY "-------------------------------"
+                END-IF
+           END-READ
+        END-PERFORM
+    CLOSE VENDOR-FILE.
+    IF ENCONTROU-VENDOR = 'N'
+        DISPLAY "Fornecedor nao encontrado."
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF.
