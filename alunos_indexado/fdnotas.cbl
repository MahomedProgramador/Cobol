@@ -0,0 +1,17 @@
+$set sourceformat(free)
+
+FD NOTAS-FILE.
+01 REGISTO-NOTA.
+  05 NOTA-CHAVE.
+     10 NOTA-ID-ALUNO     PIC 9(5).
+     10 NOTA-CURSO-CODE   PIC X(6).
+     10 NOTA-SEMESTRE     PIC X(6).
+  05 FILLER              PIC X VALUE SPACE.
+  05 NOTA-TOTAL-COMPONENTES PIC 9(2).
+  05 FILLER              PIC X VALUE SPACE.
+  05 NOTA-COMPONENTE OCCURS 10 TIMES.
+     10 NOTA-VALOR        PIC 99V99.
+     10 NOTA-PESO         PIC 9(3).
+  05 FILLER              PIC X VALUE SPACE.
+  05 MEDIANOTA           PIC 99V99.
+  05 FILLER              PIC X VALUE SPACE.
