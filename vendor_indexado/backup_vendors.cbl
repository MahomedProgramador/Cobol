@@ -0,0 +1,68 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: grava uma copia de seguranca datada de VENDOR-FILE.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. backup_vendors.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slvendor.cbl".
+
+     SELECT BACKUP-VENDORS-FILE
+         ASSIGN TO BACKUP-VENDORS-NOME
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdvendor.cbl".
+
+  FD BACKUP-VENDORS-FILE.
+  01 LINHA-BACKUP-VENDOR       PIC X(200).
+
+WORKING-STORAGE SECTION.
+  COPY "wsvendor.cbl".
+    77 BACKUP-VENDORS-NOME     PIC X(40).
+    77 BACKUP-DATA             PIC 9(8).
+    77 BACKUP-FIM-FICHEIRO     PIC X VALUE 'N'.
+    77 BACKUP-TOTAL-VENDORS    PIC 9(5) VALUE ZERO.
+
+PROCEDURE DIVISION.
+COPY "rvvendor.cbl".
+
+    PERFORM GRAVAR-BACKUP-VENDORS.
+STOP RUN.
+
+GRAVAR-BACKUP-VENDORS.
+    ACCEPT BACKUP-DATA FROM DATE YYYYMMDD
+    STRING "VENDORS-BACKUP-" DELIMITED BY SIZE
+           BACKUP-DATA        DELIMITED BY SIZE
+           ".dat"             DELIMITED BY SIZE
+           INTO BACKUP-VENDORS-NOME
+
+    OPEN INPUT VENDOR-FILE.
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+    OPEN OUTPUT BACKUP-VENDORS-FILE.
+        PERFORM UNTIL BACKUP-FIM-FICHEIRO = 'Y'
+            READ VENDOR-FILE NEXT RECORD
+                AT END MOVE 'Y' TO BACKUP-FIM-FICHEIRO
+                NOT AT END
+                    MOVE VENDOR-RECORD TO LINHA-BACKUP-VENDOR
+                    WRITE LINHA-BACKUP-VENDOR
+                    ADD 1 TO BACKUP-TOTAL-VENDORS
+            END-READ
+        END-PERFORM
+    CLOSE VENDOR-FILE.
+    CLOSE BACKUP-VENDORS-FILE.
+    DISPLAY "Copia de seguranca gravada em " BACKUP-VENDORS-NOME
+        " (" BACKUP-TOTAL-VENDORS " fornecedores).".
+    IF BACKUP-TOTAL-VENDORS = ZERO
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF.
