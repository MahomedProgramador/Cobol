@@ -0,0 +1,6 @@
+$set sourceformat(free)
+
+ACCEPT CURSO-DATAFILE-ENV FROM ENVIRONMENT "CURSO_DATAFILE"
+IF CURSO-DATAFILE-ENV NOT = SPACES
+    MOVE CURSO-DATAFILE-ENV TO CURSO-DATAFILE
+END-IF
