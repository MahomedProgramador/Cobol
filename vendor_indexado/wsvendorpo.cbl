@@ -0,0 +1,6 @@
+$set sourceformat(free)
+
+77 VPO-DATAFILE      PIC X(40) VALUE "VENDORPO.dat".
+77 VPO-DATAFILE-ENV  PIC X(40).
+77 VPO-STATUS        PIC X(2) VALUE "00".
+77 VPO-TENTATIVAS PIC 9(2) VALUE ZERO.
