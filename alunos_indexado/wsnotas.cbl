@@ -0,0 +1,6 @@
+$set sourceformat(free)
+
+77 NOTASFILE-DATAFILE      PIC X(40) VALUE "NOTASFILE.dat".
+77 NOTASFILE-DATAFILE-ENV  PIC X(40).
+77 NOTASFILE-STATUS        PIC X(2) VALUE "00".
+77 NOTASFILE-TENTATIVAS PIC 9(2) VALUE ZERO.
