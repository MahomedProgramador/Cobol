@@ -0,0 +1,9 @@
+$set sourceformat(free)
+
+SELECT VENDOR-PO-FILE
+    ASSIGN TO VPO-DATAFILE
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS VPO-CHAVE
+    LOCK MODE IS AUTOMATIC
+    FILE STATUS IS VPO-STATUS.
