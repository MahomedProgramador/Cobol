@@ -10,47 +10,118 @@ ENVIRONMENT DIVISION.
     INPUT-OUTPUT SECTION.
         FILE-CONTROL.
             COPY "slvendor.cbl".
+            COPY "slauditvendor.cbl".
 
 DATA DIVISION.
     FILE SECTION.
         COPY "fdvendor.cbl".
+        COPY "fdauditvendor.cbl".
 WORKING-STORAGE SECTION.
+  COPY "wsvendor.cbl".
+  COPY "wsauditvendor.cbl".
 
 77 DELETE-VENDOR-NUMBER         PIC 9(5).
 77 DELETE-VENDOR-NAME        PIC X(30).
 77 DELETE-FIM-FICHEIRO          PIC X VALUE 'N'.
+77 DELETE-CONFIRMACAO           PIC 9.
+77 DELETE-ENCONTROU             PIC X VALUE 'N'.
+77 DELETE-APAGOU                PIC X VALUE 'N'.
+77 DELETE-NUMERO-OK             PIC X VALUE 'N'.
 
 PROCEDURE DIVISION.
+COPY "rvvendor.cbl".
+COPY "rvauditvendor.cbl".
 
 
   PERFORM RECEBER-VENDOR
   PERFORM APAGAR-VENDOR
+  IF DELETE-ENCONTROU = 'N'
+      DISPLAY "Fornecedor nao encontrado."
+      MOVE 1 TO RETURN-CODE
+  ELSE
+      IF DELETE-APAGOU = 'S'
+          MOVE 0 TO RETURN-CODE
+      ELSE
+          MOVE 1 TO RETURN-CODE
+      END-IF
+  END-IF.
     STOP RUN.
 
 
 
 RECEBER-VENDOR.
-       DISPLAY " ".
-       DISPLAY "Introduza o ID do fornecedor que deseja apagar: " WITH NO ADVANCING.
-       ACCEPT DELETE-VENDOR-NUMBER.
+       MOVE 'N' TO DELETE-NUMERO-OK.
+       PERFORM UNTIL DELETE-NUMERO-OK = 'S'
+           DISPLAY " "
+           DISPLAY "Introduza o ID do fornecedor que deseja apagar: "
+               WITH NO ADVANCING
+           ACCEPT DELETE-VENDOR-NUMBER
+           IF DELETE-VENDOR-NUMBER NOT NUMERIC OR DELETE-VENDOR-NUMBER = ZERO
+               DISPLAY "ID invalido. POR FAVOR INSIRA UM ID DE 1 A 99999."
+           ELSE
+               MOVE 'S' TO DELETE-NUMERO-OK
+           END-IF
+       END-PERFORM.
 
 
 
 APAGAR-VENDOR.
-        OPEN I-O VENDOR-FILE.
-        PERFORM UNTIL DELETE-FIM-FICHEIRO = 'Y'
-           READ VENDOR-FILE
-            AT END MOVE 'Y' TO DELETE-FIM-FICHEIRO
-            NOT AT END
-                IF VENDOR-NUMBER = DELETE-VENDOR-NUMBER
-                    MOVE  VENDOR-NAME TO DELETE-VENDOR-NAME
-                    DELETE VENDOR-FILE
-                        INVALID KEY DISPLAY "Id nao existe."
-                    END-DELETE
-
-                    MOVE 'Y' TO DELETE-FIM-FICHEIRO
-           END-READ
-        END-PERFORM
-    CLOSE VENDOR-FILE
-    DISPLAY "O fornecedor " DELETE-VENDOR-NAME " foi apagado com sucesso."
-.
+        MOVE ZERO TO VENDOR-TENTATIVAS.
+        PERFORM UNTIL VENDOR-FILE-STATUS = "00" OR VENDOR-TENTATIVAS = 5
+            OPEN I-O VENDOR-FILE
+            IF VENDOR-FILE-STATUS NOT = "00"
+                ADD 1 TO VENDOR-TENTATIVAS
+            END-IF
+        END-PERFORM.
+            IF VENDOR-FILE-STATUS NOT = "00"
+                DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+                MOVE 1 TO RETURN-CODE
+            ELSE
+                PERFORM UNTIL DELETE-FIM-FICHEIRO = 'Y'
+                   READ VENDOR-FILE
+                    AT END MOVE 'Y' TO DELETE-FIM-FICHEIRO
+                    NOT AT END
+                        IF VENDOR-NUMBER = DELETE-VENDOR-NUMBER
+                            MOVE  VENDOR-NAME TO DELETE-VENDOR-NAME
+                            DISPLAY "Vai apagar o fornecedor " DELETE-VENDOR-NAME
+                            DISPLAY "Tem a certeza ? prima 0 para apagar ou 1 para sair"
+                            ACCEPT DELETE-CONFIRMACAO
+                            IF DELETE-CONFIRMACAO = 0
+                                SET VENDOR-INATIVO TO TRUE
+                                REWRITE VENDOR-RECORD
+                                    INVALID KEY DISPLAY "Id nao existe."
+                                END-REWRITE
+                                PERFORM REGISTAR-AUDIT-VENDOR
+                                MOVE 'S' TO DELETE-APAGOU
+                                DISPLAY "O fornecedor " DELETE-VENDOR-NAME
+                                    " foi apagado com sucesso."
+                            ELSE
+                                DISPLAY "Operacao cancelada."
+                            END-IF
+
+                            MOVE 'Y' TO DELETE-FIM-FICHEIRO
+                            MOVE 'S' TO DELETE-ENCONTROU
+                   END-READ
+                END-PERFORM
+                CLOSE VENDOR-FILE
+            END-IF.
+
+REGISTAR-AUDIT-VENDOR.
+    ACCEPT AUDIT-VENDOR-DATA FROM DATE YYYYMMDD
+    ACCEPT AUDIT-VENDOR-HORA FROM TIME
+    MOVE "REMOCAO" TO AUDIT-VENDOR-OPERACAO
+    MOVE DELETE-VENDOR-NUMBER TO AUDIT-VENDOR-NUMBER
+    MOVE DELETE-VENDOR-NAME TO AUDIT-VENDOR-NAME
+    MOVE ZERO TO AUDITVENDOR-TENTATIVAS
+    PERFORM UNTIL AUDITVENDOR-STATUS = "00" OR AUDITVENDOR-TENTATIVAS = 5
+        OPEN EXTEND AUDIT-VENDORS-FILE
+        IF AUDITVENDOR-STATUS NOT = "00"
+            ADD 1 TO AUDITVENDOR-TENTATIVAS
+        END-IF
+    END-PERFORM
+    IF AUDITVENDOR-STATUS NOT = "00"
+        DISPLAY "Aviso: erro ao abrir AUDIT-VENDORS-FILE. Status: " AUDITVENDOR-STATUS
+    ELSE
+        WRITE REGISTO-AUDIT-VENDOR
+        CLOSE AUDIT-VENDORS-FILE
+    END-IF.
