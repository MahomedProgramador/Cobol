@@ -0,0 +1,68 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: lista todos os registos de NOTASFILE.dat cuja media
+*>          (MEDIANOTA) caia dentro de um intervalo indicado pelo
+*>          utilizador.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. consultar_notas_intervalo.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slnotas.cbl".
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdnotas.cbl".
+
+WORKING-STORAGE SECTION.
+  COPY "wsnotas.cbl".
+    77 CONS-MEDIA-MINIMA     PIC 99V99.
+    77 CONS-MEDIA-MAXIMA     PIC 99V99.
+    77 CONS-FIM-FICHEIRO     PIC X VALUE 'N'.
+    77 CONS-TOTAL-ENCONTRADOS PIC 9(5) VALUE ZERO.
+
+PROCEDURE DIVISION.
+COPY "rvnotas.cbl".
+
+    PERFORM CONSULTAR-INTERVALO.
+STOP RUN.
+
+CONSULTAR-INTERVALO.
+    DISPLAY "Media minima: " NO ADVANCING
+    ACCEPT CONS-MEDIA-MINIMA
+    DISPLAY "Media maxima: " NO ADVANCING
+    ACCEPT CONS-MEDIA-MAXIMA
+
+    OPEN INPUT NOTAS-FILE
+        IF NOTASFILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir NOTAS-FILE. Status: " NOTASFILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        END-IF
+        PERFORM UNTIL CONS-FIM-FICHEIRO = 'Y'
+            READ NOTAS-FILE NEXT RECORD
+                AT END MOVE 'Y' TO CONS-FIM-FICHEIRO
+                NOT AT END
+                    PERFORM MOSTRAR-SE-NO-INTERVALO
+            END-READ
+        END-PERFORM
+    CLOSE NOTAS-FILE.
+
+    DISPLAY "-------------------------------".
+    DISPLAY "Total de registos no intervalo: " CONS-TOTAL-ENCONTRADOS.
+    IF CONS-TOTAL-ENCONTRADOS = ZERO
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF.
+
+MOSTRAR-SE-NO-INTERVALO.
+    IF MEDIANOTA >= CONS-MEDIA-MINIMA AND MEDIANOTA <= CONS-MEDIA-MAXIMA
+        DISPLAY "Aluno: " NOTA-ID-ALUNO
+            "  Curso: " NOTA-CURSO-CODE
+            "  Semestre: " NOTA-SEMESTRE
+            "  Media: " MEDIANOTA
+        ADD 1 TO CONS-TOTAL-ENCONTRADOS
+    END-IF.
