@@ -0,0 +1,125 @@
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: insere um novo fornecedor em VENDOR-FILE.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. insert_vendor.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+     COPY "slvendor.cbl".
+
+DATA DIVISION.
+FILE SECTION.
+  COPY "fdvendor.cbl".
+
+WORKING-STORAGE SECTION.
+  COPY "wsvendor.cbl".
+    77 INSERT-VENDOR-NUMBER       PIC 9(5).
+    77 INSERT-VENDOR-NAME         PIC X(30).
+    77 INSERT-VENDOR-ADDRESS-1    PIC X(30).
+    77 INSERT-VENDOR-ADDRESS-2    PIC X(30).
+    77 INSERT-VENDOR-CITY         PIC X(20).
+    77 INSERT-VENDOR-STATE        PIC X(2).
+    77 INSERT-VENDOR-ZIP          PIC X(10).
+    77 INSERT-VENDOR-CONTACT      PIC X(30).
+    77 INSERT-VENDOR-PHONE        PIC X(15).
+    77 INSERT-NUMERO-VALIDO       PIC X VALUE 'N'.
+    77 INSERT-SAIDA               PIC 9.
+    77 INSERT-VENDOR-OK           PIC X VALUE 'N'.
+
+PROCEDURE DIVISION.
+COPY "rvvendor.cbl".
+
+    PERFORM WITH TEST AFTER UNTIL INSERT-SAIDA = 0
+        PERFORM RECEBER-DADOS-VENDOR
+        PERFORM ESCREVER-VENDOR
+        DISPLAY "Prima 0 para voltar ou 1 para inserir outro fornecedor"
+        ACCEPT INSERT-SAIDA
+    END-PERFORM.
+    IF INSERT-VENDOR-OK = 'S'
+        MOVE 0 TO RETURN-CODE
+    ELSE
+        MOVE 1 TO RETURN-CODE
+    END-IF.
+STOP RUN.
+
+
+RECEBER-DADOS-VENDOR.
+    MOVE 'N' TO INSERT-NUMERO-VALIDO.
+    PERFORM UNTIL INSERT-NUMERO-VALIDO = 'Y'
+        OPEN INPUT VENDOR-FILE
+            IF VENDOR-FILE-STATUS NOT = "00"
+                DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+                MOVE 1 TO RETURN-CODE
+            END-IF
+
+        DISPLAY "Introduza o numero do fornecedor" NO ADVANCING
+        ACCEPT INSERT-VENDOR-NUMBER
+
+        IF INSERT-VENDOR-NUMBER NOT NUMERIC OR INSERT-VENDOR-NUMBER = ZERO
+            DISPLAY "Numero invalido. POR FAVOR INSIRA UM NUMERO DE 1 A 99999."
+        ELSE
+            MOVE INSERT-VENDOR-NUMBER TO VENDOR-NUMBER
+            READ VENDOR-FILE KEY IS VENDOR-NUMBER
+                INVALID KEY
+                    MOVE 'Y' TO INSERT-NUMERO-VALIDO
+                NOT INVALID KEY
+                    DISPLAY "Numero ja existe. Por favor, introduza outro."
+            END-READ
+        END-IF
+
+        CLOSE VENDOR-FILE
+    END-PERFORM
+
+    DISPLAY "Introduza o nome do fornecedor" NO ADVANCING
+    ACCEPT INSERT-VENDOR-NAME.
+    DISPLAY "Introduza a morada (linha 1)" NO ADVANCING
+    ACCEPT INSERT-VENDOR-ADDRESS-1.
+    DISPLAY "Introduza a morada (linha 2)" NO ADVANCING
+    ACCEPT INSERT-VENDOR-ADDRESS-2.
+    DISPLAY "Introduza a cidade" NO ADVANCING
+    ACCEPT INSERT-VENDOR-CITY.
+    DISPLAY "Introduza o distrito/estado" NO ADVANCING
+    ACCEPT INSERT-VENDOR-STATE.
+    DISPLAY "Introduza o codigo postal" NO ADVANCING
+    ACCEPT INSERT-VENDOR-ZIP.
+    DISPLAY "Introduza o nome do contacto" NO ADVANCING
+    ACCEPT INSERT-VENDOR-CONTACT.
+    DISPLAY "Introduza o telefone" NO ADVANCING
+    ACCEPT INSERT-VENDOR-PHONE.
+
+ESCREVER-VENDOR.
+    MOVE 'N' TO INSERT-VENDOR-OK
+    MOVE ZERO TO VENDOR-TENTATIVAS
+    PERFORM UNTIL VENDOR-FILE-STATUS = "00" OR VENDOR-TENTATIVAS = 5
+        OPEN I-O VENDOR-FILE
+        IF VENDOR-FILE-STATUS NOT = "00"
+            ADD 1 TO VENDOR-TENTATIVAS
+        END-IF
+    END-PERFORM
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            MOVE INSERT-VENDOR-NUMBER TO VENDOR-NUMBER
+            MOVE INSERT-VENDOR-NAME TO VENDOR-NAME
+            MOVE INSERT-VENDOR-ADDRESS-1 TO VENDOR-ADDRESS-1
+            MOVE INSERT-VENDOR-ADDRESS-2 TO VENDOR-ADDRESS-2
+            MOVE INSERT-VENDOR-CITY TO VENDOR-CITY
+            MOVE INSERT-VENDOR-STATE TO VENDOR-STATE
+            MOVE INSERT-VENDOR-ZIP TO VENDOR-ZIP
+            MOVE INSERT-VENDOR-CONTACT TO VENDOR-CONTACT
+            MOVE INSERT-VENDOR-PHONE TO VENDOR-PHONE
+            WRITE VENDOR-RECORD
+                INVALID KEY
+                    DISPLAY "JA EXISTE UM FORNECEDOR COM ESTE NUMERO."
+                NOT INVALID KEY
+                    MOVE 'S' TO INSERT-VENDOR-OK
+            END-WRITE
+            CLOSE VENDOR-FILE
+            DISPLAY "Fornecedor " INSERT-VENDOR-NAME " inserido com o numero: "
+                INSERT-VENDOR-NUMBER
+        END-IF.
