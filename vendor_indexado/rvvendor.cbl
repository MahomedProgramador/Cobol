@@ -0,0 +1,6 @@
+$set sourceformat(free)
+
+ACCEPT VENDOR-DATAFILE-ENV FROM ENVIRONMENT "VENDOR_DATAFILE"
+IF VENDOR-DATAFILE-ENV NOT = SPACES
+    MOVE VENDOR-DATAFILE-ENV TO VENDOR-DATAFILE
+END-IF
