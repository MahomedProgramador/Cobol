@@ -4,18 +4,34 @@ ENVIRONMENT DIVISION.
   INPUT-OUTPUT SECTION.
     FILE-CONTROL.
      COPY "slvendor.cbl".
+     COPY "slauditvendor.cbl".
 
 DATA DIVISION.
 FILE SECTION.
   COPY "fdvendor.cbl".
+  COPY "fdauditvendor.cbl".
 
 
 WORKING-STORAGE SECTION.
+  COPY "wsvendor.cbl".
+  COPY "wsauditvendor.cbl".
     77 UPDATE-VENDOR-NUMBER             PIC 9(5).
     77 UPDATE-VENDOR-NAME               PIC X(30).
+    77 UPDATE-VENDOR-ADDRESS-1          PIC X(30).
+    77 UPDATE-VENDOR-ADDRESS-2          PIC X(30).
+    77 UPDATE-VENDOR-CITY               PIC X(20).
+    77 UPDATE-VENDOR-STATE              PIC X(2).
+    77 UPDATE-VENDOR-ZIP                PIC X(10).
+    77 UPDATE-VENDOR-CONTACT            PIC X(30).
+    77 UPDATE-VENDOR-PHONE              PIC X(15).
     77 UPDATE-FIM-FICHEIRO              PIC X VALUE 'N'.
+    77 UPDATE-ENCONTROU                 PIC X VALUE 'N'.
+    77 UPDATE-NUMERO-OK                 PIC X VALUE 'N'.
+    77 UPDATE-VENDOR-NOME-ANTIGO        PIC X(30).
 
 PROCEDURE DIVISION.
+COPY "rvvendor.cbl".
+COPY "rvauditvendor.cbl".
 
 
     PERFORM UPDATE_VENDOR.
@@ -23,25 +39,95 @@ STOP RUN.
 
 
 UPDATE_VENDOR.
-    DISPLAY "Introduza o id do fornecedor que deseja alterar: " NO ADVANCING
-    ACCEPT UPDATE-VENDOR-NUMBER
-
-
-
-    OPEN I-O VENDOR-FILE.
-        PERFORM UNTIL UPDATE-FIM-FICHEIRO = 'Y'
-           READ VENDOR-FILE
-            AT END MOVE 'Y' TO UPDATE-FIM-FICHEIRO
-            NOT AT END
-                IF VENDOR-NUMBER = UPDATE-VENDOR-NUMBER
-                    DISPLAY "-------------------------------"
-                    DISPLAY "Vai alterar o nome de " VENDOR-NAME " indique o novo nome: " NO ADVANCING
-                    ACCEPT UPDATE-VENDOR-NAME
-                    MOVE UPDATE-VENDOR-NAME TO VENDOR-NAME
-                    REWRITE VENDOR-RECORD
-                    DISPLAY "O fornecedor " UPDATE-VENDOR-NAME " foi alterado com sucesso"
-                    MOVE 'Y' TO UPDATE-FIM-FICHEIRO
-           END-READ
-        END-PERFORM
-    CLOSE VENDOR-FILE
-.
+    PERFORM ASK-UPDATE-VENDOR-NUMBER
+
+    MOVE ZERO TO VENDOR-TENTATIVAS.
+    PERFORM UNTIL VENDOR-FILE-STATUS = "00" OR VENDOR-TENTATIVAS = 5
+        OPEN I-O VENDOR-FILE
+        IF VENDOR-FILE-STATUS NOT = "00"
+            ADD 1 TO VENDOR-TENTATIVAS
+        END-IF
+    END-PERFORM.
+        IF VENDOR-FILE-STATUS NOT = "00"
+            DISPLAY "Erro ao abrir VENDOR-FILE. Status: " VENDOR-FILE-STATUS
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            PERFORM UNTIL UPDATE-FIM-FICHEIRO = 'Y'
+               READ VENDOR-FILE
+                AT END MOVE 'Y' TO UPDATE-FIM-FICHEIRO
+                NOT AT END
+                    IF VENDOR-NUMBER = UPDATE-VENDOR-NUMBER
+                        DISPLAY "-------------------------------"
+                        DISPLAY "Vai alterar o nome de " VENDOR-NAME " indique o novo nome: " NO ADVANCING
+                        MOVE VENDOR-NAME TO UPDATE-VENDOR-NOME-ANTIGO
+                        ACCEPT UPDATE-VENDOR-NAME
+                        DISPLAY "Indique a nova morada (linha 1): " NO ADVANCING
+                        ACCEPT UPDATE-VENDOR-ADDRESS-1
+                        DISPLAY "Indique a nova morada (linha 2): " NO ADVANCING
+                        ACCEPT UPDATE-VENDOR-ADDRESS-2
+                        DISPLAY "Indique a nova cidade: " NO ADVANCING
+                        ACCEPT UPDATE-VENDOR-CITY
+                        DISPLAY "Indique o novo distrito/estado: " NO ADVANCING
+                        ACCEPT UPDATE-VENDOR-STATE
+                        DISPLAY "Indique o novo codigo postal: " NO ADVANCING
+                        ACCEPT UPDATE-VENDOR-ZIP
+                        DISPLAY "Indique o novo contacto: " NO ADVANCING
+                        ACCEPT UPDATE-VENDOR-CONTACT
+                        DISPLAY "Indique o novo telefone: " NO ADVANCING
+                        ACCEPT UPDATE-VENDOR-PHONE
+                        MOVE UPDATE-VENDOR-NAME TO VENDOR-NAME
+                        MOVE UPDATE-VENDOR-ADDRESS-1 TO VENDOR-ADDRESS-1
+                        MOVE UPDATE-VENDOR-ADDRESS-2 TO VENDOR-ADDRESS-2
+                        MOVE UPDATE-VENDOR-CITY TO VENDOR-CITY
+                        MOVE UPDATE-VENDOR-STATE TO VENDOR-STATE
+                        MOVE UPDATE-VENDOR-ZIP TO VENDOR-ZIP
+                        MOVE UPDATE-VENDOR-CONTACT TO VENDOR-CONTACT
+                        MOVE UPDATE-VENDOR-PHONE TO VENDOR-PHONE
+                        REWRITE VENDOR-RECORD
+                        PERFORM REGISTAR-AUDIT-VENDOR
+                        DISPLAY "O fornecedor " UPDATE-VENDOR-NAME " foi alterado com sucesso"
+                        MOVE 'Y' TO UPDATE-FIM-FICHEIRO
+                        MOVE 'S' TO UPDATE-ENCONTROU
+               END-READ
+            END-PERFORM
+            CLOSE VENDOR-FILE
+            IF UPDATE-ENCONTROU = 'S'
+                MOVE 0 TO RETURN-CODE
+            ELSE
+                DISPLAY "Fornecedor nao encontrado."
+                MOVE 1 TO RETURN-CODE
+            END-IF
+        END-IF.
+
+ASK-UPDATE-VENDOR-NUMBER.
+    MOVE 'N' TO UPDATE-NUMERO-OK.
+    PERFORM UNTIL UPDATE-NUMERO-OK = 'S'
+        DISPLAY "Introduza o id do fornecedor que deseja alterar: "
+            NO ADVANCING
+        ACCEPT UPDATE-VENDOR-NUMBER
+        IF UPDATE-VENDOR-NUMBER NOT NUMERIC OR UPDATE-VENDOR-NUMBER = ZERO
+            DISPLAY "ID invalido. POR FAVOR INSIRA UM ID DE 1 A 99999."
+        ELSE
+            MOVE 'S' TO UPDATE-NUMERO-OK
+        END-IF
+    END-PERFORM.
+
+REGISTAR-AUDIT-VENDOR.
+    ACCEPT AUDIT-VENDOR-DATA FROM DATE YYYYMMDD
+    ACCEPT AUDIT-VENDOR-HORA FROM TIME
+    MOVE "ALTERACAO" TO AUDIT-VENDOR-OPERACAO
+    MOVE UPDATE-VENDOR-NUMBER TO AUDIT-VENDOR-NUMBER
+    MOVE UPDATE-VENDOR-NOME-ANTIGO TO AUDIT-VENDOR-NAME
+    MOVE ZERO TO AUDITVENDOR-TENTATIVAS
+    PERFORM UNTIL AUDITVENDOR-STATUS = "00" OR AUDITVENDOR-TENTATIVAS = 5
+        OPEN EXTEND AUDIT-VENDORS-FILE
+        IF AUDITVENDOR-STATUS NOT = "00"
+            ADD 1 TO AUDITVENDOR-TENTATIVAS
+        END-IF
+    END-PERFORM
+    IF AUDITVENDOR-STATUS NOT = "00"
+        DISPLAY "Aviso: erro ao abrir AUDIT-VENDORS-FILE. Status: " AUDITVENDOR-STATUS
+    ELSE
+        WRITE REGISTO-AUDIT-VENDOR
+        CLOSE AUDIT-VENDORS-FILE
+    END-IF.
